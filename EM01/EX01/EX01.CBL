@@ -42,9 +42,15 @@
           03 NOME-SAI     PIC X(20).
           03 COD-SAI      PIC 9(05).
 
+       01  REG-SAI-TRL.
+          03 FILLER       PIC X(15)     VALUE  "TOTAL REGISTROS".
+          03 QTDE-TRL     PIC 9(05).
+          03 FILLER       PIC X(05)     VALUE  SPACES.
+
        WORKING-STORAGE SECTION.
 
        77  FIM-ARQ        PIC X(03)     VALUE  "NAO".
+       77  QTDE-SAI       PIC 9(05)     VALUE  ZEROS.
 
        PROCEDURE DIVISION.
 
@@ -76,8 +82,11 @@
           MOVE  NOME-ENT  TO  NOME-SAI.
           MOVE  COD-ENT   TO  COD-SAI.
           WRITE REG-SAI.
-        
+          ADD   1  TO  QTDE-SAI.
+
        TERMINO.
+          MOVE  QTDE-SAI  TO  QTDE-TRL.
+          WRITE  REG-SAI-TRL.
           CLOSE   CADCLI1
                   CADCLI2.
 
