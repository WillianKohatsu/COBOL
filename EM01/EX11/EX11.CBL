@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      EX11.
+       AUTHOR.          WILLIAN KOHATSU.
+       INSTALLATION.    HOME.
+       DATE-WRITTEN.    19-03-2021.
+       DATE-COMPILED.
+       SECURITY.        APENAS O AUTOR.
+      *REMARKS.     UTILITARIO GENERICO DE FILTRO/COPIA. LE CADGEN1
+      *             REGISTRO A REGISTRO E, SEGUNDO O CRITERIO GRAVADO
+      *             EM CRITFILT.DAT (POSICAO, TAMANHO E OPERADOR DE
+      *             COMPARACAO DO CAMPO), GRAVA CADA REGISTRO EM
+      *             CADGEN2 (CASADOS) OU CADGEN3 (NAO CASADOS), SEM
+      *             ALTERAR SEU CONTEUDO. SUBSTITUI A FAMILIA DE
+      *             PROGRAMAS FILTRO DE UM UNICO CAMPO (EM01/EX04,
+      *             EM01/EX06 E SEMELHANTES), QUE ATE AQUI EXIGIAM
+      *             UM PROGRAMA E UMA RECOMPILACAO PARA CADA NOVO
+      *             CAMPO/CONDICAO. SE CRITFILT.DAT NAO EXISTIR, TODO
+      *             REGISTRO E CONSIDERADO CASADO E VAI PARA CADGEN2.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+          SOURCE-COMPUTER.   DELL-PC.
+          OBJECT-COMPUTER.   DELL-PC.
+          SPECIAL-NAMES.     DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+          SELECT  CADGEN1  ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
+          SELECT  CADGEN2  ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
+          SELECT  CADGEN3  ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
+          SELECT  CRITPARM  ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CADGEN1
+          LABEL  RECORD  ARE STANDARD
+          VALUE  OF FILE-ID IS  "CADGEN1.DAT".
+
+       01  REG-ENT             PIC X(80).
+
+       FD CADGEN2
+          LABEL  RECORD  ARE STANDARD
+          VALUE  OF FILE-ID IS  "CADGEN2.DAT".
+
+       01  REG-SAI             PIC X(80).
+
+       FD CADGEN3
+          LABEL  RECORD  ARE STANDARD
+          VALUE  OF FILE-ID IS  "CADGEN3.DAT".
+
+       01  REG-NCASADO         PIC X(80).
+
+       FD CRITPARM
+          LABEL  RECORD  ARE STANDARD
+          VALUE  OF FILE-ID IS  "CRITFILT.DAT".
+          COPY CRITFILT.
+
+       WORKING-STORAGE SECTION.
+
+       77  FIM-ARQ            PIC X(03)    VALUE  "NAO".
+       77  WS-SEM-CRITERIO    PIC X(03)    VALUE  "NAO".
+       77  WS-CASADO          PIC X(03)    VALUE  "NAO".
+       77  WS-CAMPO           PIC X(20)    VALUE  SPACES.
+       77  WS-CRIT-FIM        PIC 9(03)    VALUE  ZEROS.
+
+       PROCEDURE DIVISION.
+
+       PGM-EXERCICIO11.
+
+          PERFORM INICIO.
+
+          PERFORM PRINCIPAL
+             UNTIL FIM-ARQ  EQUAL  "SIM".
+          PERFORM TERMINO.
+             STOP RUN.
+
+       INICIO.
+          PERFORM LE-CRITERIO.
+          OPEN INPUT   CADGEN1
+               OUTPUT  CADGEN2
+                       CADGEN3.
+
+          PERFORM LEITURA.
+
+       LE-CRITERIO.
+          OPEN INPUT CRITPARM.
+          READ CRITPARM
+             AT END
+             MOVE  "SIM"  TO  WS-SEM-CRITERIO.
+          CLOSE CRITPARM.
+          IF  WS-SEM-CRITERIO  NOT EQUAL  "SIM"
+             PERFORM  VALIDA-CRITERIO.
+
+       VALIDA-CRITERIO.
+          COMPUTE  WS-CRIT-FIM  =  CRIT-POS + CRIT-TAM - 1.
+          IF  CRIT-POS  LESS THAN  1
+          OR  CRIT-TAM  LESS THAN  1
+          OR  CRIT-TAM  GREATER THAN  20
+          OR  WS-CRIT-FIM  GREATER THAN  80
+             DISPLAY  "EX11: CRITERIO INVALIDO EM CRITFILT.DAT - "
+                      "TODO REGISTRO SERA CONSIDERADO CASADO"
+             MOVE  "SIM"  TO  WS-SEM-CRITERIO.
+
+       LEITURA.
+          READ  CADGEN1
+             AT END
+             MOVE  "SIM"  TO   FIM-ARQ.
+
+       PRINCIPAL.
+          MOVE  "NAO"  TO  WS-CASADO.
+          IF  WS-SEM-CRITERIO  EQUAL  "SIM"
+             MOVE  "SIM"  TO  WS-CASADO
+          ELSE
+             PERFORM  AVALIA-CRITERIO.
+
+          IF  WS-CASADO  EQUAL  "SIM"
+             PERFORM  GRAVA-CASADO
+          ELSE
+             PERFORM  GRAVA-NCASADO.
+          PERFORM  LEITURA.
+
+       AVALIA-CRITERIO.
+          MOVE  SPACES  TO  WS-CAMPO.
+          MOVE  REG-ENT(CRIT-POS:CRIT-TAM)  TO  WS-CAMPO(1:CRIT-TAM).
+
+          EVALUATE  CRIT-OPER
+             WHEN  "EQ"
+                IF  WS-CAMPO  EQUAL  CRIT-VALOR
+                   MOVE  "SIM"  TO  WS-CASADO
+             WHEN  "NE"
+                IF  WS-CAMPO  NOT EQUAL  CRIT-VALOR
+                   MOVE  "SIM"  TO  WS-CASADO
+             WHEN  "GT"
+                IF  WS-CAMPO  GREATER THAN  CRIT-VALOR
+                   MOVE  "SIM"  TO  WS-CASADO
+             WHEN  "LT"
+                IF  WS-CAMPO  LESS THAN  CRIT-VALOR
+                   MOVE  "SIM"  TO  WS-CASADO
+             WHEN  "GE"
+                IF  WS-CAMPO  NOT LESS THAN  CRIT-VALOR
+                   MOVE  "SIM"  TO  WS-CASADO
+             WHEN  "LE"
+                IF  WS-CAMPO  NOT GREATER THAN  CRIT-VALOR
+                   MOVE  "SIM"  TO  WS-CASADO
+             WHEN  OTHER
+                MOVE  "SIM"  TO  WS-CASADO.
+
+       GRAVA-CASADO.
+          MOVE  REG-ENT  TO  REG-SAI.
+          WRITE  REG-SAI.
+
+       GRAVA-NCASADO.
+          MOVE  REG-ENT  TO  REG-NCASADO.
+          WRITE  REG-NCASADO.
+
+       TERMINO.
+          CLOSE   CADGEN1
+                  CADGEN2
+                  CADGEN3.
