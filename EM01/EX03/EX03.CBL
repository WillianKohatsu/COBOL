@@ -38,17 +38,19 @@
 
        FD CADATU
           LABEL  RECORD  ARE  STANDARD
-          VALUE  OF FILE-ID  IS  "CADATU.DAT".
+          VALUE  OF FILE-ID  IS  "CADMED3.DAT".
 
        01 REG-SAI.
           02 NUM-SAI      PIC 9(05).
           02 MEDIA        PIC 9(2)V99.
+          02 SITUACAO     PIC X(09).
 
        WORKING-STORAGE SECTION.
 
        77 FIM-ARQ      PIC X(03)         VALUE "NAO".
        77 SOMA-NOTA    PIC 9(02)V9(02)   VALUE ZEROS.
        77 WMEDIA       PIC 99V99         VALUE ZEROS.
+       77 WSITUACAO    PIC X(09)         VALUE SPACES.
 
        PROCEDURE DIVISION.
        PGM-EXE03.
@@ -73,6 +75,7 @@
 
        PRINCIPAL.
           PERFORM CALCMEDIA.
+          PERFORM VERIFICA-SITUACAO.
           PERFORM GRAVACAO.
           PERFORM LEITURA.
 
@@ -82,11 +85,18 @@
                NOTA3
                   GIVING  SOMA-NOTA.
           DIVIDE SOMA-NOTA BY 3
-             GIVING  WMEDIA.
+             GIVING  WMEDIA  ROUNDED.
+
+       VERIFICA-SITUACAO.
+          IF WMEDIA NOT LESS THAN 6,00
+             MOVE "APROVADO"  TO WSITUACAO
+          ELSE
+             MOVE "REPROVADO" TO WSITUACAO.
 
        GRAVACAO.
           MOVE  NUM-ENT  TO  NUM-SAI.
           MOVE  WMEDIA   TO  MEDIA.
+          MOVE  WSITUACAO TO SITUACAO.
           WRITE REG-SAI.
 
        TERMINO.
