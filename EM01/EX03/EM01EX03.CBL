@@ -33,16 +33,17 @@
            02 NOTA3-ENT    PIC 99V99.
        FD CADATU
           LABEL RECORD ARE STANDARD
-          VALUE OF FILE-ID IS "CADATU.DAT".     
+          VALUE OF FILE-ID IS "CADMED3.DAT".     
        01 REG-SAI.
            02 NUMERO-SAI   PIC 9(05).
-           02 NOME-SAI     PIC X(20).
            02 MEDIA-SAI    PIC 99V99.
+           02 SITUACAO-SAI PIC X(09).
 
        WORKING-STORAGE SECTION.
        77 FIM-ARQ   PIC X(03)       VALUE "NAO".
        77 SOMA-NOTA PIC 99V99       VALUE ZEROS.
        77 WMEDIA    PIC 99V99       VALUE ZEROS.
+       77 SITUACAO  PIC X(09)       VALUE SPACES.
 
        PROCEDURE DIVISION.
 
@@ -65,6 +66,7 @@
        
        PRINCIPAL.
            PERFORM CALCMEDIA.
+           PERFORM VERIFICA-SITUACAO.
            PERFORM GRAVACAO.
            PERFORM LEITURA.
 
@@ -72,12 +74,18 @@
            ADD NOTA1-ENT
                NOTA2-ENT
                NOTA3-ENT GIVING  SOMA-NOTA.
-           DIVIDE SOMA-NOTA BY 3 GIVING  WMEDIA.
+           DIVIDE SOMA-NOTA BY 3 GIVING  WMEDIA ROUNDED.
+
+       VERIFICA-SITUACAO.
+           IF WMEDIA NOT LESS THAN 6,00
+              MOVE "APROVADO"  TO SITUACAO
+           ELSE
+              MOVE "REPROVADO" TO SITUACAO.
 
        GRAVACAO.
            MOVE NUMERO-ENT TO NUMERO-SAI.
-           MOVE NOME-ENT   TO NOME-SAI.
            MOVE WMEDIA     TO MEDIA-SAI.
+           MOVE SITUACAO   TO SITUACAO-SAI.
            WRITE REG-SAI.
        
        TERMINO.
