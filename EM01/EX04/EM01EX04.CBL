@@ -18,6 +18,8 @@
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CADCLI2 ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARMGER ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
 
 
        DATA DIVISION.
@@ -31,13 +33,18 @@
            02 SEXO         PIC X(01).
        FD CADCLI2
           LABEL RECORD ARE STANDARD
-          VALUE OF FILE-ID IS "CADCLI2.DAT".     
+          VALUE OF FILE-ID IS "CADCLI2.DAT".
        01 REG-SAI.
            02 COD-SAI      PIC 9(05).
            02 NOME-SAI     PIC X(20).
+       FD PARMGER
+          LABEL RECORD ARE STANDARD
+          VALUE OF FILE-ID IS "PARMGER.DAT".
+           COPY PARMREC.
 
        WORKING-STORAGE SECTION.
-       77 FIM-ARQ   PIC X(03)       VALUE "NAO".
+       77 FIM-ARQ      PIC X(03)       VALUE "NAO".
+       77 SEXO-FILTRO  PIC X(01)       VALUE "M".
 
        PROCEDURE DIVISION.
 
@@ -47,19 +54,29 @@
                    UNTIL  FIM-ARQ  EQUAL  "SIM".
            PERFORM TERMINO.
            STOP RUN.
-       
+
        INICIO.
+           PERFORM LE-PARAMETRO.
            OPEN INPUT  CADCLI1
                 OUTPUT CADCLI2.
            PERFORM LEITURA.
 
+       LE-PARAMETRO.
+           OPEN INPUT PARMGER.
+           READ PARMGER
+                AT END
+                MOVE SPACES TO REG-PARM.
+           IF SEXO-PARM EQUAL "M" OR SEXO-PARM EQUAL "F"
+              MOVE SEXO-PARM TO SEXO-FILTRO.
+           CLOSE PARMGER.
+
        LEITURA.
            READ CADCLI1
                 AT END
                 MOVE "SIM" TO FIM-ARQ.
        
        PRINCIPAL.
-           IF SEXO = "M" THEN
+           IF SEXO = SEXO-FILTRO THEN
               PERFORM GRAVACAO.
            PERFORM LEITURA.
 
