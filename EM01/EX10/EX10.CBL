@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      EX10.
+       AUTHOR.          WILLIAN KOHATSU.
+       INSTALLATION.    HOME.
+       DATE-WRITTEN.    12-03-2021.
+       DATE-COMPILED.
+       SECURITY.        APENAS O AUTOR.
+      *REMARKS.     LER CADATU.DAT E IMPRIMIR OS ANIVERSARIANTES
+      *             DO MES CORRENTE (MM-SAI IGUAL AO MES DE HOJE).
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+          SOURCE-COMPUTER.   DELL-PC.
+          OBJECT-COMPUTER.   DELL-PC.
+          SPECIAL-NAMES.     DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+          SELECT  CADATU  ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
+          SELECT  RELANIV  ASSIGN TO DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CADATU
+          LABEL  RECORD  ARE STANDARD
+          VALUE  OF FILE-ID IS  "CADATU.DAT".
+
+       01  REG-ENT.
+          03 NUM-ENT       PIC 9(05).
+          03 NOME-ENT      PIC X(20).
+          03 DATA-ENT.
+             05 DD-ENT     PIC 9(02).
+             05 MM-ENT     PIC 9(02).
+             05 AAAA-ENT   PIC 9(04).
+
+       FD RELANIV
+          LABEL  RECORD  IS  OMITTED.
+
+       01  REG-ATR         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  FIM-ARQ         PIC X(03)     VALUE  "NAO".
+       77  CT-LIN          PIC 9(002)    VALUE  30.
+       77  CT-PAG          PIC 9(002)    VALUE  ZEROS.
+       77  TOTAL-ANIV      PIC 9(005)    VALUE  ZEROS.
+
+       01  WS-DATA-HOJE.
+          02 WS-ANO-HOJE   PIC 9(04).
+          02 WS-MES-HOJE   PIC 99.
+          02 WS-DIA-HOJE   PIC 99.
+
+       01  CAB-01.
+          02  FILLER       PIC X(24)     VALUE   SPACES.
+          02  FILLER       PIC X(30)     VALUE
+             "ANIVERSARIANTES DO MES".
+          02  FILLER       PIC X(19)     VALUE   SPACES.
+          02  FILLER       PIC X(05)     VALUE   "PAG. ".
+          02  VAR-PAG      PIC ZZ9.
+          02  FILLER       PIC X(02)     VALUE   SPACES.
+
+       01  CAB-02.
+          02  FILLER       PIC X(06)     VALUE   SPACES.
+          02  FILLER       PIC X(08)     VALUE   "MATRICULA".
+          02  FILLER       PIC X(08)     VALUE   SPACES.
+          02  FILLER       PIC X(04)     VALUE   "NOME".
+          02  FILLER       PIC X(24)     VALUE   SPACES.
+          02  FILLER       PIC X(13)     VALUE   "DATA NASC.".
+          02  FILLER       PIC X(17)     VALUE   SPACES.
+
+       01  DETALHE.
+          02  FILLER       PIC X(06)     VALUE   SPACES.
+          02  NUM-SAI      PIC 9(05).
+          02  FILLER       PIC X(08)     VALUE   SPACES.
+          02  NOME-SAI     PIC X(20).
+          02  FILLER       PIC X(08)     VALUE   SPACES.
+          02  DATA-SAI     PIC 99/99/9999.
+          02  FILLER       PIC X(13)     VALUE   SPACES.
+
+       01  ROD-01.
+          02  FILLER       PIC X(06)     VALUE   SPACES.
+          02  FILLER       PIC X(29)     VALUE
+             "TOTAL DE ANIVERSARIANTES:  ".
+          02  TOTAL-SAI    PIC ZZZZ9.
+          02  FILLER       PIC X(40)     VALUE   SPACES.
+
+       PROCEDURE DIVISION.
+
+       PGM-EXERCICIO10.
+
+       PERFORM INICIO.
+
+       PERFORM PRINCIPAL
+          UNTIL FIM-ARQ  EQUAL  "SIM".
+       PERFORM TERMINO.
+          STOP RUN.
+
+       INICIO.
+          ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+          OPEN INPUT   CADATU
+               OUTPUT  RELANIV.
+
+          PERFORM LEITURA.
+
+       LEITURA.
+          READ  CADATU
+             AT END
+             MOVE  "SIM"  TO   FIM-ARQ.
+
+       PRINCIPAL.
+          IF  MM-ENT  EQUAL  WS-MES-HOJE
+             PERFORM  IMPRESSAO.
+          PERFORM  LEITURA.
+
+       IMPRESSAO.
+          IF  CT-LIN  GREATER THAN  29
+             PERFORM  CABECALHO.
+          PERFORM  IMPDET.
+
+       IMPDET.
+          MOVE  NUM-ENT   TO  NUM-SAI.
+          MOVE  NOME-ENT  TO  NOME-SAI.
+          MOVE  DATA-ENT  TO  DATA-SAI.
+          ADD   1         TO  TOTAL-ANIV.
+
+          WRITE  REG-ATR  FROM  DETALHE
+             AFTER  ADVANCING  1  LINES.
+          ADD  1   TO  CT-LIN.
+
+       CABECALHO.
+          MOVE  SPACES   TO  REG-ATR.
+          ADD   1        TO  CT-PAG.
+          MOVE  CT-PAG   TO  VAR-PAG.
+
+          WRITE  REG-ATR
+             AFTER  ADVANCING  PAGE.
+          WRITE  REG-ATR  FROM  CAB-01
+             AFTER  ADVANCING  2  LINES.
+          WRITE  REG-ATR  FROM  CAB-02
+             AFTER  ADVANCING  3  LINES.
+
+          MOVE  ZEROS  TO CT-LIN.
+
+       TERMINO.
+          MOVE  TOTAL-ANIV  TO  TOTAL-SAI.
+          WRITE  REG-ATR  FROM  ROD-01
+             AFTER  ADVANCING  2  LINES.
+          CLOSE   CADATU
+                  RELANIV.
