@@ -18,6 +18,10 @@
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CADSAI ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADBAIXO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARMGER ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
 
 
        DATA DIVISION.
@@ -31,14 +35,26 @@
            02 SALARIO-BRUTO      PIC 9(5)V99.
        FD CADSAI
           LABEL RECORD ARE STANDARD
-          VALUE OF FILE-ID IS "CADSAI.DAT".     
+          VALUE OF FILE-ID IS "CADSAI.DAT".
        01 REG-SAI.
            02 MATRICULA-SAI      PIC 9(05).
            02 NOME-SAI           PIC X(20).
            02 SALARIO-BRUTO-SAI  PIC 9(5)V99.
+       FD CADBAIXO
+          LABEL RECORD ARE STANDARD
+          VALUE OF FILE-ID IS "CADBAIXO.DAT".
+       01 REG-BAIXO.
+           02 MATRICULA-BAI      PIC 9(05).
+           02 NOME-BAI           PIC X(20).
+           02 SALARIO-BRUTO-BAI  PIC 9(5)V99.
+       FD PARMGER
+          LABEL RECORD ARE STANDARD
+          VALUE OF FILE-ID IS "PARMGER.DAT".
+           COPY PARMREC.
 
        WORKING-STORAGE SECTION.
-       77 FIM-ARQ   PIC X(03)       VALUE "NAO".
+       77 FIM-ARQ      PIC X(03)       VALUE "NAO".
+       77 CORTE-SAL    PIC 9(5)V99     VALUE 3000.
 
        PROCEDURE DIVISION.
 
@@ -48,20 +64,33 @@
                    UNTIL  FIM-ARQ  EQUAL  "SIM".
            PERFORM TERMINO.
            STOP RUN.
-       
+
        INICIO.
+           PERFORM LE-PARAMETRO.
            OPEN INPUT  CADENT
-                OUTPUT CADSAI.
+                OUTPUT CADSAI
+                       CADBAIXO.
            PERFORM LEITURA.
 
+       LE-PARAMETRO.
+           OPEN INPUT PARMGER.
+           READ PARMGER
+                AT END
+                MOVE ZEROS TO SALARIO-CORTE-PARM.
+           IF SALARIO-CORTE-PARM GREATER THAN ZEROS
+              MOVE SALARIO-CORTE-PARM TO CORTE-SAL.
+           CLOSE PARMGER.
+
        LEITURA.
            READ CADENT
                 AT END
                 MOVE "SIM" TO FIM-ARQ.
-       
+
        PRINCIPAL.
-           IF SALARIO-BRUTO > 3000 THEN
-              PERFORM GRAVACAO.
+           IF SALARIO-BRUTO > CORTE-SAL THEN
+              PERFORM GRAVACAO
+           ELSE
+              PERFORM GRAVA-BAIXO.
            PERFORM LEITURA.
 
        GRAVACAO.
@@ -69,7 +98,14 @@
            MOVE NOME-ENT      TO NOME-SAI.
            MOVE SALARIO-BRUTO TO SALARIO-BRUTO-SAI.
            WRITE REG-SAI.
-       
+
+       GRAVA-BAIXO.
+           MOVE MATRICULA-ENT TO MATRICULA-BAI.
+           MOVE NOME-ENT      TO NOME-BAI.
+           MOVE SALARIO-BRUTO TO SALARIO-BRUTO-BAI.
+           WRITE REG-BAIXO.
+
        TERMINO.
            CLOSE CADENT
-                 CADSAI.
+                 CADSAI
+                 CADBAIXO.
