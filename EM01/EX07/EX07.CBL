@@ -25,6 +25,9 @@
           SELECT  CADATU  ASSIGN TO DISK
           ORGANIZATION  IS  LINE SEQUENTIAL.
 
+          SELECT  CADEXC  ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -43,7 +46,7 @@
 
           FD CADATU
              LABEL RECORD ARE STANDARD
-             VALUE OF FILE-ID IS "CADATU.DAT".
+             VALUE OF FILE-ID IS "CADMED4.DAT".
 
           01 REG-SAI.
              02 NUM-SAI       PIC 9(05).
@@ -51,12 +54,21 @@
              02 MEDIA         PIC 9(02)V99.
              02 SEXO-SAI      PIC X(01).
 
+          FD CADEXC
+             LABEL RECORD ARE STANDARD
+             VALUE OF FILE-ID IS "CADEXC.DAT".
+
+          01 REG-EXC.
+             02 NUM-EXC       PIC 9(05).
+             02 NOME-EXC      PIC X(20).
+
        WORKING-STORAGE SECTION.
 
        77 FIM-ARQ            PIC X(03)        VALUE "NAO".
        77 SOMA-NOTA          PIC 9(02)V9(02)  VALUE   ZEROS.
        77 CMEDIA             PIC 99V99        VALUE   ZEROS.
-       
+       77 NOTA-INVALIDA      PIC X(03)        VALUE   "NAO".
+
        PROCEDURE DIVISION.
 
        PGM-EXE07.
@@ -70,7 +82,8 @@
 
        INICIO.
           OPEN INPUT  CADALU
-               OUTPUT CADATU.
+               OUTPUT CADATU
+                      CADEXC.
 
           PERFORM LEITURA.
 
@@ -79,10 +92,25 @@
           MOVE  "SIM"  TO  FIM-ARQ.
 
        PRINCIPAL.
-          PERFORM  CALCMEDIA.
-		  PERFORM  GRAVACAO.
+          PERFORM  VERIFICA-NOTAS.
+          IF NOTA-INVALIDA EQUAL "SIM"
+             PERFORM  GRAVA-EXCECAO
+          ELSE
+             PERFORM  CALCMEDIA
+             PERFORM  GRAVACAO.
           PERFORM  LEITURA.
-       
+
+       VERIFICA-NOTAS.
+          MOVE  "NAO"  TO  NOTA-INVALIDA.
+          IF NOTA1 LESS THAN ZEROS  OR  NOTA1 GREATER THAN 10,00
+             MOVE  "SIM"  TO  NOTA-INVALIDA.
+          IF NOTA2 LESS THAN ZEROS  OR  NOTA2 GREATER THAN 10,00
+             MOVE  "SIM"  TO  NOTA-INVALIDA.
+          IF NOTA3 LESS THAN ZEROS  OR  NOTA3 GREATER THAN 10,00
+             MOVE  "SIM"  TO  NOTA-INVALIDA.
+          IF NOTA4 LESS THAN ZEROS  OR  NOTA4 GREATER THAN 10,00
+             MOVE  "SIM"  TO  NOTA-INVALIDA.
+
           CALCMEDIA.
 	      ADD  NOTA1
                    NOTA2
@@ -90,18 +118,24 @@
                    NOTA4
                      GIVING  SOMA-NOTA.
           DIVIDE  SOMA-NOTA   BY  4
-                     GIVING  CMEDIA.
-				
+                     GIVING  CMEDIA  ROUNDED.
+
        GRAVACAO.
           MOVE   NUM-ENT   TO   NUM-SAI.
 		  MOVE   NOME-ENT  TO   NOME-SAI.
                   MOVE   CMEDIA    TO   MEDIA.
 		  MOVE   SEXO-ENT  TO   SEXO-SAI.
           WRITE  REG-SAI.
-       
+
+       GRAVA-EXCECAO.
+          MOVE   NUM-ENT   TO   NUM-EXC.
+          MOVE   NOME-ENT  TO   NOME-EXC.
+          WRITE  REG-EXC.
+
 	   TERMINO.
           CLOSE  CADALU
-                 CADATU.
+                 CADATU
+                 CADEXC.
 
 
 
