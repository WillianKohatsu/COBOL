@@ -0,0 +1,221 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      EX09.
+       AUTHOR.          GABRIEL FRANKLIN
+                        REBECCA M M MURAD
+                        WILLIAN KOHATSU.
+       INSTALLATION.    HOME.
+       DATE-WRITTEN.    05-03-2021.
+       DATE-COMPILED.
+       SECURITY.        APENAS O AUTOR.
+      *REMARKS.     CONSOLIDAR NO CADASTRO MESTRE CADAMEST A DATA DE
+      *             NASCIMENTO (CADATU), A MEDIA DE 3 NOTAS (CADMED3),
+      *             A MEDIA DE 4 NOTAS (CADMED4) E A SITUACAO DE
+      *             RECUPERACAO (CADREP), MANTENDO UM UNICO REGISTRO
+      *             POR ALUNO ENTRE EXECUCOES.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+          SOURCE-COMPUTER.   DELL-PC.
+          OBJECT-COMPUTER.   DELL-PC.
+          SPECIAL-NAMES.     DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+          SELECT  CADATU  ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
+          SELECT  CADMED3  ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
+          SELECT  CADMED4  ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
+          SELECT  CADREP  ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
+          SELECT  CADAMEST  ASSIGN TO DISK
+          ORGANIZATION  IS  INDEXED
+          ACCESS MODE  IS  RANDOM
+          RECORD KEY  IS  MATRICULA-MST.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CADATU
+          LABEL  RECORD  ARE  STANDARD
+          VALUE  OF FILE-ID  IS  "CADATU.DAT".
+
+       01  REG-NASC.
+          02 NUM-NASC          PIC 9(05).
+          02 NOME-NASC         PIC X(20).
+          02 DATA-NASC.
+             04 DD-NASC        PIC 9(02).
+             04 MM-NASC        PIC 9(02).
+             04 AAAA-NASC      PIC 9(04).
+
+       FD CADMED3
+          LABEL  RECORD  ARE  STANDARD
+          VALUE  OF FILE-ID  IS  "CADMED3.DAT".
+
+       01  REG-M3.
+          02 NUM-M3            PIC 9(05).
+          02 MEDIA-M3          PIC 9(02)V99.
+          02 SITUACAO-M3       PIC X(09).
+
+       FD CADMED4
+          LABEL  RECORD  ARE  STANDARD
+          VALUE  OF FILE-ID  IS  "CADMED4.DAT".
+
+       01  REG-M4.
+          02 NUM-M4            PIC 9(05).
+          02 NOME-M4           PIC X(20).
+          02 MEDIA-M4          PIC 9(02)V99.
+          02 SEXO-M4           PIC X(01).
+
+       FD CADREP
+          LABEL  RECORD  ARE  STANDARD
+          VALUE  OF FILE-ID  IS  "CADREP.DAT".
+
+       01  REG-REP.
+          02 MATRICULA-REP     PIC 9(07).
+          02 NOME-REP          PIC X(20).
+          02 MEDIA-REP         PIC 9(02)V99.
+          02 CONCEITO-REP      PIC X(01).
+
+       FD CADAMEST
+          LABEL  RECORD  ARE  STANDARD
+          VALUE  OF FILE-ID  IS  "CADAMEST.DAT".
+
+           COPY CADAMEST.
+
+       WORKING-STORAGE SECTION.
+
+       77 FIM-NASC          PIC X(03)    VALUE "NAO".
+       77 FIM-M3            PIC X(03)    VALUE "NAO".
+       77 FIM-M4            PIC X(03)    VALUE "NAO".
+       77 FIM-REP           PIC X(03)    VALUE "NAO".
+       77 WS-MATRICULA      PIC 9(07)    VALUE ZEROS.
+       77 WS-NOVO           PIC X(03)    VALUE "NAO".
+
+       PROCEDURE DIVISION.
+
+       EM01-EX09.
+
+       PERFORM INICIO.
+       PERFORM PROCESSA-NASCIMENTO.
+       PERFORM PROCESSA-MEDIA3.
+       PERFORM PROCESSA-MEDIA4.
+       PERFORM PROCESSA-REP.
+       PERFORM TERMINO.
+       STOP RUN.
+
+       INICIO.
+          OPEN INPUT  CADATU
+                      CADMED3
+                      CADMED4
+                      CADREP.
+          OPEN I-O    CADAMEST.
+
+       PROCESSA-NASCIMENTO.
+          PERFORM LEITURA-NASC.
+          PERFORM ATUALIZA-NASC UNTIL FIM-NASC EQUAL "SIM".
+
+       LEITURA-NASC.
+          READ CADATU
+             AT END
+             MOVE "SIM" TO FIM-NASC.
+
+       ATUALIZA-NASC.
+          MOVE NUM-NASC     TO WS-MATRICULA.
+          MOVE WS-MATRICULA TO MATRICULA-MST.
+          MOVE "NAO"        TO WS-NOVO.
+          READ CADAMEST
+             INVALID KEY
+             PERFORM INICIALIZA-MASTER.
+          MOVE NOME-NASC     TO NOME-MST.
+          MOVE DATA-NASC     TO DATA-NASC-MST.
+          PERFORM GRAVA-MASTER.
+          PERFORM LEITURA-NASC.
+
+       PROCESSA-MEDIA3.
+          PERFORM LEITURA-M3.
+          PERFORM ATUALIZA-MEDIA3 UNTIL FIM-M3 EQUAL "SIM".
+
+       LEITURA-M3.
+          READ CADMED3
+             AT END
+             MOVE "SIM" TO FIM-M3.
+
+       ATUALIZA-MEDIA3.
+          MOVE NUM-M3       TO WS-MATRICULA.
+          MOVE WS-MATRICULA TO MATRICULA-MST.
+          MOVE "NAO"        TO WS-NOVO.
+          READ CADAMEST
+             INVALID KEY
+             PERFORM INICIALIZA-MASTER.
+          MOVE MEDIA-M3      TO MEDIA3-MST.
+          MOVE SITUACAO-M3   TO SITUACAO3-MST.
+          PERFORM GRAVA-MASTER.
+          PERFORM LEITURA-M3.
+
+       PROCESSA-MEDIA4.
+          PERFORM LEITURA-M4.
+          PERFORM ATUALIZA-MEDIA4 UNTIL FIM-M4 EQUAL "SIM".
+
+       LEITURA-M4.
+          READ CADMED4
+             AT END
+             MOVE "SIM" TO FIM-M4.
+
+       ATUALIZA-MEDIA4.
+          MOVE NUM-M4       TO WS-MATRICULA.
+          MOVE WS-MATRICULA TO MATRICULA-MST.
+          MOVE "NAO"        TO WS-NOVO.
+          READ CADAMEST
+             INVALID KEY
+             PERFORM INICIALIZA-MASTER.
+          MOVE NOME-M4       TO NOME-MST.
+          MOVE MEDIA-M4      TO MEDIA4-MST.
+          MOVE SEXO-M4       TO SEXO4-MST.
+          PERFORM GRAVA-MASTER.
+          PERFORM LEITURA-M4.
+
+       PROCESSA-REP.
+          PERFORM LEITURA-REP.
+          PERFORM ATUALIZA-REP UNTIL FIM-REP EQUAL "SIM".
+
+       LEITURA-REP.
+          READ CADREP
+             AT END
+             MOVE "SIM" TO FIM-REP.
+
+       ATUALIZA-REP.
+          MOVE MATRICULA-REP  TO WS-MATRICULA.
+          MOVE WS-MATRICULA   TO MATRICULA-MST.
+          MOVE "NAO"          TO WS-NOVO.
+          READ CADAMEST
+             INVALID KEY
+             PERFORM INICIALIZA-MASTER.
+          MOVE MEDIA-REP      TO MEDIA-REP-MST.
+          MOVE CONCEITO-REP   TO CONCEITO-REP-MST.
+          PERFORM GRAVA-MASTER.
+          PERFORM LEITURA-REP.
+
+       INICIALIZA-MASTER.
+          INITIALIZE REG-MASTER.
+          MOVE WS-MATRICULA TO MATRICULA-MST.
+          MOVE "SIM"        TO WS-NOVO.
+
+       GRAVA-MASTER.
+          IF WS-NOVO EQUAL "SIM"
+             WRITE REG-MASTER
+          ELSE
+             REWRITE REG-MASTER.
+
+       TERMINO.
+          CLOSE CADATU
+                CADMED3
+                CADMED4
+                CADREP
+                CADAMEST.
