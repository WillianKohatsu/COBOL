@@ -43,9 +43,16 @@
                03 DD-SAI   PIC 99.
                03 MM-SAI   PIC 99.
                03 AAAA-SAI PIC 9999.
+           02 IDADE-SAI    PIC 9(03).
 
        WORKING-STORAGE SECTION.
-       77 FIM-ARQ   PIC X(03)   VALUE "NAO".
+       77 FIM-ARQ        PIC X(03)   VALUE "NAO".
+       77 IDADE           PIC 9(03)   VALUE ZEROS.
+
+       01 WS-DATA-ATUAL.
+           02 WS-ANO-ATU  PIC 9(04).
+           02 WS-MES-ATU  PIC 99.
+           02 WS-DIA-ATU  PIC 99.
 
        PROCEDURE DIVISION.
 
@@ -67,15 +74,27 @@
                 MOVE "SIM" TO FIM-ARQ.
        
        PRINCIPAL.
+           PERFORM CALC-IDADE.
            PERFORM GRAVACAO.
            PERFORM LEITURA.
 
+       CALC-IDADE.
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+           SUBTRACT AAAA-ENT FROM WS-ANO-ATU GIVING IDADE.
+           IF WS-MES-ATU LESS THAN MM-ENT
+              SUBTRACT 1 FROM IDADE
+           ELSE
+              IF WS-MES-ATU EQUAL MM-ENT
+                 AND WS-DIA-ATU LESS THAN DD-ENT
+                 SUBTRACT 1 FROM IDADE.
+
        GRAVACAO.
            MOVE NUMERO-ENT TO NUMERO-SAI.
            MOVE NOME-ENT TO NOME-SAI.
            MOVE DD-ENT TO DD-SAI.
            MOVE MM-ENT TO MM-SAI.
            MOVE AAAA-ENT TO AAAA-SAI.
+           MOVE IDADE TO IDADE-SAI.
            WRITE REG-SAI.
        
        TERMINO.
