@@ -50,10 +50,17 @@
              05 DD-SAI        PIC 9(02).
              05 MM-SAI        PIC 9(02).
              05 AAAA-SAI      PIC 9(04).
+          03 IDADE-SAI     PIC 9(03).
 
        WORKING-STORAGE SECTION.
 
        77  FIM-ARQ        PIC X(03)     VALUE  "NAO".
+       77  IDADE          PIC 9(03)     VALUE  ZEROS.
+
+       01  WS-DATA-ATUAL.
+          02 WS-ANO-ATU   PIC 9(04).
+          02 WS-MES-ATU   PIC 99.
+          02 WS-DIA-ATU   PIC 99.
 
        PROCEDURE DIVISION.
 
@@ -78,13 +85,25 @@
              MOVE  "SIM"  TO   FIM-ARQ.
 
        PRINCIPAL.
+       PERFORM  CALC-IDADE.
        PERFORM  GRAVACAO.
        PERFORM  LEITURA.
 
+       CALC-IDADE.
+          ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+          SUBTRACT AAAA-ENT FROM WS-ANO-ATU GIVING IDADE.
+          IF WS-MES-ATU LESS THAN MM-ENT
+             SUBTRACT 1 FROM IDADE
+          ELSE
+             IF WS-MES-ATU EQUAL MM-ENT
+                AND WS-DIA-ATU LESS THAN DD-ENT
+                SUBTRACT 1 FROM IDADE.
+
        GRAVACAO.
           MOVE  NUM-ENT   TO  NUM-SAI.
           MOVE  NOME-ENT  TO  NOME-SAI.
           MOVE  DATA-ENT  TO   DATA-SAI.
+          MOVE  IDADE     TO  IDADE-SAI.
           WRITE REG-SAI.
        TERMINO.
           CLOSE   CADALU
