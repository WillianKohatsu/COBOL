@@ -24,6 +24,14 @@
           SELECT  CADSAI  ASSIGN TO DISK
           ORGANIZATION  IS  LINE SEQUENTIAL.
 
+          SELECT  PARMGER  ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
+          SELECT  HISTSAL  ASSIGN TO DISK
+          ORGANIZATION  IS  INDEXED
+          ACCESS MODE  IS  RANDOM
+          RECORD KEY  IS  COD-HIST.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -45,13 +53,41 @@
           03 NOME-SAI      PIC X(20).
           03 SALARIO-REAJ  PIC 9(05)V9(02).
 
+       01  REG-SAI-TRL.
+          03 FILLER        PIC X(15)    VALUE  "TOTAL SAL BR..".
+          03 TOTAL-BR-TRL  PIC 9(10)V99.
+          03 FILLER        PIC X(15)    VALUE  "TOTAL SAL NOVO".
+          03 TOTAL-NV-TRL  PIC 9(10)V99.
+
+       FD PARMGER
+          LABEL  RECORD  ARE  STANDARD
+          VALUE  OF FILE-ID  IS  "PARMGER.DAT".
+
+           COPY PARMREC.
+
+       FD HISTSAL
+          LABEL  RECORD  ARE  STANDARD
+          VALUE  OF FILE-ID  IS  "HISTSAL.DAT".
+
+       01  REG-HIST.
+          02 COD-HIST         PIC 9(05).
+          02 TOTAL-ANO-HIST   PIC 9(10)V99.
+
        WORKING-STORAGE SECTION.
 
        77  FIM-ARQ        PIC X(03)     VALUE   "NAO".
        77  REAJ           PIC 9(03)     VALUE   ZEROS.
        77  AUX            PIC 9(10)V99  VALUE   ZEROS.
        77  SALARIO-NOVO   PIC 9(10)V99  VALUE   ZEROS.
-                                
+       77  LIMITE-FX1     PIC 9(05)V99  VALUE   1000.
+       77  LIMITE-FX2     PIC 9(05)V99  VALUE   2000.
+       77  PCT-FX1        PIC 9(03)     VALUE   112.
+       77  PCT-FX2        PIC 9(03)     VALUE   111.
+       77  PCT-FX3        PIC 9(03)     VALUE   110.
+       77  TOTAL-SAL-BR   PIC 9(10)V99  VALUE   ZEROS.
+       77  TOTAL-SAL-NV   PIC 9(10)V99  VALUE   ZEROS.
+       77  WS-NOVO-HIST   PIC X(03)     VALUE   "NAO".
+
        PROCEDURE DIVISION.
 
        PGM-EX08.
@@ -64,11 +100,26 @@
           STOP RUN.
 
        INICIO.
+          PERFORM LE-PARAMETRO.
           OPEN INPUT   CADFUN
                OUTPUT  CADSAI.
+          OPEN I-O     HISTSAL.
 
           PERFORM LEITURA.
 
+       LE-PARAMETRO.
+          OPEN INPUT  PARMGER.
+          READ  PARMGER
+             AT END
+             MOVE  ZEROS  TO  REG-PARM.
+          IF LIMITE1-PARM  GREATER THAN  ZEROS
+             MOVE  LIMITE1-PARM  TO  LIMITE-FX1
+             MOVE  LIMITE2-PARM  TO  LIMITE-FX2
+             MOVE  REAJ1-PARM    TO  PCT-FX1
+             MOVE  REAJ2-PARM    TO  PCT-FX2
+             MOVE  REAJ3-PARM    TO  PCT-FX3.
+          CLOSE PARMGER.
+
        LEITURA.
           READ  CADFUN
              AT END
@@ -81,16 +132,16 @@
        PERFORM  LEITURA.
 
        REAJUSTE.
-     
-          IF SALARIO-BR  NOT GREATER THAN 1000
-             MOVE  112   TO REAJ.
 
-          IF SALARIO-BR GREATER THAN 1000
-          AND SALARIO-BR  NOT GREATER THAN  2000
-             MOVE  111  TO REAJ.
+          IF SALARIO-BR  NOT GREATER THAN LIMITE-FX1
+             MOVE  PCT-FX1   TO REAJ.
+
+          IF SALARIO-BR GREATER THAN LIMITE-FX1
+          AND SALARIO-BR  NOT GREATER THAN  LIMITE-FX2
+             MOVE  PCT-FX2  TO REAJ.
 
-          IF SALARIO-BR  GREATER  THAN  2000
-                MOVE  110  TO REAJ.
+          IF SALARIO-BR  GREATER  THAN  LIMITE-FX2
+                MOVE  PCT-FX3  TO REAJ.
            PERFORM REAJ-SALARIO.
 
        REAJ-SALARIO.
@@ -104,10 +155,37 @@
           MOVE  NOME-ENT  TO NOME-SAI.
           MOVE  SALARIO-NOVO  TO  SALARIO-REAJ.
           WRITE REG-SAI.
-        
+          ADD   SALARIO-BR    TO  TOTAL-SAL-BR.
+          ADD   SALARIO-NOVO  TO  TOTAL-SAL-NV.
+          PERFORM ACUMULA-HISTORICO.
+
+       ACUMULA-HISTORICO.
+          MOVE  COD-ENT  TO  COD-HIST.
+          MOVE  "NAO"    TO  WS-NOVO-HIST.
+          READ  HISTSAL
+             INVALID KEY
+             PERFORM INICIALIZA-HISTORICO.
+          ADD   SALARIO-NOVO  TO  TOTAL-ANO-HIST.
+          PERFORM GRAVA-HISTORICO.
+
+       INICIALIZA-HISTORICO.
+          INITIALIZE  REG-HIST.
+          MOVE  COD-ENT  TO  COD-HIST.
+          MOVE  "SIM"    TO  WS-NOVO-HIST.
+
+       GRAVA-HISTORICO.
+          IF WS-NOVO-HIST EQUAL "SIM"
+             WRITE REG-HIST
+          ELSE
+             REWRITE REG-HIST.
+
        TERMINO.
+          MOVE  TOTAL-SAL-BR  TO  TOTAL-BR-TRL.
+          MOVE  TOTAL-SAL-NV  TO  TOTAL-NV-TRL.
+          WRITE REG-SAI-TRL.
           CLOSE   CADFUN
-                  CADSAI.
+                  CADSAI
+                  HISTSAL.
 
 
 
