@@ -0,0 +1,83 @@
+#!/bin/sh
+#
+# RUNTURMA - run deck for the class-roster pipeline.
+#
+# This shop has no job scheduler, so this deck is written as a shell
+# script with JCL-style step banners -- each step below documents the
+# program being run and the DD (dataset) hand-off to the next step,
+# the same information a real JCL deck would carry in its EXEC/DD
+# statements. Run it with "sh JCL/RUNTURMA.JCL" from the repository
+# root, after ARQA.DAT and ARQB.DAT have been placed in the working
+# directory (JCL/RUNTURMA-WORK).
+#
+# The three stages are:
+#   STEP MERGE   EM04/EX01 - INTERCALAR ARQA.DAT + ARQB.DAT
+#                            GIVING ARQC.DAT (+ ARQCONF.DAT)
+#   STEP SORT    one of the EM03 SORT programs, picked for the job
+#                            at hand via SORT_DIR/SORT_PGM (required).
+#   STEP REPORT  the EM02 report program relevant to what the sort
+#                            step produced, via REPORT_DIR/REPORT_PGM
+#                            (required).
+#
+# Every program in this repository reads/writes a fixed, uppercase
+# logical file name (SELECT ... ASSIGN TO DISK), so the hand-off
+# between steps is a copy of one step's output dataset onto the next
+# step's expected input dataset name -- exactly the step an operator
+# does by hand today. ARQC.DAT (COD-C/NOME-C/TURMA-C, EM04/EX01) has no
+# sort or report program in this shop that reads its layout directly,
+# so SORT_DIR/SORT_PGM/REPORT_DIR/REPORT_PGM carry no default -- the
+# operator must export them (and the matching *_IN_DD/*_OUT_DD names)
+# to name the sort and report programs that fit the job at hand before
+# invoking this deck, the same way a JCL deck would name a different
+# PGM= per run rather than assume one.
+#
+# COMPILER may be exported to point at whatever COBOL compiler this
+# shop has installed; it defaults to the compiler already on PATH
+# under the usual name.
+
+set -e
+
+MERGE_DIR="EM04/EX01"
+MERGE_PGM="EX01"
+MERGE_OUT_DD="ARQC.DAT"
+
+SORT_DIR="${SORT_DIR:?SORT_DIR must be set to the EM03 program directory for this job (e.g. EM03/EX01)}"
+SORT_PGM="${SORT_PGM:?SORT_PGM must be set to the EM03 program name for this job (e.g. EX01)}"
+SORT_IN_DD="${SORT_IN_DD:?SORT_IN_DD must be set to the dataset name SORT_PGM expects as input}"
+SORT_OUT_DD="${SORT_OUT_DD:?SORT_OUT_DD must be set to the dataset name SORT_PGM produces}"
+
+REPORT_DIR="${REPORT_DIR:?REPORT_DIR must be set to the EM02 program directory for this job (e.g. EM02/EX02)}"
+REPORT_PGM="${REPORT_PGM:?REPORT_PGM must be set to the EM02 program name for this job (e.g. EX02)}"
+REPORT_IN_DD="${REPORT_IN_DD:?REPORT_IN_DD must be set to the dataset name REPORT_PGM expects as input}"
+
+COMPILER="${COMPILER:-cobc}"
+
+RUN_DIR="$(pwd)/JCL/RUNTURMA-WORK"
+mkdir -p "$RUN_DIR"
+
+run_step () {
+   STEP_NAME="$1"
+   STEP_DIR="$2"
+   STEP_PGM="$3"
+
+   echo "//$STEP_NAME EXEC PGM=$STEP_PGM"
+   "$COMPILER" -x -o "$RUN_DIR/$STEP_PGM.$STEP_NAME" "$STEP_DIR/$STEP_PGM.CBL"
+   ( cd "$RUN_DIR" && "./$STEP_PGM.$STEP_NAME" )
+}
+
+# STEP MERGE - INTERCALAR ARQ-A/ARQ-B GIVING ARQ-C.
+run_step MERGE "$MERGE_DIR" "$MERGE_PGM"
+
+# HAND-OFF: MERGE_OUT_DD becomes the sort step's input DD.
+cp "$RUN_DIR/$MERGE_OUT_DD" "$RUN_DIR/$SORT_IN_DD"
+
+# STEP SORT - run the EM03 sort program chosen for this job.
+run_step SORT "$SORT_DIR" "$SORT_PGM"
+
+# HAND-OFF: SORT_OUT_DD becomes the report step's input DD.
+cp "$RUN_DIR/$SORT_OUT_DD" "$RUN_DIR/$REPORT_IN_DD"
+
+# STEP REPORT - run the EM02 report program relevant to the sort.
+run_step REPORT "$REPORT_DIR" "$REPORT_PGM"
+
+echo "RUNTURMA complete - output datasets are under $RUN_DIR"
