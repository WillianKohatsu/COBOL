@@ -35,6 +35,18 @@
 
        01  REG-ENT.
           02 COD-ENT                PIC 9(05).
+          02 CPF-ENT.
+             05 CDGT1               PIC 9(01).
+             05 CDGT2               PIC 9(01).
+             05 CDGT3               PIC 9(01).
+             05 CDGT4               PIC 9(01).
+             05 CDGT5               PIC 9(01).
+             05 CDGT6               PIC 9(01).
+             05 CDGT7               PIC 9(01).
+             05 CDGT8               PIC 9(01).
+             05 CDGT9               PIC 9(01).
+             05 CDGT10              PIC 9(01).
+             05 CDGT11              PIC 9(01).
           02 RG-ENT                 PIC X(10).
              88 RG-INVALIDO VALUE SPACES.
           02 NOME-ENT               PIC X(30).
@@ -48,18 +60,25 @@
              88 CIDADE-INVALIDA VALUE SPACES.
           02 EMAIL-ENT              PIC X(30).
              88 EMAIL-INVALIDO VALUE SPACES.
+          02 CEP-ENT                PIC 9(08).
+             88 CEP-INVALIDO VALUE ZEROS.
+          02 TELEFONE-ENT           PIC 9(10).
+             88 TELEFONE-INVALIDO VALUE ZEROS.
 
        FD CADOK
           LABEL  RECORD  ARE  STANDARD
           VALUE  OF FILE-ID  IS  "CADOK.DAT".
 
        01  REG-SAI.
+          02 CPF-SAI                PIC 9(11).
           02 RG-SAI                 PIC X(10).
           02 NOME-SAI               PIC X(30).
           02 ESTADO-SAI             PIC X(02).
           02 CIDADE-SAI             PIC X(30).
           02 EMAIL-SAI              PIC X(30).
-                                                                                                 
+          02 CEP-SAI                PIC 9(08).
+          02 TELEFONE-SAI           PIC 9(10).
+
        FD RELOCOR
           LABEL  RECORD  IS  OMITTED.
 
@@ -71,7 +90,13 @@
        77  CT-LIN         PIC 9(002)    VALUE   41.
        77  CT-PAG         PIC 9(002)    VALUE   ZEROS.
 	   77  CODE-CONTROL   PIC 9(05)     VALUE   ZEROS.
-       
+       77 WS-CALCULAR     PIC 9(05)     VALUE   ZEROS.
+       77 WS-C            PIC 99        VALUE   ZEROS.
+       77 WS-RESTO        PIC 99        VALUE   ZEROS.
+       77 ACDGT10         PIC 9         VALUE   ZEROS.
+       77 ACDGT11         PIC 9         VALUE   ZEROS.
+       77 WS-POS          PIC 99        VALUE   ZEROS.
+
        01  CAB-01.
           02  FILLER      PIC X(10)      VALUE   SPACES.
           02  FILLER      PIC X(33)     VALUE   
@@ -131,29 +156,121 @@
 
        PRINCIPAL.
 
+       PERFORM  AJUSTA-CADASTRO.
        PERFORM  IMPRESSAO.
        PERFORM  LEITURA.
 
-       IMPRESSAO.     
+       AJUSTA-CADASTRO.
+          PERFORM  AJUSTA-RG.
+          PERFORM  AJUSTA-NOME.
+          PERFORM  AJUSTA-CIDADE.
+          PERFORM  AJUSTA-EMAIL.
+          PERFORM  AJUSTA-ESTADO.
+
+       AJUSTA-RG.
+          MOVE  1  TO  WS-POS.
+          PERFORM  INCREMENTA-POS
+             UNTIL  RG-ENT (WS-POS:1)  NOT EQUAL  SPACE
+             OR     WS-POS  EQUAL  10.
+          IF  WS-POS  GREATER THAN  1
+             MOVE  RG-ENT (WS-POS:)  TO  RG-ENT.
+
+       AJUSTA-NOME.
+          MOVE  1  TO  WS-POS.
+          PERFORM  INCREMENTA-POS
+             UNTIL  NOME-ENT (WS-POS:1)  NOT EQUAL  SPACE
+             OR     WS-POS  EQUAL  30.
+          IF  WS-POS  GREATER THAN  1
+             MOVE  NOME-ENT (WS-POS:)  TO  NOME-ENT.
+
+       AJUSTA-CIDADE.
+          MOVE  1  TO  WS-POS.
+          PERFORM  INCREMENTA-POS
+             UNTIL  CIDADE-ENT (WS-POS:1)  NOT EQUAL  SPACE
+             OR     WS-POS  EQUAL  30.
+          IF  WS-POS  GREATER THAN  1
+             MOVE  CIDADE-ENT (WS-POS:)  TO  CIDADE-ENT.
+
+       AJUSTA-EMAIL.
+          MOVE  1  TO  WS-POS.
+          PERFORM  INCREMENTA-POS
+             UNTIL  EMAIL-ENT (WS-POS:1)  NOT EQUAL  SPACE
+             OR     WS-POS  EQUAL  30.
+          IF  WS-POS  GREATER THAN  1
+             MOVE  EMAIL-ENT (WS-POS:)  TO  EMAIL-ENT.
+
+       AJUSTA-ESTADO.
+          INSPECT  ESTADO-ENT  CONVERTING
+             "abcdefghijklmnopqrstuvwxyz" TO
+             "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+       INCREMENTA-POS.
+          ADD  1  TO  WS-POS.
+
+       IMPRESSAO.
           IF  CT-LIN  GREATER THAN  39
              PERFORM  CABECALHO.
-          PERFORM  VERIFICA-RG.
+          PERFORM  VERIFICA-CPF.
 
-       VERIFICA-RG.
-          IF  RG-INVALIDO
+       VERIFICA-CPF.
+          COMPUTE WS-CALCULAR = (CDGT1 * 10) + (CDGT2 * 9) +
+          (CDGT3 * 8) + (CDGT4 * 7) + (CDGT5 * 6) + (CDGT6 * 5) +
+          (CDGT7 * 4) + (CDGT8 * 3) + (CDGT9 * 2).
+
+          DIVIDE WS-CALCULAR BY 11 GIVING WS-C REMAINDER WS-RESTO.
+
+          IF WS-RESTO LESS THAN 2
+             MOVE 0 TO ACDGT10
+          ELSE
+             SUBTRACT WS-RESTO  FROM  11  GIVING ACDGT10.
+
+          COMPUTE WS-CALCULAR = (CDGT1 * 11) + (CDGT2 * 10) +
+          (CDGT3 * 9) + (CDGT4 * 8) + (CDGT5 * 7) + (CDGT6 * 6) +
+          (CDGT7 * 5) + (CDGT8 * 4) + (CDGT9 * 3) + (ACDGT10 * 2).
+
+          DIVIDE WS-CALCULAR BY 11 GIVING WS-C REMAINDER WS-RESTO.
+
+          IF WS-RESTO LESS THAN 2
+             MOVE 0 TO ACDGT11
+          ELSE
+             SUBTRACT WS-RESTO FROM  11 GIVING  ACDGT11.
+
+          IF (ACDGT10 NOT EQUAL TO CDGT10) OR
+             (ACDGT11 NOT EQUAL TO CDGT11)
              MOVE  COD-ENT     TO  CODE-CONTROL
              MOVE  COD-ENT     TO  COD-REL
-             MOVE  "RG NAO INFORMADO"   TO  MENSAGEM
+             MOVE  "CPF INVALIDO"   TO  MENSAGEM
              ADD   1           TO  CT-LIN
              WRITE  REG-ATR  FROM  DETALHE
                 AFTER  ADVANCING  2  LINES.
+          PERFORM  VERIFICA-RG.
+
+       VERIFICA-RG.
+          IF  RG-INVALIDO
+             IF  CT-LIN  GREATER THAN  39
+                PERFORM  CABECALHO
+                PERFORM  VERIFICA-CPF
+
+             ELSE IF  CODE-CONTROL  EQUAL TO   COD-ENT
+                MOVE  "RG NAO INFORMADO"   TO  MSG
+                ADD     1         TO  CT-LIN
+                WRITE  REG-ATR  FROM  MENSAGEM1
+                   AFTER  ADVANCING  1  LINE
+
+             ELSE
+                MOVE  COD-ENT     TO  CODE-CONTROL
+                MOVE  COD-ENT     TO  COD-REL
+                MOVE  "RG NAO INFORMADO"   TO  MENSAGEM
+                ADD   2           TO  CT-LIN
+                WRITE  REG-ATR  FROM  DETALHE
+                   AFTER  ADVANCING  2  LINE.
 	   PERFORM  VERIFICA-NOME.
-		  
+
        VERIFICA-NOME.
           IF  NOME-INVALIDO
              IF  CT-LIN  GREATER THAN  39
                 PERFORM  CABECALHO
-                PERFORM  VERIFICA-RG
+                PERFORM  VERIFICA-CPF
 
              ELSE IF  CODE-CONTROL  EQUAL TO   COD-ENT
                 MOVE  "NOME NAO INFORMADO"   TO  MSG
@@ -174,7 +291,7 @@
           IF  NOT ESTADO-VALIDO
              IF  CT-LIN  GREATER THAN  39
                 PERFORM  CABECALHO
-                PERFORM  VERIFICA-RG
+                PERFORM  VERIFICA-CPF
 
              ELSE IF  CODE-CONTROL  EQUAL TO   COD-ENT
                 MOVE  "ESTADO INVALIDO"   TO  MSG
@@ -195,7 +312,7 @@
           IF  CIDADE-INVALIDA
              IF  CT-LIN  GREATER THAN  39
                 PERFORM  CABECALHO
-                PERFORM  VERIFICA-RG
+                PERFORM  VERIFICA-CPF
 				
              ELSE IF  CODE-CONTROL  EQUAL TO   COD-ENT
                 MOVE  "CIDADE NAO INFORMADA"   TO  MSG
@@ -216,7 +333,7 @@
           IF  EMAIL-INVALIDO
              IF  CT-LIN  GREATER THAN  39
                 PERFORM  CABECALHO
-                PERFORM  VERIFICA-RG
+                PERFORM  VERIFICA-CPF
 
              ELSE IF  CODE-CONTROL  EQUAL TO   COD-ENT
                 MOVE  "EMAIL SEM DESCRICAO"   TO  MSG
@@ -229,6 +346,48 @@
                 MOVE  COD-ENT     TO  COD-REL
                 MOVE  "EMAIL SEM DESCRICAO"   TO  MENSAGEM
                 ADD   2           TO  CT-LIN
+                WRITE  REG-ATR  FROM  DETALHE
+                   AFTER  ADVANCING  2  LINE.
+          PERFORM  VERIFICA-CEP.
+
+       VERIFICA-CEP.
+          IF  CEP-INVALIDO
+             IF  CT-LIN  GREATER THAN  39
+                PERFORM  CABECALHO
+                PERFORM  VERIFICA-CPF
+
+             ELSE IF  CODE-CONTROL  EQUAL TO   COD-ENT
+                MOVE  "CEP NAO INFORMADO"   TO  MSG
+                ADD   1           TO  CT-LIN
+                WRITE  REG-ATR  FROM  MENSAGEM1
+                   AFTER  ADVANCING  1  LINE
+
+             ELSE
+                MOVE  COD-ENT     TO  CODE-CONTROL
+                MOVE  COD-ENT     TO  COD-REL
+                MOVE  "CEP NAO INFORMADO"   TO  MENSAGEM
+                ADD   2           TO  CT-LIN
+                WRITE  REG-ATR  FROM  DETALHE
+                   AFTER  ADVANCING  2  LINE.
+          PERFORM  VERIFICA-TELEFONE.
+
+       VERIFICA-TELEFONE.
+          IF  TELEFONE-INVALIDO
+             IF  CT-LIN  GREATER THAN  39
+                PERFORM  CABECALHO
+                PERFORM  VERIFICA-CPF
+
+             ELSE IF  CODE-CONTROL  EQUAL TO   COD-ENT
+                MOVE  "TELEFONE NAO INFORMADO"   TO  MSG
+                ADD   1           TO  CT-LIN
+                WRITE  REG-ATR  FROM  MENSAGEM1
+                   AFTER  ADVANCING  1  LINE
+
+             ELSE
+                MOVE  COD-ENT     TO  CODE-CONTROL
+                MOVE  COD-ENT     TO  COD-REL
+                MOVE  "TELEFONE NAO INFORMADO"   TO  MENSAGEM
+                ADD   2           TO  CT-LIN
                 WRITE  REG-ATR  FROM  DETALHE
                    AFTER  ADVANCING  2  LINE
           ELSE
@@ -252,12 +411,15 @@
           MOVE  ZEROS  TO CT-LIN.
 
        REGISOK.
+          MOVE   CPF-ENT    TO   CPF-SAI.
           MOVE   RG-ENT     TO   RG-SAI.
           MOVE   NOME-ENT   TO   NOME-SAI.
           MOVE   ESTADO-ENT TO   ESTADO-SAI.
           MOVE   CIDADE-ENT TO   CIDADE-SAI.
           MOVE   EMAIL-ENT  TO   EMAIL-SAI.
-          WRITE  REG-SAI.		  
+          MOVE   CEP-ENT    TO   CEP-SAI.
+          MOVE   TELEFONE-ENT TO TELEFONE-SAI.
+          WRITE  REG-SAI.
 	  
        TERMINO.
           CLOSE   REGENT
