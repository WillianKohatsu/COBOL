@@ -24,8 +24,16 @@
           SELECT  CADREP  ASSIGN TO DISK
           ORGANIZATION  IS  LINE SEQUENTIAL.
 
+          SELECT  CADEXAME  ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
           SELECT  RELAPROV  ASSIGN TO DISK.
 
+          SELECT  CADAMEST  ASSIGN TO DISK
+          ORGANIZATION  IS  INDEXED
+          ACCESS MODE  IS  RANDOM
+          RECORD KEY  IS  MATRICULA-MST.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -50,11 +58,26 @@
           02 MEDIA-REP              PIC 9(02)V99.
           02 CONCEITO-REP           PIC X(01).
 
+       FD CADEXAME
+          LABEL  RECORD  ARE  STANDARD
+          VALUE  OF FILE-ID  IS  "CADEXAME.DAT".
+
+       01  REG-EXA.
+          02 MATRICULA-EXA          PIC 9(07).
+          02 NOME-EXA               PIC X(20).
+          02 MEDIA-EXA              PIC 9(02)V99.
+
        FD RELAPROV
           LABEL  RECORD  IS  OMITTED.
 
        01  REG-ATR        PIC X(80).
 
+       FD CADAMEST
+          LABEL  RECORD  ARE  STANDARD
+          VALUE  OF FILE-ID  IS  "CADAMEST.DAT".
+
+           COPY CADAMEST.
+
        WORKING-STORAGE SECTION.
 
        77  FIM-ARQ        PIC X(03)     VALUE   "NAO".
@@ -65,8 +88,11 @@
        77  CONCEITO       PIC X(01).
        77  TOTAL-E        PIC 9(03)     VALUE   ZEROS.
        77  TOTAL-A        PIC 9(03)     VALUE   ZEROS.
-       77  TOTAL-B        PIC 9(03)     VALUE   ZEROS.	   
-	   
+       77  TOTAL-B        PIC 9(03)     VALUE   ZEROS.
+       77  TOTAL-EXAME    PIC 9(03)     VALUE   ZEROS.
+       77  WS-NOVO-MST    PIC X(03)     VALUE   "NAO".
+       77  GPA-CUM        PIC 9(02)V99  VALUE   ZEROS.
+
        01  CAB-01.
           02  FILLER      PIC X(10)     VALUE   SPACES.
           02  FILLER      PIC X(24)     VALUE   
@@ -85,7 +111,9 @@
           02  FILLER      PIC X(04)     VALUE   "NOME".
           02  FILLER      PIC X(22)     VALUE   SPACES.
           02  FILLER      PIC X(08)     VALUE   "CONCEITO".
-          02  FILLER      PIC X(08)     VALUE   SPACES.
+          02  FILLER      PIC X(04)     VALUE   SPACES.
+          02  FILLER      PIC X(11)     VALUE   "MEDIA GERAL".
+          02  FILLER      PIC X(01)     VALUE   SPACES.
 
        01  DETALHE.
           02  FILLER      PIC X(09)     VALUE   SPACES.
@@ -94,7 +122,9 @@
           02  NOME-REG    PIC X(20).
           02  FILLER      PIC X(16)     VALUE   SPACES.
           02  CON-REG     PIC X(01).
-          02  FILLER      PIC X(12)     VALUE   SPACES.
+          02  FILLER      PIC X(08)     VALUE   SPACES.
+          02  GPA-REG     PIC Z9,99.
+          02  FILLER      PIC X(02)     VALUE   SPACES.
                                              
        01  RD-1.
           02  FILLER       PIC X(17)     VALUE
@@ -115,7 +145,13 @@
              "NUMERO DE ALUNOS COM CONCEITO B: ".
           02  CON-B       PIC ZZ9       VALUE  ZEROS.
           02  FILLER      PIC X(44)     VALUE  SPACES.
-		  
+
+       01  RD-4.
+          02  FILLER      PIC X(33)     VALUE
+             "NUMERO DE ALUNOS EM EXAME FINAL: ".
+          02  CON-EXAME   PIC ZZ9       VALUE  ZEROS.
+          02  FILLER      PIC X(44)     VALUE  SPACES.
+
        PROCEDURE DIVISION.
 
        PGM-EX03.
@@ -130,7 +166,9 @@
        INICIO.
           OPEN INPUT   CADALU
                OUTPUT  CADREP
+                       CADEXAME
                        RELAPROV.
+          OPEN I-O     CADAMEST.
 
           PERFORM LEITURA.
 
@@ -142,6 +180,7 @@
        PRINCIPAL.
 
        PERFORM  MEDIA-ALUNO.
+       PERFORM  CALCULA-GPA-CUMULATIVO.
        PERFORM  IMPRESSAO.
        PERFORM  LEITURA.
 
@@ -150,32 +189,67 @@
                NOTA2-ALU
              GIVING  SOMA-NOTA.
           DIVIDE  SOMA-NOTA  BY  2
-             GIVING  MEDIA. 
-	   
+             GIVING  MEDIA.
+
+       CALCULA-GPA-CUMULATIVO.
+          MOVE  MATRICULA-ALU  TO  MATRICULA-MST.
+          MOVE  "NAO"          TO  WS-NOVO-MST.
+          READ  CADAMEST
+             INVALID KEY
+             PERFORM  INICIALIZA-MASTER-GPA.
+          MOVE  NOME-ALU       TO  NOME-MST.
+          ADD   MEDIA          TO  SOMA-GPA-MST.
+          ADD   1              TO  QTD-BIM-MST.
+          COMPUTE  GPA-CUM  ROUNDED = SOMA-GPA-MST / QTD-BIM-MST.
+          PERFORM  GRAVA-MASTER-GPA.
+
+       INICIALIZA-MASTER-GPA.
+          INITIALIZE  REG-MASTER.
+          MOVE  MATRICULA-ALU  TO  MATRICULA-MST.
+          MOVE  "SIM"          TO  WS-NOVO-MST.
+
+       GRAVA-MASTER-GPA.
+          IF WS-NOVO-MST EQUAL "SIM"
+             WRITE REG-MASTER
+          ELSE
+             REWRITE REG-MASTER.
+
        IMPRESSAO.     
           IF  CT-LIN  GREATER THAN  19
              PERFORM  CABECALHO.
           PERFORM  VERIFICACAO.
 		
        VERIFICACAO.
-          IF  FALTAS  GREATER  THAN  15  OR  
-              MEDIA   LESS     THAN  6
+          IF  FALTAS  GREATER  THAN  15
              PERFORM  IMPCAD-REP
           ELSE
-             PERFORM  IMPDET.
-			 
+             IF  MEDIA  LESS  THAN  4
+                PERFORM  IMPCAD-REP
+             ELSE
+                IF  MEDIA  LESS  THAN  6
+                   PERFORM  IMPCAD-EXAME
+                ELSE
+                   PERFORM  IMPDET.
+
        IMPCAD-REP.
-          IF  FALTAS GREATER  THAN  15 
+          IF  FALTAS GREATER  THAN  15
              MOVE "F"   TO   CONCEITO
-          ELSE 
+          ELSE
              MOVE "C"   TO   CONCEITO.
-			 
+
           MOVE  MATRICULA-ALU   TO   MATRICULA-REP.
           MOVE  NOME-ALU        TO   NOME-REP.
           MOVE  MEDIA           TO   MEDIA-REP.
           MOVE  CONCEITO        TO   CONCEITO-REP.
           WRITE  REG-REP.
 
+       IMPCAD-EXAME.
+          MOVE  MATRICULA-ALU   TO   MATRICULA-EXA.
+          MOVE  NOME-ALU        TO   NOME-EXA.
+          MOVE  MEDIA           TO   MEDIA-EXA.
+          WRITE  REG-EXA.
+          ADD  1  TO  TOTAL-EXAME.
+
        IMPDET.
           IF  MEDIA  NOT GREATER THAN  8
              MOVE  "B"  TO  CONCEITO
@@ -190,6 +264,7 @@
           MOVE  MATRICULA-ALU   TO  MAT-REG.
           MOVE  NOME-ALU        TO  NOME-REG.
           MOVE  CONCEITO        TO  CON-REG.
+          MOVE  GPA-CUM         TO  GPA-REG.
 
           WRITE  REG-ATR  FROM  DETALHE
              AFTER  ADVANCING  1  LINES.
@@ -218,7 +293,12 @@
               AFTER ADVANCING  1  LINE.
           MOVE  TOTAL-B   TO   CON-B.
           WRITE  REG-ATR  FROM  RD-3
-              AFTER ADVANCING  1  LINE.		  
+              AFTER ADVANCING  1  LINE.
+          MOVE  TOTAL-EXAME   TO   CON-EXAME.
+          WRITE  REG-ATR  FROM  RD-4
+              AFTER ADVANCING  1  LINE.
           CLOSE   CADALU
                   CADREP
-                  RELAPROV.
+                  CADEXAME
+                  RELAPROV
+                  CADAMEST.
