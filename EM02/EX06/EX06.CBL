@@ -62,6 +62,16 @@
           02 EMAIL-ENT              PIC X(30).
              88 EMAIL-INVALIDO  VALUE SPACES.
           02 TELEFONE               PIC 9(10).
+             88 TELEFONE-INVALIDO   VALUE ZEROS.
+          02 DDD-TEL REDEFINES TELEFONE.
+             03 DDD-ENT             PIC 9(02).
+                88 DDD-VALIDO       VALUE 11 THRU 19 21 THRU 24
+                   27 28 31 THRU 35 37 38 41 THRU 49 51 THRU 55
+                   61 62 63 64 65 66 67 68 69 71 73 74 75 77
+                   79 81 82 83 84 85 86 87 88 89 91 92 93 94
+                   95 96 97 98 99.
+                88 DDD-INVALIDO     VALUE ZEROS.
+             03 FILLER              PIC 9(08).
           02 DATA-ENT.
              03 DIA                 PIC 9(02).
                 88 DIA-31       VALUE  1 THRU 31.
@@ -106,7 +116,15 @@
        77 WS-RESTO        PIC 99        VALUE   ZEROS.
        77 ADGT13          PIC 9         VALUE   ZEROS.
        77 ADGT14          PIC 9         VALUE   ZEROS.
-	   
+       77 TOTAL-CNPJ      PIC 9(03)     VALUE   ZEROS.
+       77 TOTAL-RAZAO     PIC 9(03)     VALUE   ZEROS.
+       77 TOTAL-ESTADO    PIC 9(03)     VALUE   ZEROS.
+       77 TOTAL-CIDADE    PIC 9(03)     VALUE   ZEROS.
+       77 TOTAL-EMAIL     PIC 9(03)     VALUE   ZEROS.
+       77 TOTAL-DATA      PIC 9(03)     VALUE   ZEROS.
+       77 TOTAL-TELEFONE  PIC 9(03)     VALUE   ZEROS.
+       77 WS-POS          PIC 99        VALUE   ZEROS.
+
        01  CAB-01.
           02  FILLER      PIC X(27)     VALUE   SPACES.
           02  FILLER      PIC X(16)     VALUE   
@@ -149,6 +167,48 @@
           02  MSG           PIC X(30)     VALUE   SPACES.
           02  FILLER        PIC X(10)     VALUE   SPACES.
 
+       01  RD-1.
+          02  FILLER       PIC X(30)     VALUE
+             "TOTAL DE CNPJ INVALIDO:      ".
+          02  CON-CNPJ     PIC ZZ9       VALUE  ZEROS.
+          02  FILLER       PIC X(47)     VALUE  SPACES.
+
+       01  RD-2.
+          02  FILLER       PIC X(30)     VALUE
+             "TOTAL DE RAZAO NAO INFORMADA:".
+          02  CON-RAZAO    PIC ZZ9       VALUE  ZEROS.
+          02  FILLER       PIC X(47)     VALUE  SPACES.
+
+       01  RD-3.
+          02  FILLER       PIC X(30)     VALUE
+             "TOTAL DE ESTADO INVALIDO:    ".
+          02  CON-ESTADO   PIC ZZ9       VALUE  ZEROS.
+          02  FILLER       PIC X(47)     VALUE  SPACES.
+
+       01  RD-4.
+          02  FILLER       PIC X(30)     VALUE
+             "TOTAL DE CIDADE NAO INFORMADA:".
+          02  CON-CIDADE   PIC ZZ9       VALUE  ZEROS.
+          02  FILLER       PIC X(47)     VALUE  SPACES.
+
+       01  RD-5.
+          02  FILLER       PIC X(30)     VALUE
+             "TOTAL DE EMAIL SEM DESCRICAO:".
+          02  CON-EMAIL    PIC ZZ9       VALUE  ZEROS.
+          02  FILLER       PIC X(47)     VALUE  SPACES.
+
+       01  RD-6.
+          02  FILLER       PIC X(30)     VALUE
+             "TOTAL DE DATA INVALIDA:      ".
+          02  CON-DATA     PIC ZZ9       VALUE  ZEROS.
+          02  FILLER       PIC X(47)     VALUE  SPACES.
+
+       01  RD-7.
+          02  FILLER       PIC X(30)     VALUE
+             "TOTAL DE TELEFONE INVALIDO:  ".
+          02  CON-TELEFONE PIC ZZ9       VALUE  ZEROS.
+          02  FILLER       PIC X(47)     VALUE  SPACES.
+
        PROCEDURE DIVISION.
 
        PGM-EX06.
@@ -174,10 +234,49 @@
 
        PRINCIPAL.
 
+       PERFORM  AJUSTA-CADASTRO.
        PERFORM  IMPRESSAO.
        PERFORM  LEITURA.
 
-       IMPRESSAO.     
+       AJUSTA-CADASTRO.
+          PERFORM  AJUSTA-RAZAO.
+          PERFORM  AJUSTA-CIDADE.
+          PERFORM  AJUSTA-EMAIL.
+          PERFORM  AJUSTA-ESTADO.
+
+       AJUSTA-RAZAO.
+          MOVE  1  TO  WS-POS.
+          PERFORM  INCREMENTA-POS
+             UNTIL  RAZAO-ENT (WS-POS:1)  NOT EQUAL  SPACE
+             OR     WS-POS  EQUAL  30.
+          IF  WS-POS  GREATER THAN  1
+             MOVE  RAZAO-ENT (WS-POS:)  TO  RAZAO-ENT.
+
+       AJUSTA-CIDADE.
+          MOVE  1  TO  WS-POS.
+          PERFORM  INCREMENTA-POS
+             UNTIL  CIDADE-ENT (WS-POS:1)  NOT EQUAL  SPACE
+             OR     WS-POS  EQUAL  30.
+          IF  WS-POS  GREATER THAN  1
+             MOVE  CIDADE-ENT (WS-POS:)  TO  CIDADE-ENT.
+
+       AJUSTA-EMAIL.
+          MOVE  1  TO  WS-POS.
+          PERFORM  INCREMENTA-POS
+             UNTIL  EMAIL-ENT (WS-POS:1)  NOT EQUAL  SPACE
+             OR     WS-POS  EQUAL  30.
+          IF  WS-POS  GREATER THAN  1
+             MOVE  EMAIL-ENT (WS-POS:)  TO  EMAIL-ENT.
+
+       AJUSTA-ESTADO.
+          INSPECT  ESTADO-ENT  CONVERTING
+             "abcdefghijklmnopqrstuvwxyz" TO
+             "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+       INCREMENTA-POS.
+          ADD  1  TO  WS-POS.
+
+       IMPRESSAO.
           IF  CT-LIN  GREATER THAN  39
              PERFORM  CABECALHO.
           PERFORM  VERIFICA-CNPJ.
@@ -213,6 +312,7 @@
              MOVE  COD-ENT     TO  COD-REL
              MOVE  "CNPJ INVALIDO"   TO  MENSAGEM
              ADD   1           TO  CT-LIN
+             ADD   1           TO  TOTAL-CNPJ
              WRITE  REG-ATR  FROM  DETALHE
                 AFTER  ADVANCING  2  LINES.
           PERFORM  VERIFICA-RAZAO.
@@ -226,6 +326,7 @@
              ELSE IF  CODE-CONTROL  EQUAL TO   COD-ENT
                 MOVE  "RAZAO SOCIAL NAO INFORMADO"   TO  MSG
                 ADD     1         TO  CT-LIN
+                ADD     1         TO  TOTAL-RAZAO
                 WRITE  REG-ATR  FROM  MENSAGEM1
                    AFTER  ADVANCING  1  LINE
 
@@ -234,6 +335,7 @@
                 MOVE  COD-ENT     TO  COD-REL
                 MOVE  "RAZAO SOCIAL NAO INFORMADO"   TO  MENSAGEM
                 ADD   2           TO  CT-LIN
+                ADD   1           TO  TOTAL-RAZAO
                 WRITE  REG-ATR  FROM  DETALHE
                    AFTER  ADVANCING  2  LINE.
           PERFORM  VERIFICA-ESTADO.
@@ -247,6 +349,7 @@
              ELSE IF  CODE-CONTROL  EQUAL TO   COD-ENT
                 MOVE  "ESTADO INVALIDO"   TO  MSG
                 ADD   1           TO  CT-LIN
+                ADD   1           TO  TOTAL-ESTADO
                 WRITE  REG-ATR  FROM  MENSAGEM1
                    AFTER  ADVANCING  1  LINE
 
@@ -255,6 +358,7 @@
                 MOVE  COD-ENT     TO  COD-REL
                 MOVE  "ESTADO INVALIDO"   TO  MENSAGEM
                 ADD   2           TO  CT-LIN
+                ADD   1           TO  TOTAL-ESTADO
                 WRITE  REG-ATR  FROM  DETALHE
                    AFTER  ADVANCING  2  LINE.
           PERFORM  VERIFICA-CIDADE.
@@ -268,6 +372,7 @@
              ELSE IF  CODE-CONTROL  EQUAL TO   COD-ENT
                 MOVE  "CIDADE NAO INFORMADA"   TO  MSG
                 ADD   1           TO  CT-LIN
+                ADD   1           TO  TOTAL-CIDADE
                 WRITE  REG-ATR  FROM  MENSAGEM1
                    AFTER  ADVANCING  1  LINE
 
@@ -276,8 +381,9 @@
                 MOVE  COD-ENT     TO  COD-REL
                 MOVE  "CIDADE NAO INFORMADA"   TO  MENSAGEM
                 ADD   2           TO  CT-LIN
+                ADD   1           TO  TOTAL-CIDADE
                 WRITE  REG-ATR  FROM  DETALHE
-                   AFTER  ADVANCING  2  LINE.		
+                   AFTER  ADVANCING  2  LINE.
           PERFORM  VERIFICA-EMAIL.          
 		 
        VERIFICA-EMAIL.		 
@@ -289,6 +395,7 @@
              ELSE IF  CODE-CONTROL  EQUAL TO   COD-ENT
                 MOVE  "EMAIL SEM DESCRICAO"   TO  MSG
                 ADD   1           TO  CT-LIN
+                ADD   1           TO  TOTAL-EMAIL
                 WRITE  REG-ATR  FROM  MENSAGEM1
                    AFTER  ADVANCING  1  LINE
 
@@ -297,6 +404,30 @@
                 MOVE  COD-ENT     TO  COD-REL
                 MOVE  "EMAIL SEM DESCRICAO"   TO  MENSAGEM
                 ADD   2           TO  CT-LIN
+                ADD   1           TO  TOTAL-EMAIL
+                WRITE  REG-ATR  FROM  DETALHE
+                   AFTER  ADVANCING  2  LINE.
+          PERFORM  VERIFICA-TELEFONE.
+
+       VERIFICA-TELEFONE.
+          IF  TELEFONE-INVALIDO  OR  DDD-INVALIDO
+             IF  CT-LIN  GREATER THAN  39
+                PERFORM  CABECALHO
+                PERFORM  VERIFICA-CNPJ
+
+             ELSE IF  CODE-CONTROL  EQUAL TO   COD-ENT
+                MOVE  "TELEFONE INVALIDO"   TO  MSG
+                ADD   1           TO  CT-LIN
+                ADD   1           TO  TOTAL-TELEFONE
+                WRITE  REG-ATR  FROM  MENSAGEM1
+                   AFTER  ADVANCING  1  LINE
+
+             ELSE
+                MOVE  COD-ENT     TO  CODE-CONTROL
+                MOVE  COD-ENT     TO  COD-REL
+                MOVE  "TELEFONE INVALIDO"   TO  MENSAGEM
+                ADD   2           TO  CT-LIN
+                ADD   1           TO  TOTAL-TELEFONE
                 WRITE  REG-ATR  FROM  DETALHE
                    AFTER  ADVANCING  2  LINE.
           PERFORM VERIFICA-DATA.
@@ -340,6 +471,7 @@
           ELSE IF  CODE-CONTROL  EQUAL TO   COD-ENT
              MOVE  "DATA INVALIDA"   TO  MSG
              ADD   1           TO  CT-LIN
+             ADD   1           TO  TOTAL-DATA
              WRITE  REG-ATR  FROM  MENSAGEM1
                 AFTER  ADVANCING  1  LINE
 
@@ -348,6 +480,7 @@
              MOVE  COD-ENT     TO  COD-REL
              MOVE  "DATA INVALIDA"   TO  MENSAGEM
              ADD   2           TO  CT-LIN
+             ADD   1           TO  TOTAL-DATA
              WRITE  REG-ATR  FROM  DETALHE
                 AFTER  ADVANCING  2  LINE.
 				
@@ -384,6 +517,27 @@
           WRITE  REG-SAI.		  
 	  
        TERMINO.
+          MOVE  TOTAL-CNPJ    TO   CON-CNPJ.
+          WRITE  REG-ATR  FROM  RD-1
+             AFTER ADVANCING  2  LINES.
+          MOVE  TOTAL-RAZAO   TO   CON-RAZAO.
+          WRITE  REG-ATR  FROM  RD-2
+              AFTER ADVANCING  1  LINE.
+          MOVE  TOTAL-ESTADO  TO   CON-ESTADO.
+          WRITE  REG-ATR  FROM  RD-3
+              AFTER ADVANCING  1  LINE.
+          MOVE  TOTAL-CIDADE  TO   CON-CIDADE.
+          WRITE  REG-ATR  FROM  RD-4
+              AFTER ADVANCING  1  LINE.
+          MOVE  TOTAL-EMAIL   TO   CON-EMAIL.
+          WRITE  REG-ATR  FROM  RD-5
+              AFTER ADVANCING  1  LINE.
+          MOVE  TOTAL-DATA    TO   CON-DATA.
+          WRITE  REG-ATR  FROM  RD-6
+              AFTER ADVANCING  1  LINE.
+          MOVE  TOTAL-TELEFONE TO  CON-TELEFONE.
+          WRITE  REG-ATR  FROM  RD-7
+              AFTER ADVANCING  1  LINE.
           CLOSE   REGENT
                   CADOK
                   RELOCOR.
