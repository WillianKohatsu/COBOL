@@ -23,6 +23,12 @@
 
           SELECT  RELPROD  ASSIGN TO DISK.
 
+          SELECT  CSVPROD  ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
+          SELECT  PARMGER  ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -34,12 +40,32 @@
           02 COD-PRODUTO            PIC 9(07).
           02 NOME-PRODUTO           PIC X(20).
           02 PRECO-PRODUTO          PIC 9(05)V99.
+          02 CUSTO-PRODUTO          PIC 9(05)V99.
+          02 QUANTIDADE-EM-ESTOQUE  PIC 9(05).
+          02 LOJA-PROD              PIC 9(02).
 
        FD RELPROD
           LABEL  RECORD  IS  OMITTED.
 
        01  REG-ATR        PIC X(80).
 
+       FD CSVPROD
+          LABEL  RECORD  ARE  STANDARD
+          VALUE  OF FILE-ID  IS  "RELPROD.CSV".
+
+       01  REG-CSVPROD.
+          02 CSV-COD-PROD       PIC 9(07).
+          02 FILLER             PIC X(01)  VALUE ";".
+          02 CSV-NOME-PROD      PIC X(20).
+          02 FILLER             PIC X(01)  VALUE ";".
+          02 CSV-PRECO-PROD     PIC Z(04)9,99.
+
+       FD PARMGER
+          LABEL  RECORD  ARE  STANDARD
+          VALUE  OF FILE-ID  IS  "PARMGER.DAT".
+
+           COPY PARMREC.
+
        WORKING-STORAGE SECTION.
 
        77  FIM-ARQ        PIC X(03)     VALUE   "NAO".
@@ -49,8 +75,31 @@
        77  QUANTIDADE     PIC 9(10)     VALUE   ZEROS.
        77  MEDIA          PIC 9(05)V99  VALUE   ZEROS.
        77  MAIOR          PIC 9(05)V99  VALUE   ZEROS.
-       77  MENOR          PIC 9(05)V99  VALUE   99999.           
-	   
+       77  MENOR          PIC 9(05)V99  VALUE   99999.
+       77  MARGEM-PROD    PIC S9(03)V99 VALUE   ZEROS.
+       77  SOMA-MARGEM    PIC S9(08)V99 VALUE   ZEROS.
+       77  MEDIA-MARGEM   PIC S9(03)V99 VALUE   ZEROS.
+       77  LIMITE-ESTOQUE PIC 9(05)     VALUE   010.
+       77  QTDE-REPOR     PIC 9(02)     VALUE   ZEROS.
+       77  QTDE-LOJA      PIC 9(02)     VALUE   ZEROS.
+       77  MEDIA-LOJA     PIC 9(05)V99  VALUE   ZEROS.
+       77  MEDIA-MARGEM-LOJA PIC S9(03)V99 VALUE ZEROS.
+
+       01  TAB-REPOR.
+          02  REPOR-OCR  OCCURS 50 TIMES INDEXED BY IDX-REP.
+             03  REPOR-COD    PIC 9(07).
+             03  REPOR-NOME   PIC X(20).
+             03  REPOR-QTDE   PIC 9(05).
+
+       01  TAB-LOJA.
+          02  LOJA-OCR  OCCURS 20 TIMES INDEXED BY IDX-LOJA.
+             03  LOJA-COD          PIC 9(02).
+             03  LOJA-QTDE         PIC 9(05).
+             03  LOJA-SOMA-PRECO   PIC 9(08)V99.
+             03  LOJA-MENOR        PIC 9(05)V99.
+             03  LOJA-MAIOR        PIC 9(05)V99.
+             03  LOJA-SOMA-MARGEM  PIC S9(08)V99.
+
        01  CAB-01.
           02  FILLER      PIC X(20)     VALUE   SPACES.
           02  FILLER      PIC X(22)     VALUE   
@@ -67,11 +116,13 @@
           02  FILLER      PIC X(04)     VALUE   "NOME".
           02  FILLER      PIC X(22)     VALUE   SPACES.
           02  FILLER      PIC X(05)     VALUE   "PRECO".
-          02  FILLER      PIC X(12)     VALUE   SPACES.
-       
+          02  FILLER      PIC X(05)     VALUE   SPACES.
+          02  FILLER      PIC X(06)     VALUE   "MARGEM".
+          02  FILLER      PIC X(01)     VALUE   SPACES.
+
        01  CAB-03.
           02  FILLER      PIC X(80)     VALUE   SPACES.
-		  
+
        01  DETALHE.
           02  FILLER      PIC X(09)     VALUE   SPACES.
           02  CODIGO      PIC 9(07).
@@ -79,8 +130,10 @@
           02  NOME        PIC X(20).
           02  FILLER      PIC X(16)     VALUE   SPACES.
           02  PRECO       PIC ZZZZ9,99.
-          02  FILLER      PIC X(09)     VALUE   SPACES.
-                                             
+          02  FILLER      PIC X(02)     VALUE   SPACES.
+          02  MARGEM-DET  PIC -ZZ9,99.
+          02  FILLER      PIC X(01)     VALUE   "%".
+
        01  RD-1.
           02  FILLER       PIC X(09)    VALUE   SPACES.
           02  FILLER       PIC X(31)    VALUE
@@ -101,7 +154,66 @@
              "PRECO MAIS ALTO: ".
           02  MAIOR-P     PIC ZZZZ9,99  VALUE   ZEROS.
           02  FILLER      PIC X(47)     VALUE   SPACES.
-		  
+
+       01  RD-4.
+          02  FILLER      PIC X(09)     VALUE   SPACES.
+          02  FILLER      PIC X(20)     VALUE
+             "MARGEM MEDIA DA LOJA:".
+          02  MEDIA-MARGEM-P PIC -ZZ9,99 VALUE ZEROS.
+          02  FILLER      PIC X(01)     VALUE   "%".
+          02  FILLER      PIC X(43)     VALUE   SPACES.
+
+       01  CAB-REPOR.
+          02  FILLER      PIC X(09)     VALUE   SPACES.
+          02  FILLER      PIC X(24)     VALUE
+             "PRODUTOS PARA REPOSICAO".
+          02  FILLER      PIC X(47)     VALUE   SPACES.
+
+       01  DET-REPOR.
+          02  FILLER      PIC X(09)     VALUE   SPACES.
+          02  COD-REPOR-SAI  PIC 9(07).
+          02  FILLER      PIC X(12)     VALUE   SPACES.
+          02  NOME-REPOR-SAI PIC X(20).
+          02  FILLER      PIC X(10)     VALUE   SPACES.
+          02  FILLER      PIC X(08)     VALUE   "EM ESTQ:".
+          02  QTDE-REPOR-SAI PIC ZZZZ9.
+          02  FILLER      PIC X(10)     VALUE   SPACES.
+
+       01  CAB-GERAL.
+          02  FILLER      PIC X(09)     VALUE   SPACES.
+          02  FILLER      PIC X(20)     VALUE
+             "RESUMO GERAL DA REDE".
+          02  FILLER      PIC X(51)     VALUE   SPACES.
+
+       01  CAB-LOJAS.
+          02  FILLER      PIC X(09)     VALUE   SPACES.
+          02  FILLER      PIC X(16)     VALUE
+             "RESUMO POR LOJA".
+          02  FILLER      PIC X(55)     VALUE   SPACES.
+
+       01  DET-LOJA-1.
+          02  FILLER          PIC X(09)     VALUE   SPACES.
+          02  FILLER          PIC X(06)     VALUE   "LOJA: ".
+          02  LOJA-SAI         PIC 9(02).
+          02  FILLER          PIC X(03)     VALUE   SPACES.
+          02  FILLER          PIC X(07)     VALUE   "MEDIA: ".
+          02  MEDIA-LOJA-SAI   PIC ZZZZ9,99.
+          02  FILLER          PIC X(03)     VALUE   SPACES.
+          02  FILLER          PIC X(07)     VALUE   "MENOR: ".
+          02  MENOR-LOJA-SAI   PIC ZZZZ9,99.
+          02  FILLER          PIC X(03)     VALUE   SPACES.
+          02  FILLER          PIC X(07)     VALUE   "MAIOR: ".
+          02  MAIOR-LOJA-SAI   PIC ZZZZ9,99.
+          02  FILLER          PIC X(09)     VALUE   SPACES.
+
+       01  DET-LOJA-2.
+          02  FILLER          PIC X(09)     VALUE   SPACES.
+          02  FILLER          PIC X(20)     VALUE
+             "MARGEM MEDIA LOJA: ".
+          02  MARGEM-LOJA-SAI  PIC -ZZ9,99.
+          02  FILLER          PIC X(01)     VALUE   "%".
+          02  FILLER          PIC X(43)     VALUE   SPACES.
+
        PROCEDURE DIVISION.
 
        PGM-EX04.
@@ -115,11 +227,22 @@
           STOP RUN.
 
        INICIO.
+          PERFORM LE-PARAMETRO.
           OPEN INPUT   CADPROD
-               OUTPUT  RELPROD.
+               OUTPUT  RELPROD
+                       CSVPROD.
 
           PERFORM LEITURA.
 
+       LE-PARAMETRO.
+          OPEN INPUT  PARMGER.
+          READ  PARMGER
+             AT END
+             MOVE  ZEROS  TO  REG-PARM.
+          IF ESTMIN-PARM  GREATER THAN  ZEROS
+             MOVE  ESTMIN-PARM  TO  LIMITE-ESTOQUE.
+          CLOSE PARMGER.
+
        LEITURA.
           READ  CADPROD
              AT END
@@ -138,27 +261,83 @@
       
        CALC-MEDIA.
           DIVIDE  SOMA-PROD  BY  QUANTIDADE
-             GIVING  MEDIA.        
-	   
-       IMPRESSAO.     
+             GIVING  MEDIA.
+          DIVIDE  SOMA-MARGEM  BY  QUANTIDADE
+             GIVING  MEDIA-MARGEM  ROUNDED.
+
+       IMPRESSAO.
           IF  CT-LIN  GREATER THAN  19
              PERFORM  CABECALHO.
           PERFORM  IMPDET.
 
+       CALC-MARGEM.
+          IF  PRECO-PRODUTO  GREATER THAN  ZEROS
+             COMPUTE  MARGEM-PROD  ROUNDED =
+                ((PRECO-PRODUTO - CUSTO-PRODUTO) / PRECO-PRODUTO) * 100
+          ELSE
+             MOVE  ZEROS  TO  MARGEM-PROD.
+          ADD  MARGEM-PROD  TO  SOMA-MARGEM.
+
        IMPDET.
           IF  PRECO-PRODUTO  LESS THAN  MENOR
-             MOVE  PRECO-PRODUTO   TO   MENOR. 
-          IF  PRECO-PRODUTO  GREATER THAN  MAIOR 
+             MOVE  PRECO-PRODUTO   TO   MENOR.
+          IF  PRECO-PRODUTO  GREATER THAN  MAIOR
              MOVE  PRECO-PRODUTO   TO   MAIOR.
-				
+          PERFORM  CALC-MARGEM.
+
           MOVE  COD-PRODUTO      TO  CODIGO.
           MOVE  NOME-PRODUTO     TO  NOME.
           MOVE  PRECO-PRODUTO    TO  PRECO.
+          MOVE  MARGEM-PROD      TO  MARGEM-DET.
+
+          PERFORM  ACUMULA-LOJA.
 
           WRITE  REG-ATR  FROM  DETALHE
              AFTER  ADVANCING  1  LINES.
           ADD  1   TO  CT-LIN.
 
+          MOVE  COD-PRODUTO   TO  CSV-COD-PROD.
+          MOVE  NOME-PRODUTO  TO  CSV-NOME-PROD.
+          MOVE  PRECO-PRODUTO TO  CSV-PRECO-PROD.
+          WRITE  REG-CSVPROD.
+
+          IF QUANTIDADE-EM-ESTOQUE  LESS THAN  LIMITE-ESTOQUE
+             PERFORM  ACUMULA-REPOSICAO.
+
+       ACUMULA-LOJA.
+          SET  IDX-LOJA  TO  1.
+          PERFORM  AVANCA-LOJA
+             UNTIL  IDX-LOJA  GREATER THAN  QTDE-LOJA
+             OR     LOJA-COD (IDX-LOJA)  EQUAL  LOJA-PROD.
+          IF  IDX-LOJA  GREATER THAN  QTDE-LOJA
+          AND QTDE-LOJA  LESS THAN  20
+             ADD   1        TO  QTDE-LOJA
+             SET   IDX-LOJA TO  QTDE-LOJA
+             MOVE  LOJA-PROD  TO  LOJA-COD    (IDX-LOJA)
+             MOVE  99999      TO  LOJA-MENOR  (IDX-LOJA)
+             MOVE  ZEROS      TO  LOJA-MAIOR  (IDX-LOJA).
+          IF  IDX-LOJA  NOT GREATER THAN  QTDE-LOJA
+             ADD  1              TO  LOJA-QTDE       (IDX-LOJA)
+             ADD  PRECO-PRODUTO  TO  LOJA-SOMA-PRECO (IDX-LOJA)
+             ADD  MARGEM-PROD    TO  LOJA-SOMA-MARGEM (IDX-LOJA)
+             IF  PRECO-PRODUTO  LESS THAN  LOJA-MENOR (IDX-LOJA)
+                MOVE  PRECO-PRODUTO  TO  LOJA-MENOR (IDX-LOJA)
+             END-IF
+             IF  PRECO-PRODUTO  GREATER THAN  LOJA-MAIOR (IDX-LOJA)
+                MOVE  PRECO-PRODUTO  TO  LOJA-MAIOR (IDX-LOJA)
+             END-IF.
+
+       AVANCA-LOJA.
+          SET  IDX-LOJA  UP BY  1.
+
+       ACUMULA-REPOSICAO.
+          IF QTDE-REPOR  LESS THAN  50
+             ADD  1  TO  QTDE-REPOR
+             SET  IDX-REP  TO  QTDE-REPOR
+             MOVE  COD-PRODUTO             TO  REPOR-COD (IDX-REP)
+             MOVE  NOME-PRODUTO            TO  REPOR-NOME (IDX-REP)
+             MOVE  QUANTIDADE-EM-ESTOQUE   TO  REPOR-QTDE (IDX-REP).
+
        CABECALHO.
           MOVE  SPACES   TO  REG-ATR.
           ADD   1        TO  CT-PAG.
@@ -176,6 +355,8 @@
           MOVE  ZEROS  TO CT-LIN.
         
        TERMINO.
+          WRITE  REG-ATR  FROM  CAB-GERAL
+             AFTER ADVANCING  2  LINES.
 		  MOVE  MEDIA     TO    MEDIA-PROD.
           WRITE  REG-ATR  FROM  RD-1
              AFTER ADVANCING  2  LINES.
@@ -184,6 +365,46 @@
               AFTER ADVANCING  1  LINE.
           MOVE  MAIOR     TO   MAIOR-P.
           WRITE  REG-ATR  FROM  RD-3
-              AFTER ADVANCING  1  LINE.		  
+              AFTER ADVANCING  1  LINE.
+          MOVE  MEDIA-MARGEM  TO  MEDIA-MARGEM-P.
+          WRITE  REG-ATR  FROM  RD-4
+              AFTER ADVANCING  1  LINE.
+          IF QTDE-LOJA  GREATER THAN  ZEROS
+             WRITE  REG-ATR  FROM  CAB-LOJAS
+                AFTER ADVANCING  2  LINES
+             PERFORM  IMPRIME-LOJA
+                VARYING  IDX-LOJA  FROM  1  BY  1
+                UNTIL  IDX-LOJA  GREATER THAN  QTDE-LOJA.
+          IF QTDE-REPOR  GREATER THAN  ZEROS
+             WRITE  REG-ATR  FROM  CAB-REPOR
+                AFTER ADVANCING  2  LINES
+             PERFORM  IMPRIME-REPOSICAO
+                VARYING  IDX-REP  FROM  1  BY  1
+                UNTIL  IDX-REP  GREATER THAN  QTDE-REPOR.
           CLOSE   CADPROD
-                  RELPROD.
+                  RELPROD
+                  CSVPROD.
+
+       IMPRIME-LOJA.
+          DIVIDE  LOJA-SOMA-PRECO (IDX-LOJA)  BY  LOJA-QTDE (IDX-LOJA)
+             GIVING  MEDIA-LOJA  ROUNDED.
+          DIVIDE  LOJA-SOMA-MARGEM (IDX-LOJA)  BY  LOJA-QTDE (IDX-LOJA)
+             GIVING  MEDIA-MARGEM-LOJA  ROUNDED.
+
+          MOVE  LOJA-COD (IDX-LOJA)    TO  LOJA-SAI.
+          MOVE  MEDIA-LOJA             TO  MEDIA-LOJA-SAI.
+          MOVE  LOJA-MENOR (IDX-LOJA)  TO  MENOR-LOJA-SAI.
+          MOVE  LOJA-MAIOR (IDX-LOJA)  TO  MAIOR-LOJA-SAI.
+          WRITE  REG-ATR  FROM  DET-LOJA-1
+             AFTER ADVANCING  1  LINE.
+
+          MOVE  MEDIA-MARGEM-LOJA      TO  MARGEM-LOJA-SAI.
+          WRITE  REG-ATR  FROM  DET-LOJA-2
+             AFTER ADVANCING  1  LINE.
+
+       IMPRIME-REPOSICAO.
+          MOVE  REPOR-COD (IDX-REP)   TO  COD-REPOR-SAI.
+          MOVE  REPOR-NOME (IDX-REP)  TO  NOME-REPOR-SAI.
+          MOVE  REPOR-QTDE (IDX-REP)  TO  QTDE-REPOR-SAI.
+          WRITE  REG-ATR  FROM  DET-REPOR
+             AFTER ADVANCING  1  LINE.
