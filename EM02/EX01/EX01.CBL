@@ -25,7 +25,16 @@
           ORGANIZATION IS LINE SEQUENTIAL.
            
           SELECT REL-ATR ASSIGN TO DISK.
-           
+
+          SELECT CSVSOCIO ASSIGN TO DISK
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+          SELECT CTLSOCIO ASSIGN TO DISK
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+          SELECT PARMGER ASSIGN TO DISK
+          ORGANIZATION IS LINE SEQUENTIAL.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -39,6 +48,10 @@
           02 NUM-ENT            PIC 9(06).
           02 NOME-ENT           PIC X(30).
           02 VALOR-ENT          PIC 9(09)V9(02).
+          02 DATA-VENC-ENT.
+             03 DD-VENC         PIC 99.
+             03 MM-VENC         PIC 99.
+             03 AAAA-VENC       PIC 9(04).
 
        FD CADSOC2
            LABEL RECORD ARE STANDARD                                    
@@ -51,16 +64,59 @@
 
        FD REL-ATR
           LABEL RECORD IS OMITTED.
-       
+
        01 REG-ATR PIC X(80).
 
-                                                                                                                                                                                                                                                                                                                
+       FD CSVSOCIO
+          LABEL RECORD ARE STANDARD
+          VALUE OF FILE-ID IS "RELSOCIO.CSV".
+
+       01 REG-CSVSOCIO.
+          02 CSV-NUM-SOCIO      PIC 9(06).
+          02 FILLER             PIC X(01)  VALUE ";".
+          02 CSV-VALOR-SOCIO    PIC Z(08)9,99.
+
+       FD CTLSOCIO
+          LABEL RECORD ARE STANDARD
+          VALUE OF FILE-ID IS "CTLSOCIO.DAT".
+
+       01 REG-CTL.
+          02 TOTAL-ACUM-CTL     PIC 9(15)V99.
+
+       FD PARMGER
+          LABEL RECORD ARE STANDARD
+          VALUE OF FILE-ID IS "PARMGER.DAT".
+
+           COPY PARMREC.
+
+
        WORKING-STORAGE SECTION.
        77 FIM-ARQ      PIC X(003)    VALUE "NAO".
        77 CT-LIN       PIC 9(002)    VALUE 30.
        77 CT-PAG       PIC 9(002)    VALUE ZEROS.
        77 TOTAL-VALOR  PIC 9(15)V99  VALUE ZEROS.
        77 TOTAL-SOCIO  PIC 9(05)     VALUE ZEROS.
+       77 TOTAL-SOCIO-30  PIC 9(05)     VALUE ZEROS.
+       77 TOTAL-VALOR-30  PIC 9(15)V99  VALUE ZEROS.
+       77 TOTAL-SOCIO-60  PIC 9(05)     VALUE ZEROS.
+       77 TOTAL-VALOR-60  PIC 9(15)V99  VALUE ZEROS.
+       77 TOTAL-SOCIO-90  PIC 9(05)     VALUE ZEROS.
+       77 TOTAL-VALOR-90  PIC 9(15)V99  VALUE ZEROS.
+       77 TOTAL-SOCIO-91  PIC 9(05)     VALUE ZEROS.
+       77 TOTAL-VALOR-91  PIC 9(15)V99  VALUE ZEROS.
+       77 DIAS-ATRASO      PIC 9(05)    VALUE ZEROS.
+       77 WS-DIAS-ATRASO-S PIC S9(05)   VALUE ZEROS.
+       77 WS-DIAS-ATU      PIC 9(08)    VALUE ZEROS.
+       77 WS-DIAS-VEN       PIC 9(08)    VALUE ZEROS.
+       77 TOTAL-ACUMULADO   PIC 9(15)V99 VALUE ZEROS.
+       77 TAXA-JUROS        PIC 9(02)V99 VALUE ZEROS.
+       77 WS-MESES-ATRASO   PIC 9(03)    VALUE ZEROS.
+       77 VALOR-CORRIGIDO   PIC 9(09)V9(02) VALUE ZEROS.
+
+       01 WS-DATA-HOJE.
+          02 WS-ANO-HOJE   PIC 9(04).
+          02 WS-MES-HOJE   PIC 99.
+          02 WS-DIA-HOJE   PIC 99.
 
        01 CAB-01.
           02 FILLER          PIC X(70) VALUE SPACES.
@@ -96,6 +152,12 @@
           02 TVALOR          PIC ZZZZZZZZZZ9,99.
           02 FILLER          PIC X(39) VALUE SPACES.
 
+       01 ROD-03.
+          02 FILLER          PIC X(21) VALUE "VALOR ACUMULADO ATE A".
+          02 FILLER          PIC X(19) VALUE " DATA:             ".
+          02 TVALOR-ACUM     PIC ZZZZZZZZZZ9,99.
+          02 FILLER          PIC X(26) VALUE SPACES.
+
        01 DETALHE.
           02 FILLER         PIC X(06) VALUE SPACES.
           02 NUM-SOC        PIC 9(06).
@@ -103,8 +165,14 @@
           02 NOME-SOC       PIC X(30).
           02 FILLER         PIC X(11) VALUE SPACES.
           02 VAL            PIC ZZZZZZZZ9,99.
-          02 FILLER         PIC X(10) VALUE SPACES.
-                             
+          02 FILLER         PIC X(02) VALUE SPACES.
+          02 FAIXA          PIC X(08).
+
+       01 CAB-FAIXA.
+          02 FILLER         PIC X(08) VALUE "FAIXA:  ".
+          02 LBL-FAIXA      PIC X(15).
+          02 FILLER         PIC X(57) VALUE SPACES.
+
        PROCEDURE DIVISION.
        EXEMPLO.
           PERFORM INICIO.
@@ -114,10 +182,33 @@
           STOP RUN.
 
        INICIO.
+          ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+          COMPUTE WS-DIAS-ATU = WS-ANO-HOJE * 360
+                              + WS-MES-HOJE * 30
+                              + WS-DIA-HOJE.
+          PERFORM LE-CONTROLE.
+          PERFORM LE-PARAMETRO.
           OPEN INPUT CADSOC1
              OUTPUT CADSOC2
-             OUTPUT REL-ATR.
+             OUTPUT REL-ATR
+             OUTPUT CSVSOCIO.
           PERFORM LEITURA.
+
+       LE-PARAMETRO.
+          OPEN INPUT PARMGER.
+          READ PARMGER
+             AT END
+             MOVE ZEROS TO REG-PARM.
+          MOVE TAXA-JUROS-PARM TO TAXA-JUROS.
+          CLOSE PARMGER.
+
+       LE-CONTROLE.
+          OPEN INPUT CTLSOCIO.
+          READ CTLSOCIO
+             AT END
+             MOVE ZEROS TO REG-CTL.
+          MOVE TOTAL-ACUM-CTL TO TOTAL-ACUMULADO.
+          CLOSE CTLSOCIO.
        LEITURA.
           READ CADSOC1
           AT END
@@ -125,32 +216,75 @@
        PRINCIPAL.
           PERFORM IMPRESSAO.
           PERFORM LEITURA.
-           
+
        IMPRESSAO.
           IF CT-LIN GREATER THAN 29
              PERFORM CABECALHO.
           IF COD-ENT EQUAL 2
+             PERFORM CALC-ATRASO
+             PERFORM CALC-JUROS
+             PERFORM CLASSIFICA-FAIXA
              ADD 1 TO TOTAL-SOCIO
-             ADD VALOR-ENT TO TOTAL-VALOR
+             ADD VALOR-CORRIGIDO TO TOTAL-VALOR
              PERFORM IMPDET
           ELSE
              PERFORM PAGOS.
-       
+
        PAGOS.
           MOVE NUM-ENT   TO NUM-SAI
           MOVE NOME-ENT  TO NOME-SAI
           MOVE VALOR-ENT TO VALOR-SAI
           WRITE REG-SOC2.
-       
+
+       CALC-ATRASO.
+          COMPUTE WS-DIAS-VEN = AAAA-VENC * 360
+                              + MM-VENC * 30
+                              + DD-VENC.
+          COMPUTE WS-DIAS-ATRASO-S = WS-DIAS-ATU - WS-DIAS-VEN.
+          IF WS-DIAS-ATRASO-S NOT GREATER THAN ZEROS
+             MOVE 1 TO DIAS-ATRASO
+          ELSE
+             MOVE WS-DIAS-ATRASO-S TO DIAS-ATRASO.
+
+       CALC-JUROS.
+          COMPUTE WS-MESES-ATRASO = DIAS-ATRASO / 30.
+          COMPUTE VALOR-CORRIGIDO ROUNDED =
+             VALOR-ENT +
+             (VALOR-ENT * TAXA-JUROS * WS-MESES-ATRASO / 100).
+
+       CLASSIFICA-FAIXA.
+          IF DIAS-ATRASO NOT GREATER THAN 30
+             MOVE "1-30    " TO FAIXA
+             ADD 1 TO TOTAL-SOCIO-30
+             ADD VALOR-CORRIGIDO TO TOTAL-VALOR-30
+          ELSE
+             IF DIAS-ATRASO NOT GREATER THAN 60
+                MOVE "31-60   " TO FAIXA
+                ADD 1 TO TOTAL-SOCIO-60
+                ADD VALOR-CORRIGIDO TO TOTAL-VALOR-60
+             ELSE
+                IF DIAS-ATRASO NOT GREATER THAN 90
+                   MOVE "61-90   " TO FAIXA
+                   ADD 1 TO TOTAL-SOCIO-90
+                   ADD VALOR-CORRIGIDO TO TOTAL-VALOR-90
+                ELSE
+                   MOVE "91+     " TO FAIXA
+                   ADD 1 TO TOTAL-SOCIO-91
+                   ADD VALOR-CORRIGIDO TO TOTAL-VALOR-91.
+
        IMPDET.
-          MOVE NUM-ENT     TO  NUM-SOC .
-          MOVE NOME-ENT    TO  NOME-SOC.
-          MOVE VALOR-ENT   TO  VAL.
-           
+          MOVE NUM-ENT        TO  NUM-SOC .
+          MOVE NOME-ENT       TO  NOME-SOC.
+          MOVE VALOR-CORRIGIDO TO  VAL.
+
           WRITE REG-ATR FROM DETALHE
              AFTER ADVANCING 1 LINES.
           ADD 1 TO CT-LIN.
-       
+
+          MOVE NUM-ENT        TO CSV-NUM-SOCIO.
+          MOVE VALOR-CORRIGIDO TO CSV-VALOR-SOCIO.
+          WRITE REG-CSVSOCIO.
+
        CABECALHO.
           MOVE SPACES TO REG-ATR.
           ADD 1 TO CT-PAG.
@@ -169,13 +303,70 @@
           MOVE ZEROES TO CT-LIN.    
        
        TERMINO.
+          MOVE "1-30 DIAS" TO LBL-FAIXA.
+          WRITE REG-ATR FROM CAB-FAIXA
+             AFTER ADVANCING 4 LINE.
+          MOVE TOTAL-SOCIO-30 TO TSOCIO.
+          MOVE TOTAL-VALOR-30 TO TVALOR.
+          WRITE REG-ATR FROM ROD-01
+             AFTER ADVANCING 1 LINE.
+          WRITE REG-ATR FROM ROD-02
+             AFTER ADVANCING 1 LINE.
+
+          MOVE "31-60 DIAS" TO LBL-FAIXA.
+          WRITE REG-ATR FROM CAB-FAIXA
+             AFTER ADVANCING 2 LINE.
+          MOVE TOTAL-SOCIO-60 TO TSOCIO.
+          MOVE TOTAL-VALOR-60 TO TVALOR.
+          WRITE REG-ATR FROM ROD-01
+             AFTER ADVANCING 1 LINE.
+          WRITE REG-ATR FROM ROD-02
+             AFTER ADVANCING 1 LINE.
+
+          MOVE "61-90 DIAS" TO LBL-FAIXA.
+          WRITE REG-ATR FROM CAB-FAIXA
+             AFTER ADVANCING 2 LINE.
+          MOVE TOTAL-SOCIO-90 TO TSOCIO.
+          MOVE TOTAL-VALOR-90 TO TVALOR.
+          WRITE REG-ATR FROM ROD-01
+             AFTER ADVANCING 1 LINE.
+          WRITE REG-ATR FROM ROD-02
+             AFTER ADVANCING 1 LINE.
+
+          MOVE "91+ DIAS" TO LBL-FAIXA.
+          WRITE REG-ATR FROM CAB-FAIXA
+             AFTER ADVANCING 2 LINE.
+          MOVE TOTAL-SOCIO-91 TO TSOCIO.
+          MOVE TOTAL-VALOR-91 TO TVALOR.
+          WRITE REG-ATR FROM ROD-01
+             AFTER ADVANCING 1 LINE.
+          WRITE REG-ATR FROM ROD-02
+             AFTER ADVANCING 1 LINE.
+
+          MOVE "TOTAL GERAL" TO LBL-FAIXA.
+          WRITE REG-ATR FROM CAB-FAIXA
+             AFTER ADVANCING 2 LINE.
           MOVE TOTAL-SOCIO TO TSOCIO.
           MOVE TOTAL-VALOR TO TVALOR.
           WRITE REG-ATR FROM ROD-01
-             AFTER ADVANCING 4 LINE.
+             AFTER ADVANCING 1 LINE.
           WRITE REG-ATR FROM ROD-02
              AFTER ADVANCING 1 LINE.
-          
+
+          ADD TOTAL-VALOR TO TOTAL-ACUMULADO.
+          MOVE TOTAL-ACUMULADO TO TVALOR-ACUM.
+          WRITE REG-ATR FROM ROD-03
+             AFTER ADVANCING 2 LINE.
+
+          PERFORM GRAVA-CONTROLE.
+
           CLOSE  CADSOC1
                  CADSOC2
-                 REL-ATR.
+                 REL-ATR
+                 CSVSOCIO.
+
+       GRAVA-CONTROLE.
+          OPEN OUTPUT CTLSOCIO.
+          MOVE TOTAL-ACUMULADO TO TOTAL-ACUM-CTL.
+          WRITE REG-CTL.
+          CLOSE CTLSOCIO.
