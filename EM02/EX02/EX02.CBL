@@ -23,6 +23,9 @@
 
           SELECT  RELSAI  ASSIGN TO DISK.
 
+          SELECT  PARMVAC  ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -36,19 +39,37 @@
           02 CARGO                  PIC X(10).
           02 GRUPO-RISCO            PIC X(01).
           02 FATOR-ENT              PIC X(10).
+          02 VACINADO               PIC X(01).
+             88 JA-VACINADO         VALUE  "S".
 
        FD RELSAI
           LABEL  RECORD  IS  OMITTED.
 
        01  REG-ATR        PIC X(80).
 
+       FD PARMVAC
+          LABEL  RECORD  ARE  STANDARD
+          VALUE  OF FILE-ID  IS  "PARMVAC.DAT".
+
+       01  REG-PARMVAC.
+          02 OPCAO-VACINA-PARM     PIC X(01).
+
        WORKING-STORAGE SECTION.
 
        77  FIM-ARQ          PIC X(03)     VALUE   "NAO".
+       77  WS-EXCLUI-VACINADO PIC X(01)   VALUE   "N".
        77  CT-LIN           PIC 9(002)    VALUE   20.
        77  CT-PAG           PIC 9(002)    VALUE   ZEROS.
-       77  TOTAL-FUNC       PIC ZZZ9      VALUE   ZEROS.
-       
+       77  TOTAL-FUNC       PIC 9(04)     VALUE   ZEROS.
+       77  QTDE-FATORES     PIC 9(02)     VALUE   ZEROS.
+       77  ACHOU-FATOR      PIC X(03)     VALUE   "NAO".
+
+       01  TAB-FATOR.
+          02  FATOR-OCR  OCCURS 20 TIMES INDEXED BY IDX-FAT.
+             03  FATOR-NOME  PIC X(10).
+             03  FATOR-QTDE  PIC 9(05).
+
+
        01  CAB-01.
           02  FILLER        PIC X(70)     VALUE   SPACES.
           02  FILLER        PIC X(05)     VALUE   "PAG.".
@@ -99,6 +120,16 @@
           02  T-FUNC        PIC ZZZ9.
           02  FILLER        PIC X(44)     VALUE   SPACES.
 
+       01  ROD-FATOR.
+          02  FILLER        PIC X(05)     VALUE   SPACES.
+          02  FILLER        PIC X(15)     VALUE   "FATOR DE RISCO:".
+          02  FILLER        PIC X(02)     VALUE   SPACES.
+          02  FATOR-IMP     PIC X(10).
+          02  FILLER        PIC X(05)     VALUE   SPACES.
+          02  FILLER        PIC X(06)     VALUE   "TOTAL:".
+          02  QTDE-IMP      PIC ZZZ9.
+          02  FILLER        PIC X(30)     VALUE   SPACES.
+
        PROCEDURE DIVISION.
 
        PGM-EX05.
@@ -111,11 +142,20 @@
           STOP RUN.
 
        INICIO.
+          PERFORM LE-PARAMETRO.
           OPEN INPUT   CADENT
                OUTPUT  RELSAI.
 
           PERFORM LEITURA.
 
+       LE-PARAMETRO.
+          OPEN INPUT  PARMVAC.
+          READ  PARMVAC
+             AT END
+             MOVE  "N"  TO  OPCAO-VACINA-PARM.
+          MOVE  OPCAO-VACINA-PARM  TO  WS-EXCLUI-VACINADO.
+          CLOSE PARMVAC.
+
        LEITURA.
           READ  CADENT
              AT END
@@ -133,6 +173,7 @@
 
        IMPDET.
           IF GRUPO-RISCO  EQUAL TO   "S"
+          AND  NOT (WS-EXCLUI-VACINADO EQUAL "S" AND JA-VACINADO)
              MOVE  COD-ENT     TO  COD-SAI
              MOVE  NOME-ENT    TO  NOME-SAI
              MOVE  FATOR-ENT   TO  FATOR-SAI
@@ -140,7 +181,26 @@
              WRITE  REG-ATR  FROM  DETALHE
                 AFTER  ADVANCING  1  LINE
              ADD  1   TO  TOTAL-FUNC
-             ADD  1   TO  CT-LIN.
+             ADD  1   TO  CT-LIN
+             PERFORM  ACUMULA-FATOR.
+
+       ACUMULA-FATOR.
+          MOVE  "NAO"  TO  ACHOU-FATOR.
+          PERFORM  BUSCA-1-FATOR
+             VARYING  IDX-FAT  FROM  1  BY  1
+             UNTIL  IDX-FAT  GREATER THAN  QTDE-FATORES
+                OR  ACHOU-FATOR  EQUAL  "SIM".
+          IF ACHOU-FATOR  EQUAL  "NAO"
+          AND QTDE-FATORES  LESS THAN  20
+             ADD  1  TO  QTDE-FATORES
+             SET  IDX-FAT  TO  QTDE-FATORES
+             MOVE  FATOR-ENT  TO  FATOR-NOME (IDX-FAT)
+             MOVE  1           TO  FATOR-QTDE (IDX-FAT).
+
+       BUSCA-1-FATOR.
+          IF FATOR-NOME (IDX-FAT)  EQUAL  FATOR-ENT
+             ADD  1  TO  FATOR-QTDE (IDX-FAT)
+             MOVE  "SIM"  TO  ACHOU-FATOR.
 
        CABECALHO.
           MOVE  SPACES   TO  REG-ATR.
@@ -164,6 +224,15 @@
           MOVE  TOTAL-FUNC   TO  T-FUNC.
           WRITE  REG-ATR  FROM  ROD
              AFTER  ADVANCING  2  LINES.
+          PERFORM  IMPRIME-FATOR
+             VARYING  IDX-FAT  FROM  1  BY  1
+             UNTIL  IDX-FAT  GREATER THAN  QTDE-FATORES.
+
+       IMPRIME-FATOR.
+          MOVE  FATOR-NOME (IDX-FAT)  TO  FATOR-IMP.
+          MOVE  FATOR-QTDE (IDX-FAT)  TO  QTDE-IMP.
+          WRITE  REG-ATR  FROM  ROD-FATOR
+             AFTER  ADVANCING  1  LINE.
 
        TERMINO.
           PERFORM  RESULTADO.
