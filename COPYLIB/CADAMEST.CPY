@@ -0,0 +1,19 @@
+      *REMARKS.       LAYOUT DO REGISTRO MESTRE DO ALUNO (CADALU-MASTER).
+      *                ACUMULA DATA DE NASCIMENTO, MEDIAS DE 3 E 4 NOTAS
+      *                E SITUACAO FINAL, REUNIDOS A PARTIR DE EM01/EX02,
+      *                EM01/EX03, EM01/EX07 E EM02/EX03.
+       01  REG-MASTER.
+           02 MATRICULA-MST        PIC 9(07).
+           02 NOME-MST             PIC X(20).
+           02 DATA-NASC-MST.
+              03 DD-NASC-MST       PIC 9(02).
+              03 MM-NASC-MST       PIC 9(02).
+              03 AAAA-NASC-MST     PIC 9(04).
+           02 MEDIA3-MST           PIC 9(02)V99.
+           02 SITUACAO3-MST        PIC X(09).
+           02 MEDIA4-MST           PIC 9(02)V99.
+           02 SEXO4-MST            PIC X(01).
+           02 MEDIA-REP-MST        PIC 9(02)V99.
+           02 CONCEITO-REP-MST     PIC X(01).
+           02 SOMA-GPA-MST         PIC 9(04)V99.
+           02 QTD-BIM-MST          PIC 9(02).
