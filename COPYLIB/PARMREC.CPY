@@ -0,0 +1,22 @@
+      *REMARKS.       LAYOUT DO REGISTRO UNICO DE PARAMETROS DO SISTEMA
+      *                (PARMGER.DAT). REUNE OS LIMIARES DE NEGOCIO ANTES
+      *                EMBUTIDOS NO CODIGO DE EM01/EX04, EM01/EX06,
+      *                EM01/EX08, EM03/EX03, EM03/EX04 E EM03/EX06, PARA
+      *                QUE UMA MUDANCA DE REGRA SEJA UMA ALTERACAO DE
+      *                DADO E NAO DE PROGRAMA.
+       01  REG-PARM.
+           02 SEXO-PARM            PIC X(01).
+           02 SALARIO-CORTE-PARM   PIC 9(05)V99.
+           02 IDADE-CORTE-PARM     PIC 9(02).
+           02 PONTO-OURO-PARM      PIC 9(03).
+           02 PONTO-PRATA-PARM     PIC 9(03).
+           02 LIMITE1-PARM         PIC 9(05)V99.
+           02 LIMITE2-PARM         PIC 9(05)V99.
+           02 REAJ1-PARM           PIC 9(03).
+           02 REAJ2-PARM           PIC 9(03).
+           02 REAJ3-PARM           PIC 9(03).
+           02 ESTMIN-PARM          PIC 9(05).
+           02 TAXA-JUROS-PARM      PIC 9(02)V99.
+           02 CAPACIDADE-PARM      PIC 9(05).
+           02 LIMHORAS-PARM        PIC 9(03).
+           02 PCTEXTRA-PARM        PIC 9(03).
