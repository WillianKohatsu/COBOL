@@ -0,0 +1,11 @@
+      *REMARKS.       LAYOUT DO REGISTRO DE CRITERIO DE SELECAO
+      *                (CRITFILT.DAT), USADO PELO UTILITARIO GENERICO
+      *                DE FILTRAGEM (EM01/EX11) PARA SUBSTITUIR A
+      *                FAMILIA DE PROGRAMAS FILTRO/COPIA DE UM UNICO
+      *                CAMPO (EM01/EX04, EM01/EX06 E SEMELHANTES) SEM
+      *                RECOMPILACAO A CADA NOVO CRITERIO.
+       01  REG-CRITFILT.
+           02 CRIT-POS         PIC 9(03).
+           02 CRIT-TAM         PIC 9(03).
+           02 CRIT-OPER        PIC X(02).
+           02 CRIT-VALOR       PIC X(20).
