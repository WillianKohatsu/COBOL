@@ -23,7 +23,16 @@
 		  
 		  SELECT RELDEVE ASSIGN TO DISK
           ORGANIZATION  IS  LINE SEQUENTIAL.
-		  
+
+		  SELECT CKPTCON ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
+		  SELECT AVISODEV ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
+		  SELECT AUDITCON ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
 	   DATA DIVISION.
 	   FILE SECTION.
 	   
@@ -61,19 +70,54 @@
 		  02 NOME-ATU		PIC X(20).
 		  02 TELE-ATU		PIC 9(11).
 		  02 DATA-ATU		PIC 9(08).
+		  02 DATA-ATU-R     REDEFINES DATA-ATU.
+			 03 DD-ATU      PIC 99.
+			 03 MM-ATU      PIC 99.
+			 03 AAAA-ATU    PIC 9(04).
 		  02 PREC-ATU		PIC 99V99.
 		  02 PAGO-ATU		PIC X(01).
 		  
 	   FD RELERRO
-		  LABEL RECORD IS OMMITED.
+		  LABEL RECORD IS OMITTED.
 		  
 	   01 REG-ATR			PIC X(80).
 	   
 	   FD RELDEVE
-		  LABEL RECORD IS OMMITED.
+		  LABEL RECORD IS OMITTED.
 		  
 	   01 REG-ATI			PIC X(80).
-	   
+
+	   FD CKPTCON
+		  LABEL RECORD ARE STANDARD
+		  VALUE OF FILE-ID IS "CKPTCON.DAT".
+
+	   01 REG-CKPT.
+		  02 CKPT-COD-MOV	PIC 9(03).
+
+	   FD AVISODEV
+		  LABEL RECORD ARE STANDARD
+		  VALUE OF FILE-ID IS "AVISODEV.CSV".
+
+	   01 REG-AVISODEV.
+		  02 CSV-NOME-AVISO   PIC X(20).
+		  02 FILLER           PIC X(01)  VALUE ";".
+		  02 CSV-TELE-AVISO   PIC 9(11).
+		  02 FILLER           PIC X(01)  VALUE ";".
+		  02 CSV-VALOR-AVISO  PIC Z(05)9,99.
+		  02 FILLER           PIC X(01)  VALUE ";".
+		  02 CSV-DATA-AVISO   PIC 99/99/9999.
+
+	   FD AUDITCON
+		  LABEL RECORD ARE STANDARD
+		  VALUE OF FILE-ID IS "AUDITCON.LOG".
+
+	   01 REG-AUDIT.
+		  02 AUDIT-DATA       PIC 9(08).
+		  02 AUDIT-HORA       PIC 9(08).
+		  02 AUDIT-COD        PIC 9(03).
+		  02 AUDIT-TIPO       PIC X(01).
+		  02 AUDIT-RESULTADO  PIC X(40).
+
 	   WORKING-STORAGE SECTION.
 	   77 FIM-ARQ			PIC X(03)	VALUE "NAO".
 	   77 CH-CAD			PIC X(03)	VALUE SPACES.
@@ -82,6 +126,22 @@
 	   77 CT-PAG			PIC 9(002)	VALUE ZEROS.
        77 CT-LIN2			PIC 9(002)	VALUE 20.
 	   77 CT-PAG2			PIC 9(002)	VALUE ZEROS.
+       77 DIAS-ATRASO       PIC 9(05)   VALUE ZEROS.
+       77 WS-DIAS-ATRASO-S  PIC S9(05)  VALUE ZEROS.
+       77 WS-DIAS-ATU       PIC 9(08)   VALUE ZEROS.
+       77 WS-DIAS-VEN       PIC 9(08)   VALUE ZEROS.
+       77 TOTAL-DEVIDO      PIC 9(07)V99 VALUE ZEROS.
+       77 CT-CKPT           PIC 9(003)  VALUE ZEROS.
+       77 CKPT-INTERVALO    PIC 9(003)  VALUE 010.
+       77 WS-RESTART-COD    PIC 9(003)  VALUE ZEROS.
+       77 WS-MODO-RESTART   PIC X(03)   VALUE "NAO".
+       77 WS-DATA-AUDIT     PIC 9(08)   VALUE ZEROS.
+       77 WS-HORA-AUDIT     PIC 9(08)   VALUE ZEROS.
+
+       01 WS-DATA-HOJE.
+          02 WS-ANO-HOJE    PIC 9(04).
+          02 WS-MES-HOJE    PIC 99.
+          02 WS-DIA-HOJE    PIC 99.
 	   
 	   01 JUMP-LINHA.
 	      02 FILLER         PIC X(80)   VALUE SPACES.
@@ -146,43 +206,73 @@
           02 FILLER         PIC X(20)   VALUE SPACES.
           02 FILLER         PIC X(08)   VALUE
              "TELEFONE".
-          02 FILLER         PIC X(10)   VALUE SPACES.
+          02 FILLER         PIC X(05)   VALUE SPACES.
           02 FILLER         PIC X(05)   VALUE
              "PRECO".
-          02 FILLER         PIC X(14)   VALUE SPACES.
-       
+          02 FILLER         PIC X(03)   VALUE SPACES.
+          02 FILLER         PIC X(05)   VALUE
+             "AGING".
+          02 FILLER         PIC X(05)   VALUE SPACES.
+          02 FILLER         PIC X(05)   VALUE
+             "TOTAL".
+          02 FILLER         PIC X(01)   VALUE SPACES.
+
        01 DETALHE-02.
           02 FILLER         PIC X(03)   VALUE SPACES.
           02 COD-SAI-02     PIC 9(03)   VALUE ZEROS.
-          02 FILLER         PIC X(10)   VALUE SPACES.
+          02 FILLER         PIC X(04)   VALUE SPACES.
           02 NOME-SAI-02    PIC X(20)   VALUE SPACES.
-          02 FILLER         PIC X(07)   VALUE SPACES.
+          02 FILLER         PIC X(03)   VALUE SPACES.
           02 TELEFONE-SAI   PIC 9(09).
-          02 FILLER         PIC X(08)   VALUE SPACES.
+          02 FILLER         PIC X(03)   VALUE SPACES.
           02 PREC-SAI       PIC Z9,99   VALUE ZEROS.
-          02 FILLER         PIC X(14)   VALUE SPACES.
-          
+          02 FILLER         PIC X(02)   VALUE SPACES.
+          02 AGING-SAI      PIC X(08)   VALUE SPACES.
+          02 FILLER         PIC X(02)   VALUE SPACES.
+          02 TOTAL-SAI      PIC ZZZZZ9,99 VALUE ZEROS.
+          02 FILLER         PIC X(09)   VALUE SPACES.
+
        PROCEDURE DIVISION.
        
        EM04-EX03.
        
        PERFORM INICIO.
        PERFORM PRINCIPAL UNTIL
-          CH-CAD EQUAL CH-MOV AND
-          CH-MOV EQUAL HIGH-VALUES.
+           CH-CAD EQUAL CH-MOV AND
+           CH-MOV EQUAL HIGH-VALUES.
        PERFORM FIM.
        STOP RUN.
        
        INICIO.
+          ACCEPT WS-DATA-HOJE FROM DATE YYYYMMDD.
+          COMPUTE WS-DIAS-ATU = WS-ANO-HOJE * 360
+                              + WS-MES-HOJE * 30
+                              + WS-DIA-HOJE.
+          PERFORM LE-CHECKPOINT.
           OPEN INPUT     CADCONS
-                         MOVCONS
-               OUTPUT    ATUCONS
-                         RELERRO
-                         RELDEVE.
-          
+                         MOVCONS.
+          IF WS-MODO-RESTART EQUAL "SIM"
+             OPEN EXTEND ATUCONS
+          ELSE
+             OPEN OUTPUT ATUCONS.
+          OPEN OUTPUT    RELERRO
+                         RELDEVE
+                         AVISODEV.
+          OPEN EXTEND    AUDITCON.
+
           PERFORM LER-CAD.
           PERFORM LER-MOV.
-       
+
+       LE-CHECKPOINT.
+          OPEN INPUT CKPTCON.
+          READ CKPTCON
+             AT END
+             MOVE ZEROS TO CKPT-COD-MOV.
+          IF CKPT-COD-MOV GREATER THAN ZEROS
+             MOVE CKPT-COD-MOV TO WS-RESTART-COD
+             MOVE "SIM" TO WS-MODO-RESTART.
+          CLOSE CKPTCON.
+
        LER-CAD.
           READ CADCONS
               AT END
@@ -197,15 +287,23 @@
           READ MOVCONS
               AT END
               MOVE HIGH-VALUES TO CH-MOV.
-              
+
           IF CH-MOV EQUAL TO HIGH-VALUES
               NEXT SENTENCE
           ELSE
               MOVE COD-MOV TO CH-MOV.
-             
+
+       GRAVA-CHECKPOINT.
+          MOVE ZEROS TO CT-CKPT.
+          OPEN OUTPUT CKPTCON.
+          MOVE COD-MOV TO CKPT-COD-MOV.
+          WRITE REG-CKPT.
+          CLOSE CKPTCON.
+
        PRINCIPAL.
           IF CH-CAD EQUAL TO CH-MOV
               PERFORM IGUAL
+              PERFORM ATUALIZA-CHECKPOINT
               PERFORM LER-CAD
               PERFORM LER-MOV
           ELSE IF CH-CAD LESS THAN CH-MOV
@@ -213,16 +311,35 @@
               PERFORM LER-CAD
           ELSE
               PERFORM DECISAO
+              PERFORM ATUALIZA-CHECKPOINT
               PERFORM LER-MOV.
+
+       ATUALIZA-CHECKPOINT.
+          IF WS-MODO-RESTART EQUAL "SIM"
+          AND COD-MOV NOT GREATER THAN WS-RESTART-COD
+             NEXT SENTENCE
+          ELSE
+             ADD 1 TO CT-CKPT
+             IF CT-CKPT NOT LESS THAN CKPT-INTERVALO
+                PERFORM GRAVA-CHECKPOINT.
        
        IGUAL.
           IF TIPO-MOV EQUAL TO "A"
               PERFORM GRAVA-MOV
           ELSE IF TIPO-MOV EQUAL TO "I"
               PERFORM GRAVA-CAD
-              MOVE 
+              MOVE
                 "INCLUSÃO DE REG. JÁ EXISTENTE" TO MENSAGEM-SAI
-              PERFORM ERRO-D0.
+              PERFORM ERRO-D0
+          ELSE IF TIPO-MOV EQUAL TO "E"
+              IF WS-MODO-RESTART EQUAL "SIM"
+              AND COD-MOV NOT GREATER THAN WS-RESTART-COD
+                 NEXT SENTENCE
+              ELSE
+                 MOVE COD-MOV  TO AUDIT-COD
+                 MOVE TIPO-MOV TO AUDIT-TIPO
+                 MOVE "REGISTRO EXCLUIDO" TO AUDIT-RESULTADO
+                 PERFORM GRAVA-AUDITORIA.
        
        GRAVA-CAD.
           MOVE COD-CAD  TO COD-ATU.
@@ -231,7 +348,11 @@
           MOVE DATA-CAD TO DATA-ATU.
           MOVE PREC-CAD TO PREC-ATU.
           MOVE PAGO-CAD TO PAGO-ATU.
-          WRITE REG-C.
+          IF WS-MODO-RESTART EQUAL "SIM"
+          AND COD-CAD NOT GREATER THAN WS-RESTART-COD
+             NEXT SENTENCE
+          ELSE
+             WRITE REG-C.
           IF PAGO-ATU EQUAL TO "N"
               PERFORM DEVE-D0.
        
@@ -254,26 +375,75 @@
           MOVE DATA-MOV TO DATA-ATU.
           MOVE PREC-MOV TO PREC-ATU.
           MOVE PAGO-MOV TO PAGO-ATU.
-          WRITE REG-C.
+          IF WS-MODO-RESTART EQUAL "SIM"
+          AND COD-MOV NOT GREATER THAN WS-RESTART-COD
+             NEXT SENTENCE
+          ELSE
+             WRITE REG-C
+             MOVE COD-MOV  TO AUDIT-COD
+             MOVE TIPO-MOV TO AUDIT-TIPO
+             IF TIPO-MOV EQUAL TO "I"
+                MOVE "REGISTRO INCLUIDO" TO AUDIT-RESULTADO
+             ELSE
+                MOVE "REGISTRO ALTERADO" TO AUDIT-RESULTADO
+             END-IF
+             PERFORM GRAVA-AUDITORIA.
           IF PAGO-ATU EQUAL TO "N"
               PERFORM DEVE-D0.
-       
+
        DEVE-D0.
-          IF CT-LIN2 GREATER THAN 19
-              PERFORM DEVE-CAB.
-          
-          PERFORM DEVE-D1.
+          IF WS-MODO-RESTART EQUAL "SIM"
+          AND COD-ATU NOT GREATER THAN WS-RESTART-COD
+             NEXT SENTENCE
+          ELSE
+             IF CT-LIN2 GREATER THAN 19
+                 PERFORM DEVE-CAB
+             END-IF
+             PERFORM DEVE-D1.
        
        DEVE-D1.
-          MOVE COD-ATU  TO COD-SAI-02.
-          MOVE NOME-ATU TO NOME-SAI-02.
-          MOVE TELE-ATU TO TELEFONE-SAI.
-          MOVE PREC-ATU TO PREC-SAI.
-          
+          PERFORM CALC-ATRASO.
+          PERFORM CLASSIFICA-AGING.
+          ADD  PREC-ATU  TO  TOTAL-DEVIDO.
+
+          MOVE COD-ATU     TO COD-SAI-02.
+          MOVE NOME-ATU    TO NOME-SAI-02.
+          MOVE TELE-ATU    TO TELEFONE-SAI.
+          MOVE PREC-ATU    TO PREC-SAI.
+          MOVE TOTAL-DEVIDO TO TOTAL-SAI.
+
           WRITE REG-ATI FROM DETALHE-02
               AFTER ADVANCING 1 LINE.
           ADD 1 TO CT-LIN2.
-          
+
+          MOVE NOME-ATU     TO CSV-NOME-AVISO.
+          MOVE TELE-ATU     TO CSV-TELE-AVISO.
+          MOVE PREC-ATU     TO CSV-VALOR-AVISO.
+          MOVE DATA-ATU     TO CSV-DATA-AVISO.
+          WRITE REG-AVISODEV.
+
+       CALC-ATRASO.
+          COMPUTE WS-DIAS-VEN = AAAA-ATU * 360
+                              + MM-ATU * 30
+                              + DD-ATU.
+          COMPUTE WS-DIAS-ATRASO-S = WS-DIAS-ATU - WS-DIAS-VEN.
+          IF WS-DIAS-ATRASO-S NOT GREATER THAN ZEROS
+             MOVE 1 TO DIAS-ATRASO
+          ELSE
+             MOVE WS-DIAS-ATRASO-S TO DIAS-ATRASO.
+
+       CLASSIFICA-AGING.
+          IF DIAS-ATRASO NOT GREATER THAN 30
+             MOVE "1-30    " TO AGING-SAI
+          ELSE
+             IF DIAS-ATRASO NOT GREATER THAN 60
+                MOVE "31-60   " TO AGING-SAI
+             ELSE
+                IF DIAS-ATRASO NOT GREATER THAN 90
+                   MOVE "61-90   " TO AGING-SAI
+                ELSE
+                   MOVE "91+     " TO AGING-SAI.
+
        DEVE-CAB.
           MOVE SPACES TO REG-ATI.
           ADD  1      TO CT-PAG2.
@@ -300,11 +470,19 @@
           MOVE COD-MOV  TO COD-SAI-01.
           MOVE NOME-MOV TO NOME-SAI-01.
           MOVE DATA-MOV TO DATA-SAI.
-          
-          WRITE REG-ATR FROM DETALHE-01
-              AFTER ADVANCING 1 LINE.
-          ADD 1 TO CT-LIN.
-          
+
+          IF WS-MODO-RESTART EQUAL "SIM"
+          AND COD-MOV NOT GREATER THAN WS-RESTART-COD
+             NEXT SENTENCE
+          ELSE
+             WRITE REG-ATR FROM DETALHE-01
+                 AFTER ADVANCING 1 LINE
+             ADD 1 TO CT-LIN
+             MOVE COD-MOV      TO AUDIT-COD
+             MOVE TIPO-MOV     TO AUDIT-TIPO
+             MOVE MENSAGEM-SAI TO AUDIT-RESULTADO
+             PERFORM GRAVA-AUDITORIA.
+
        ERRO-CAB.
           MOVE SPACES TO REG-ATR.
           ADD  1      TO CT-PAG.
@@ -323,9 +501,25 @@
           
           MOVE ZEROS TO CT-LIN.
           
+       GRAVA-AUDITORIA.
+          ACCEPT WS-DATA-AUDIT FROM DATE YYYYMMDD.
+          ACCEPT WS-HORA-AUDIT FROM TIME.
+          MOVE WS-DATA-AUDIT TO AUDIT-DATA.
+          MOVE WS-HORA-AUDIT TO AUDIT-HORA.
+          WRITE REG-AUDIT.
+
        FIM.
+          PERFORM LIMPA-CHECKPOINT.
           CLOSE CADCONS
                 MOVCONS
                 ATUCONS
                 RELDEVE
-                RELERRO.
\ No newline at end of file
+                RELERRO
+                AVISODEV
+                AUDITCON.
+
+       LIMPA-CHECKPOINT.
+          MOVE ZEROS TO CKPT-COD-MOV.
+          OPEN OUTPUT CKPTCON.
+          WRITE REG-CKPT.
+          CLOSE CKPTCON.
\ No newline at end of file
