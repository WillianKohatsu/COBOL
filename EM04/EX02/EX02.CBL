@@ -29,6 +29,15 @@
 		  
 		  SELECT  RELOCORR  ASSIGN TO DISK.
 
+          SELECT  CKPTMOV  ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
+          SELECT  AUDITMOV  ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
+          SELECT  TRANSFPEND  ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 	   
@@ -50,6 +59,7 @@
           02 COD-MOV          PIC 9(03).
           02 TIPO-MOV         PIC X(01).
           02 ENDER-MOV        PIC X(50).
+          02 COD-NOVO-MOV     PIC 9(03).
 		  
 
        FD CADATU
@@ -62,16 +72,61 @@
           02 ENDER-ATU        PIC X(50).
 
        FD RELOCORR
-          LABEL RECORD IS OMMITED.
-       
+          LABEL RECORD IS OMITTED.
+
        01 REG-ATR            PIC X(80).
-	   
+
+       FD CKPTMOV
+          LABEL RECORD ARE  STANDARD
+          VALUE  OF FILE-ID IS "CKPTMOV.DAT".
+
+       01 REG-CKPT.
+          02 CKPT-COD-MOV    PIC 9(03).
+
+       FD AUDITMOV
+          LABEL RECORD ARE  STANDARD
+          VALUE  OF FILE-ID IS "AUDITMOV.LOG".
+
+       01 REG-AUDIT.
+          02 AUDIT-DATA       PIC 9(08).
+          02 AUDIT-HORA       PIC 9(08).
+          02 AUDIT-COD        PIC 9(03).
+          02 AUDIT-TIPO       PIC X(01).
+          02 AUDIT-RESULTADO  PIC X(40).
+
+       FD TRANSFPEND
+          LABEL RECORD ARE  STANDARD
+          VALUE  OF FILE-ID IS "TRANSFPEND.DAT".
+
+       01 REG-TRANSFPEND.
+          02 TP-COD-MOV       PIC 9(03).
+          02 TP-COD-NOVO-MOV  PIC 9(03).
+          02 TP-ENDER-MOV     PIC X(50).
+
        WORKING-STORAGE SECTION.
        77 FIM-ARQ            PIC X(03)    VALUE "NAO".
        77 CH-ANT             PIC X(03)    VALUE SPACES.
        77 CH-MOV             PIC X(03)    VALUE SPACES.
 	   77 CT-LIN             PIC 9(002)   VALUE 45.
        77 CT-PAG             PIC 9(002)   VALUE ZEROS.
+       77 CT-INCLUSAO        PIC 9(005)   VALUE ZEROS.
+       77 CT-ALTERACAO       PIC 9(005)   VALUE ZEROS.
+       77 CT-EXCLUSAO        PIC 9(005)   VALUE ZEROS.
+       77 CT-E-SUBST         PIC 9(005)   VALUE ZEROS.
+       77 CT-E-INCL          PIC 9(005)   VALUE ZEROS.
+       77 CT-E-ALT           PIC 9(005)   VALUE ZEROS.
+       77 CT-E-EXC           PIC 9(005)   VALUE ZEROS.
+       77 CT-TRANSFERENCIA   PIC 9(005)   VALUE ZEROS.
+       77 CT-E-TRANSF        PIC 9(005)   VALUE ZEROS.
+       77 CT-TRANSF-FORA     PIC 9(005)   VALUE ZEROS.
+       77 WS-ULTIMO-COD-ATU  PIC 9(003)   VALUE ZEROS.
+       77 WS-TRANSF-PENDENTE PIC X(003)   VALUE "NAO".
+       77 CT-CKPT            PIC 9(003)   VALUE ZEROS.
+       77 CKPT-INTERVALO     PIC 9(003)   VALUE 010.
+       77 WS-RESTART-COD     PIC 9(003)   VALUE ZEROS.
+       77 WS-MODO-RESTART    PIC X(03)    VALUE "NAO".
+       77 WS-DATA-AUDIT      PIC 9(08)    VALUE ZEROS.
+       77 WS-HORA-AUDIT      PIC 9(08)    VALUE ZEROS.
 
        01 JUMP-LINHA.
 	      02 FILLER          PIC X(80)   VALUE SPACES.
@@ -102,27 +157,117 @@
           02 FILLER          PIC X(12)  VALUE SPACES.
           02 MENSAGEM-SAI    PIC X(40)  VALUE SPACES.
           02 FILLER          PIC X(05)  VALUE SPACES.
-       
+
+       01 ROD-INC.
+          02 FILLER          PIC X(06)  VALUE SPACES.
+          02 FILLER          PIC X(20)  VALUE
+             "TOTAL DE INCLUSOES: ".
+          02 CONT-INC        PIC ZZZZ9.
+          02 FILLER          PIC X(49)  VALUE SPACES.
+
+       01 ROD-ALT.
+          02 FILLER          PIC X(06)  VALUE SPACES.
+          02 FILLER          PIC X(21)  VALUE
+             "TOTAL DE ALTERACOES: ".
+          02 CONT-ALT        PIC ZZZZ9.
+          02 FILLER          PIC X(48)  VALUE SPACES.
+
+       01 ROD-EXC.
+          02 FILLER          PIC X(06)  VALUE SPACES.
+          02 FILLER          PIC X(20)  VALUE
+             "TOTAL DE EXCLUSOES: ".
+          02 CONT-EXC        PIC ZZZZ9.
+          02 FILLER          PIC X(49)  VALUE SPACES.
+
+       01 ROD-E-SUBST.
+          02 FILLER          PIC X(06)  VALUE SPACES.
+          02 FILLER          PIC X(22)  VALUE
+             "REGISTRO SUBSTITUIDO: ".
+          02 CONT-E-SUBST    PIC ZZZZ9.
+          02 FILLER          PIC X(47)  VALUE SPACES.
+
+       01 ROD-E-INCL.
+          02 FILLER          PIC X(06)  VALUE SPACES.
+          02 FILLER          PIC X(30)  VALUE
+             "INCLUSAO P/REG. JA EXISTENTE: ".
+          02 CONT-E-INCL     PIC ZZZZ9.
+          02 FILLER          PIC X(39)  VALUE SPACES.
+
+       01 ROD-E-ALT.
+          02 FILLER          PIC X(06)  VALUE SPACES.
+          02 FILLER          PIC X(30)  VALUE
+             "ALTERACAO P/REG. INEXISTENTE: ".
+          02 CONT-E-ALT      PIC ZZZZ9.
+          02 FILLER          PIC X(39)  VALUE SPACES.
+
+       01 ROD-E-EXC.
+          02 FILLER          PIC X(06)  VALUE SPACES.
+          02 FILLER          PIC X(29)  VALUE
+             "EXCLUSAO P/REG. INEXISTENTE: ".
+          02 CONT-E-EXC      PIC ZZZZ9.
+          02 FILLER          PIC X(40)  VALUE SPACES.
+
+       01 ROD-TRANSF.
+          02 FILLER          PIC X(06)  VALUE SPACES.
+          02 FILLER          PIC X(25)  VALUE
+             "TOTAL DE TRANSFERENCIAS: ".
+          02 CONT-TRANSF     PIC ZZZZ9.
+          02 FILLER          PIC X(44)  VALUE SPACES.
+
+       01 ROD-E-TRANSF.
+          02 FILLER          PIC X(06)  VALUE SPACES.
+          02 FILLER          PIC X(34)  VALUE
+             "TRANSFERENCIA P/REG. INEXISTENTE: ".
+          02 CONT-E-TRANSF   PIC ZZZZ9.
+          02 FILLER          PIC X(35)  VALUE SPACES.
+
+       01 ROD-TRANSF-FORA.
+          02 FILLER          PIC X(06)  VALUE SPACES.
+          02 FILLER          PIC X(34)  VALUE
+             "TRANSFERENCIA FORA DE SEQUENCIA:  ".
+          02 CONT-TRANSF-FORA PIC ZZZZ9.
+          02 FILLER          PIC X(35)  VALUE SPACES.
+
 	   PROCEDURE  DIVISION.
 		
        EM04-EX02.
 		
        PERFORM  INICIO.
        PERFORM  PRINCIPAL  UNTIL
-          CH-ANT  EQUAL  CH-MOV  AND 
-          CH-MOV  EQUAL  HIGH-VALUES.
+           CH-ANT  EQUAL  CH-MOV  AND
+           CH-MOV  EQUAL  HIGH-VALUES.
        PERFORM  FIM.
        STOP RUN.
 	   
        INICIO.
+          PERFORM LE-CHECKPOINT.
           OPEN INPUT  CADANT
-                      ARQMOV
-               OUTPUT CADATU
-                      RELOCORR.
- 
+                      ARQMOV.
+          IF WS-MODO-RESTART EQUAL "SIM"
+             OPEN EXTEND CADATU
+          ELSE
+             OPEN OUTPUT CADATU.
+          OPEN OUTPUT RELOCORR.
+          OPEN EXTEND AUDITMOV.
+          IF WS-MODO-RESTART EQUAL "SIM"
+             OPEN EXTEND TRANSFPEND
+             MOVE WS-RESTART-COD TO WS-ULTIMO-COD-ATU
+          ELSE
+             OPEN OUTPUT TRANSFPEND.
+
           PERFORM LER-ANT.
           PERFORM LER-MOV.
- 
+
+       LE-CHECKPOINT.
+          OPEN INPUT CKPTMOV.
+          READ CKPTMOV
+             AT END
+             MOVE ZEROS TO CKPT-COD-MOV.
+          IF CKPT-COD-MOV GREATER THAN ZEROS
+             MOVE CKPT-COD-MOV TO WS-RESTART-COD
+             MOVE "SIM" TO WS-MODO-RESTART.
+          CLOSE CKPTMOV.
+
        LER-ANT.
           READ CADANT
              AT END
@@ -137,15 +282,23 @@
           READ ARQMOV
              AT END
              MOVE HIGH-VALUES TO CH-MOV.
-			 
+
           IF CH-MOV  EQUAL TO  HIGH-VALUES
              NEXT SENTENCE
           ELSE
              MOVE COD-MOV TO CH-MOV.
- 
+
+       GRAVA-CHECKPOINT.
+          MOVE ZEROS TO CT-CKPT.
+          OPEN OUTPUT CKPTMOV.
+          MOVE COD-MOV TO CKPT-COD-MOV.
+          WRITE REG-CKPT.
+          CLOSE CKPTMOV.
+
        PRINCIPAL.
           IF CH-ANT  EQUAL TO  CH-MOV
              PERFORM IGUAL
+             PERFORM ATUALIZA-CHECKPOINT
              PERFORM LER-ANT
              PERFORM LER-MOV
           ELSE IF CH-ANT  LESS THAN  CH-MOV
@@ -153,7 +306,17 @@
              PERFORM LER-ANT
           ELSE
              PERFORM DECISAO
+             PERFORM ATUALIZA-CHECKPOINT
              PERFORM LER-MOV.
+
+       ATUALIZA-CHECKPOINT.
+          IF WS-MODO-RESTART EQUAL "SIM"
+          AND COD-MOV NOT GREATER THAN WS-RESTART-COD
+             NEXT SENTENCE
+          ELSE
+             ADD 1 TO CT-CKPT
+             IF CT-CKPT NOT LESS THAN CKPT-INTERVALO
+                PERFORM GRAVA-CHECKPOINT.
        
        DECISAO.
           IF TIPO-MOV EQUAL TO "I"
@@ -161,75 +324,211 @@
           ELSE IF TIPO-MOV EQUAL TO "A"
               MOVE COD-MOV  TO COD-REL
               MOVE TIPO-MOV TO TIPO-REL
-              MOVE 
+              MOVE
                 "ALTERAÇÃO P/REG. INEXISTENTE" TO MENSAGEM-SAI
+              PERFORM CONTA-E-ALT
               PERFORM ERRO-D0
           ELSE IF TIPO-MOV EQUAL TO "E"
               MOVE COD-MOV  TO COD-REL
               MOVE TIPO-MOV TO TIPO-REL
-              MOVE 
+              MOVE
                 "EXCLUSÃO P/REG. INEXISTENTE" TO MENSAGEM-SAI
+              PERFORM CONTA-E-EXC
+              PERFORM ERRO-D0
+          ELSE IF TIPO-MOV EQUAL TO "T"
+              MOVE COD-MOV  TO COD-REL
+              MOVE TIPO-MOV TO TIPO-REL
+              MOVE
+                "TRANSFERENCIA P/REG. INEXISTENTE" TO MENSAGEM-SAI
+              PERFORM CONTA-E-TRANSF
               PERFORM ERRO-D0.
- 
+
+       CONTA-E-ALT.
+          IF WS-MODO-RESTART EQUAL "SIM"
+          AND COD-MOV NOT GREATER THAN WS-RESTART-COD
+             NEXT SENTENCE
+          ELSE
+             ADD 1 TO CT-E-ALT.
+
+       CONTA-E-EXC.
+          IF WS-MODO-RESTART EQUAL "SIM"
+          AND COD-MOV NOT GREATER THAN WS-RESTART-COD
+             NEXT SENTENCE
+          ELSE
+             ADD 1 TO CT-E-EXC.
+
+       CONTA-E-TRANSF.
+          IF WS-MODO-RESTART EQUAL "SIM"
+          AND COD-MOV NOT GREATER THAN WS-RESTART-COD
+             NEXT SENTENCE
+          ELSE
+             ADD 1 TO CT-E-TRANSF.
+
        IGUAL.
           IF TIPO-MOV EQUAL TO "A"
               MOVE COD-ANT  TO COD-REL
               MOVE TIPO-ANT TO TIPO-REL
               MOVE
                 "REGISTRO SUBSTITUIDO" TO MENSAGEM-SAI
+              PERFORM CONTA-E-SUBST
               PERFORM ERRO-D0
               PERFORM GRAVA-MOV
           ELSE IF TIPO-MOV EQUAL TO "I"
               PERFORM GRAVA-ANT
               MOVE COD-MOV  TO COD-REL
-              MOVE TIPO-MOV TO TIPO-REL              
-              MOVE 
+              MOVE TIPO-MOV TO TIPO-REL
+              MOVE
                 "INCLUSÃO P/REG. JÁ EXISTENTE" TO MENSAGEM-SAI
+              PERFORM CONTA-E-INCL
               PERFORM ERRO-D0
           ELSE IF TIPO-MOV EQUAL TO "E"
               MOVE COD-ANT  TO COD-REL
               MOVE TIPO-ANT TO TIPO-REL
               MOVE
                 "REGISTRO EXCLUIDO" TO MENSAGEM-SAI
+              PERFORM CONTA-EXCLUSAO
+              PERFORM ERRO-D0
+          ELSE IF TIPO-MOV EQUAL TO "T"
+              PERFORM GRAVA-TRANSF
+              MOVE COD-MOV  TO COD-REL
+              MOVE TIPO-MOV TO TIPO-REL
+              IF WS-TRANSF-PENDENTE EQUAL "SIM"
+                 MOVE
+                   "TRANSF FORA DE SEQ - VER TRANSFPEND" TO MENSAGEM-SAI
+                 PERFORM CONTA-TRANSF-FORA
+              ELSE
+                 MOVE
+                   "REGISTRO TRANSFERIDO" TO MENSAGEM-SAI
+                 PERFORM CONTA-TRANSFERENCIA
+              END-IF
               PERFORM ERRO-D0.
-          
-       
+
+       CONTA-E-SUBST.
+          IF WS-MODO-RESTART EQUAL "SIM"
+          AND COD-ANT NOT GREATER THAN WS-RESTART-COD
+             NEXT SENTENCE
+          ELSE
+             ADD 1 TO CT-E-SUBST.
+
+       CONTA-E-INCL.
+          IF WS-MODO-RESTART EQUAL "SIM"
+          AND COD-MOV NOT GREATER THAN WS-RESTART-COD
+             NEXT SENTENCE
+          ELSE
+             ADD 1 TO CT-E-INCL.
+
+       CONTA-EXCLUSAO.
+          IF WS-MODO-RESTART EQUAL "SIM"
+          AND COD-ANT NOT GREATER THAN WS-RESTART-COD
+             NEXT SENTENCE
+          ELSE
+             ADD 1 TO CT-EXCLUSAO.
+
+       CONTA-TRANSF-FORA.
+          IF WS-MODO-RESTART EQUAL "SIM"
+          AND COD-MOV NOT GREATER THAN WS-RESTART-COD
+             NEXT SENTENCE
+          ELSE
+             ADD 1 TO CT-TRANSF-FORA.
+
+       CONTA-TRANSFERENCIA.
+          IF WS-MODO-RESTART EQUAL "SIM"
+          AND COD-MOV NOT GREATER THAN WS-RESTART-COD
+             NEXT SENTENCE
+          ELSE
+             ADD 1 TO CT-TRANSFERENCIA.
+
+
        GRAVA-MOV.
-          MOVE COD-MOV     TO   COD-ATU.
-          MOVE TIPO-MOV    TO   TIPO-ATU.
-          MOVE ENDER-MOV   TO   ENDER-ATU.
-          WRITE REG-ATU.
+          IF WS-MODO-RESTART EQUAL "SIM"
+          AND COD-MOV NOT GREATER THAN WS-RESTART-COD
+             NEXT SENTENCE
+          ELSE
+             MOVE COD-MOV     TO   COD-ATU
+             MOVE TIPO-MOV    TO   TIPO-ATU
+             MOVE ENDER-MOV   TO   ENDER-ATU
+             WRITE REG-ATU
+             MOVE COD-ATU     TO   WS-ULTIMO-COD-ATU.
           IF TIPO-MOV EQUAL TO "I"
               MOVE COD-MOV  TO COD-REL
-              MOVE TIPO-MOV TO TIPO-REL              
+              MOVE TIPO-MOV TO TIPO-REL
               MOVE
                 "REGISTRO INCLUIDO" TO MENSAGEM-SAI
+              PERFORM CONTA-INCLUSAO
               PERFORM ERRO-D0
           ELSE IF TIPO-MOV EQUAL TO "A"
               MOVE COD-MOV  TO COD-REL
               MOVE TIPO-MOV TO TIPO-REL
               MOVE
                 "REGISTRO SUBSTITUTO" TO MENSAGEM-SAI
+              PERFORM CONTA-ALTERACAO
               PERFORM ERRO-D0.
+
+       CONTA-INCLUSAO.
+          IF WS-MODO-RESTART EQUAL "SIM"
+          AND COD-MOV NOT GREATER THAN WS-RESTART-COD
+             NEXT SENTENCE
+          ELSE
+             ADD 1 TO CT-INCLUSAO.
+
+       CONTA-ALTERACAO.
+          IF WS-MODO-RESTART EQUAL "SIM"
+          AND COD-MOV NOT GREATER THAN WS-RESTART-COD
+             NEXT SENTENCE
+          ELSE
+             ADD 1 TO CT-ALTERACAO.
  
        GRAVA-ANT.
-          MOVE COD-ANT     TO   COD-ATU
-          MOVE TIPO-ANT    TO   TIPO-ATU.
-          MOVE ENDER-ANT   TO   ENDER-ATU.
-          WRITE REG-ATU.
-          
-          
+          IF WS-MODO-RESTART EQUAL "SIM"
+          AND COD-ANT NOT GREATER THAN WS-RESTART-COD
+             NEXT SENTENCE
+          ELSE
+             MOVE COD-ANT     TO   COD-ATU
+             MOVE TIPO-ANT    TO   TIPO-ATU
+             MOVE ENDER-ANT   TO   ENDER-ATU
+             WRITE REG-ATU
+             MOVE COD-ATU     TO   WS-ULTIMO-COD-ATU.
+
+       GRAVA-TRANSF.
+          MOVE "NAO" TO WS-TRANSF-PENDENTE.
+          IF WS-MODO-RESTART EQUAL "SIM"
+          AND COD-MOV NOT GREATER THAN WS-RESTART-COD
+             NEXT SENTENCE
+          ELSE IF COD-NOVO-MOV NOT GREATER THAN WS-ULTIMO-COD-ATU
+             PERFORM GRAVA-TRANSF-PENDENTE
+          ELSE
+             MOVE COD-NOVO-MOV TO   COD-ATU
+             MOVE TIPO-ANT     TO   TIPO-ATU
+             MOVE ENDER-MOV    TO   ENDER-ATU
+             WRITE REG-ATU
+             MOVE COD-ATU      TO   WS-ULTIMO-COD-ATU.
+
+       GRAVA-TRANSF-PENDENTE.
+          MOVE COD-MOV      TO TP-COD-MOV.
+          MOVE COD-NOVO-MOV TO TP-COD-NOVO-MOV.
+          MOVE ENDER-MOV    TO TP-ENDER-MOV.
+          WRITE REG-TRANSFPEND.
+          MOVE "SIM" TO WS-TRANSF-PENDENTE.
+
        ERRO-D0.
           IF CT-LIN GREATER THAN 39
               PERFORM ERRO-CAB.
           
           PERFORM ERRO-D1.
        
-       ERRO-D1.          
-          WRITE REG-ATR FROM DETALHE
-              AFTER ADVANCING 1 LINE.
-          ADD 1 TO CT-LIN.
-          
+       ERRO-D1.
+          IF WS-MODO-RESTART EQUAL "SIM"
+          AND COD-REL NOT GREATER THAN WS-RESTART-COD
+             NEXT SENTENCE
+          ELSE
+             WRITE REG-ATR FROM DETALHE
+                 AFTER ADVANCING 1 LINE
+             ADD 1 TO CT-LIN
+             MOVE COD-REL      TO AUDIT-COD
+             MOVE TIPO-REL     TO AUDIT-TIPO
+             MOVE MENSAGEM-SAI TO AUDIT-RESULTADO
+             PERFORM GRAVA-AUDITORIA.
+
        ERRO-CAB.
           MOVE SPACES TO REG-ATR.
           ADD  1      TO CT-PAG.
@@ -246,8 +545,60 @@
           
           MOVE ZEROS TO CT-LIN.
  
+       GRAVA-AUDITORIA.
+          ACCEPT WS-DATA-AUDIT FROM DATE YYYYMMDD.
+          ACCEPT WS-HORA-AUDIT FROM TIME.
+          MOVE WS-DATA-AUDIT TO AUDIT-DATA.
+          MOVE WS-HORA-AUDIT TO AUDIT-HORA.
+          WRITE REG-AUDIT.
+
        FIM.
+          PERFORM IMPRIME-TOTAIS.
+          PERFORM LIMPA-CHECKPOINT.
           CLOSE CADANT
                 ARQMOV
                 CADATU
-                RELOCORR.
+                RELOCORR
+                AUDITMOV
+                TRANSFPEND.
+
+       LIMPA-CHECKPOINT.
+          MOVE ZEROS TO CKPT-COD-MOV.
+          OPEN OUTPUT CKPTMOV.
+          WRITE REG-CKPT.
+          CLOSE CKPTMOV.
+
+       IMPRIME-TOTAIS.
+          MOVE CT-INCLUSAO   TO CONT-INC.
+          MOVE CT-ALTERACAO  TO CONT-ALT.
+          MOVE CT-EXCLUSAO   TO CONT-EXC.
+          MOVE CT-E-SUBST    TO CONT-E-SUBST.
+          MOVE CT-E-INCL     TO CONT-E-INCL.
+          MOVE CT-E-ALT      TO CONT-E-ALT.
+          MOVE CT-E-EXC      TO CONT-E-EXC.
+          MOVE CT-TRANSFERENCIA TO CONT-TRANSF.
+          MOVE CT-E-TRANSF      TO CONT-E-TRANSF.
+          MOVE CT-TRANSF-FORA   TO CONT-TRANSF-FORA.
+
+          WRITE REG-ATR FROM JUMP-LINHA
+              AFTER ADVANCING 2 LINES.
+          WRITE REG-ATR FROM ROD-INC
+              AFTER ADVANCING 1 LINE.
+          WRITE REG-ATR FROM ROD-ALT
+              AFTER ADVANCING 1 LINE.
+          WRITE REG-ATR FROM ROD-EXC
+              AFTER ADVANCING 1 LINE.
+          WRITE REG-ATR FROM ROD-E-SUBST
+              AFTER ADVANCING 1 LINE.
+          WRITE REG-ATR FROM ROD-E-INCL
+              AFTER ADVANCING 1 LINE.
+          WRITE REG-ATR FROM ROD-E-ALT
+              AFTER ADVANCING 1 LINE.
+          WRITE REG-ATR FROM ROD-E-EXC
+              AFTER ADVANCING 1 LINE.
+          WRITE REG-ATR FROM ROD-TRANSF
+              AFTER ADVANCING 1 LINE.
+          WRITE REG-ATR FROM ROD-E-TRANSF
+              AFTER ADVANCING 1 LINE.
+          WRITE REG-ATR FROM ROD-TRANSF-FORA
+              AFTER ADVANCING 1 LINE.
