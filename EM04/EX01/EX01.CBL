@@ -7,7 +7,7 @@
        DATE-WRITTEN.  25-05-2021.
        DATE-COMPILED.
        SECURITY.      APENAS O AUTOR PODE MODIFICAR.
-      *REMARKS.       INTERCALAR ARQ-A E ARQ-B GERANDO ARQ-C.
+      *REMARKS.       INTERCALAR ARQ-A, ARQ-B E ARQ-D GERANDO ARQ-C.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -23,10 +23,16 @@
 		  
           SELECT  ARQ-B  ASSIGN TO DISK
           ORGANIZATION  IS  LINE SEQUENTIAL.
-		  
+
+          SELECT  ARQ-D  ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
           SELECT  ARQ-C  ASSIGN TO DISK
           ORGANIZATION  IS  LINE SEQUENTIAL.
 
+          SELECT  ARQ-CONF  ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 	   
@@ -48,7 +54,15 @@
           02 COD-B           PIC 9(03).
           02 NOME-B          PIC X(30).
           02 TURMA-B         PIC X(20).
-		  
+
+       FD ARQ-D
+          LABEL RECORD ARE  STANDARD
+          VALUE  OF FILE-ID IS "ARQD.DAT".
+
+       01 REG-D.
+          02 COD-D           PIC 9(03).
+          02 NOME-D          PIC X(30).
+          02 TURMA-D         PIC X(20).
 
        FD ARQ-C
           LABEL RECORD ARE  STANDARD
@@ -58,11 +72,24 @@
           02 COD-C           PIC 9(03).
           02 NOME-C          PIC X(30).
           02 TURMA-C         PIC X(20).
-	   
+
+       FD ARQ-CONF
+          LABEL RECORD ARE  STANDARD
+          VALUE  OF FILE-ID IS "ARQCONF.DAT".
+
+       01 REG-CONF.
+          02 COD-CONF         PIC 9(03).
+          02 NOME-CONF        PIC X(30).
+          02 TURMA-A-CONF     PIC X(20).
+          02 TURMA-B-CONF     PIC X(20).
+          02 TURMA-D-CONF     PIC X(20).
+
        WORKING-STORAGE SECTION.
        77 FIM-ARQ            PIC X(03)    VALUE "NAO".
        77 CH-A               PIC X(03)    VALUE SPACES.
        77 CH-B               PIC X(03)    VALUE SPACES.
+       77 CH-D               PIC X(03)    VALUE SPACES.
+       77 CH-MENOR           PIC X(03)    VALUE SPACES.
 	   
        PROCEDURE  DIVISION.
 		
@@ -70,68 +97,160 @@
 		
        PERFORM  INICIO.
        PERFORM  PRINCIPAL  UNTIL
-          CH-A  EQUAL  CH-B  AND 
-          CH-B  EQUAL  HIGH-VALUES.
+           CH-A  EQUAL  CH-B  AND
+           CH-B  EQUAL  CH-D  AND
+           CH-D  EQUAL  HIGH-VALUES.
        PERFORM  FIM.
        STOP RUN.
-	   
+
        INICIO.
           OPEN INPUT  ARQ-A
                       ARQ-B
-               OUTPUT ARQ-C.
- 
+                      ARQ-D
+               OUTPUT ARQ-C
+                      ARQ-CONF.
+
           PERFORM LER-A.
           PERFORM LER-B.
- 
+          PERFORM LER-D.
+
        LER-A.
           READ ARQ-A
              AT END
              MOVE HIGH-VALUES TO CH-A.
- 
+
           IF CH-A  EQUAL TO  HIGH-VALUES
              NEXT SENTENCE
           ELSE
              MOVE COD-A TO CH-A.
-      
+
        LER-B.
           READ ARQ-B
              AT END
              MOVE HIGH-VALUES TO CH-B.
-			 
+
           IF CH-B  EQUAL TO  HIGH-VALUES
              NEXT SENTENCE
           ELSE
              MOVE COD-B TO CH-B.
- 
+
+       LER-D.
+          READ ARQ-D
+             AT END
+             MOVE HIGH-VALUES TO CH-D.
+
+          IF CH-D  EQUAL TO  HIGH-VALUES
+             NEXT SENTENCE
+          ELSE
+             MOVE COD-D TO CH-D.
+
        PRINCIPAL.
-          IF CH-A  EQUAL TO  CH-B
-             PERFORM IGUAL
+          PERFORM ACHA-MENOR.
+          IF CH-A  EQUAL  CH-MENOR  AND
+             CH-B  EQUAL  CH-MENOR  AND
+             CH-D  EQUAL  CH-MENOR
+             PERFORM IGUAL-A-B-D
+             PERFORM LER-A
+             PERFORM LER-B
+             PERFORM LER-D
+          ELSE IF CH-A  EQUAL  CH-MENOR  AND
+                  CH-B  EQUAL  CH-MENOR
+             PERFORM IGUAL-A-B
              PERFORM LER-A
              PERFORM LER-B
-          ELSE IF CH-A  LESS THAN  CH-B
+          ELSE IF CH-A  EQUAL  CH-MENOR  AND
+                  CH-D  EQUAL  CH-MENOR
+             PERFORM IGUAL-A-D
+             PERFORM LER-A
+             PERFORM LER-D
+          ELSE IF CH-B  EQUAL  CH-MENOR  AND
+                  CH-D  EQUAL  CH-MENOR
+             PERFORM IGUAL-B-D
+             PERFORM LER-B
+             PERFORM LER-D
+          ELSE IF CH-A  EQUAL  CH-MENOR
              PERFORM GRAVA-A
              PERFORM LER-A
-          ELSE
+          ELSE IF CH-B  EQUAL  CH-MENOR
              PERFORM GRAVA-B
-             PERFORM LER-B.
- 
-       IGUAL.
+             PERFORM LER-B
+          ELSE
+             PERFORM GRAVA-D
+             PERFORM LER-D.
+
+       ACHA-MENOR.
+          MOVE CH-A  TO  CH-MENOR.
+          IF CH-B  LESS THAN  CH-MENOR
+             MOVE CH-B  TO  CH-MENOR.
+          IF CH-D  LESS THAN  CH-MENOR
+             MOVE CH-D  TO  CH-MENOR.
+
+       IGUAL-A-B-D.
+          MOVE COD-A       TO   COD-CONF.
+          MOVE NOME-A      TO   NOME-CONF.
+          MOVE SPACES      TO   TURMA-A-CONF TURMA-B-CONF TURMA-D-CONF.
+          IF NOT (TURMA-A  EQUAL  TURMA-B  AND
+                  TURMA-B  EQUAL  TURMA-D)
+             MOVE TURMA-A  TO   TURMA-A-CONF
+             MOVE TURMA-B  TO   TURMA-B-CONF
+             MOVE TURMA-D  TO   TURMA-D-CONF
+             PERFORM GRAVA-CONFLITO.
+          PERFORM GRAVA-A.
+
+       IGUAL-A-B.
+          MOVE COD-A       TO   COD-CONF.
+          MOVE NOME-A      TO   NOME-CONF.
+          MOVE SPACES      TO   TURMA-A-CONF TURMA-B-CONF TURMA-D-CONF.
+          IF TURMA-A  NOT EQUAL  TURMA-B
+             MOVE TURMA-A  TO   TURMA-A-CONF
+             MOVE TURMA-B  TO   TURMA-B-CONF
+             PERFORM GRAVA-CONFLITO.
           PERFORM GRAVA-A.
+
+       IGUAL-A-D.
+          MOVE COD-A       TO   COD-CONF.
+          MOVE NOME-A      TO   NOME-CONF.
+          MOVE SPACES      TO   TURMA-A-CONF TURMA-B-CONF TURMA-D-CONF.
+          IF TURMA-A  NOT EQUAL  TURMA-D
+             MOVE TURMA-A  TO   TURMA-A-CONF
+             MOVE TURMA-D  TO   TURMA-D-CONF
+             PERFORM GRAVA-CONFLITO.
+          PERFORM GRAVA-A.
+
+       IGUAL-B-D.
+          MOVE COD-B       TO   COD-CONF.
+          MOVE NOME-B      TO   NOME-CONF.
+          MOVE SPACES      TO   TURMA-A-CONF TURMA-B-CONF TURMA-D-CONF.
+          IF TURMA-B  NOT EQUAL  TURMA-D
+             MOVE TURMA-B  TO   TURMA-B-CONF
+             MOVE TURMA-D  TO   TURMA-D-CONF
+             PERFORM GRAVA-CONFLITO.
           PERFORM GRAVA-B.
-       
+
+       GRAVA-CONFLITO.
+          WRITE REG-CONF.
+
        GRAVA-B.
           MOVE COD-B     TO   COD-C.
           MOVE NOME-B    TO   NOME-C.
           MOVE TURMA-B   TO   TURMA-C.
           WRITE REG-C.
- 
+
        GRAVA-A.
           MOVE COD-A     TO   COD-C.
           MOVE NOME-A    TO   NOME-C.
           MOVE TURMA-A   TO   TURMA-C.
           WRITE REG-C.
- 
+
+       GRAVA-D.
+          MOVE COD-D     TO   COD-C.
+          MOVE NOME-D    TO   NOME-C.
+          MOVE TURMA-D   TO   TURMA-C.
+          WRITE REG-C.
+
        FIM.
           CLOSE ARQ-A
                 ARQ-B
-                ARQ-C.
+                ARQ-D
+                ARQ-C
+                ARQ-CONF.
