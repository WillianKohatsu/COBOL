@@ -26,6 +26,9 @@
 		  
           SELECT  RELCURA  ASSIGN TO DISK.
 
+          SELECT  CSVCURA  ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 	   
@@ -56,8 +59,26 @@
 		  
        FD RELCURA
           LABEL RECORD IS  OMITTED.
-		  
-       01 REG-ATR PIC X(80).
+
+       01 REG-ATR PIC X(97).
+
+       FD CSVCURA
+          LABEL RECORD ARE STANDARD
+          VALUE OF FILE-ID IS "RELCURA.CSV".
+
+       01 REG-CSVCURA.
+          02 CSV-CIDADE       PIC X(30).
+          02 FILLER           PIC X(01)  VALUE ";".
+          02 CSV-DATA.
+             03 CSV-DIA       PIC 9(02).
+             03 FILLER        PIC X(01)  VALUE "/".
+             03 CSV-MES       PIC 9(02).
+             03 FILLER        PIC X(01)  VALUE "/".
+             03 CSV-ANO       PIC 9(04).
+          02 FILLER           PIC X(01)  VALUE ";".
+          02 CSV-CASOS        PIC 9(05).
+          02 FILLER           PIC X(01)  VALUE ";".
+          02 CSV-CURADOS      PIC 9(05).
 
        WORKING-STORAGE SECTION.
        77 FIM-ARQ            PIC X(03)    VALUE "NAO".
@@ -68,7 +89,17 @@
        77 CIDADE-CONTROL     PIC X(30)    VALUE SPACES.
        77 ESTADO-CONTROL     PIC X(02)    VALUE SPACES.
        77 ANO-RED            PIC 9(02)    VALUE ZEROS.
-       77 AUX                PIC 9(05)    VALUE ZEROS.	   
+       77 AUX                PIC 9(05)    VALUE ZEROS.
+       77 TAXA-CALC          PIC 9(03)V99 VALUE ZEROS.
+       77 TAXA-GRUPO         PIC 9(03)V99 VALUE ZEROS.
+
+       01 MM-TABELA.
+          02 MM-OCR  OCCURS 7 TIMES INDEXED BY IDX-MM  PIC 9(05).
+
+       77 QTD-MM             PIC 9(01)    VALUE ZEROS.
+       77 POS-MM              PIC 9(01)    VALUE ZEROS.
+       77 SOMA-MM             PIC 9(07)    VALUE ZEROS.
+       77 MEDIA-MM            PIC 9(05)V99 VALUE ZEROS.
 
        01 JUMP-LINHA.
           02 FILLER          PIC X(80) VALUE SPACES.
@@ -106,20 +137,32 @@
           02 FILLER          PIC X(15)  VALUE
              "PESSOAS CURADAS".
           02 FILLER          PIC X(06)  VALUE SPACES.
+          02 FILLER          PIC X(17)  VALUE
+             "MEDIA MOVEL (7D)".
        
        01 ROD-01.
           02 FILLER          PIC X(05)  VALUE SPACES.
-          02 FILLER          PIC X(28)  VALUE 
+          02 FILLER          PIC X(28)  VALUE
              "TOTAL DE CASOS CONFIRMADOS: ".
           02 CASOS-RD        PIC ZZZZZZZZZ9.
-          02 FILLER          PIC X(37)  VALUE SPACES.
+          02 FILLER          PIC X(02)  VALUE SPACES.
+          02 FILLER          PIC X(14)  VALUE
+             "TAXA DE CURA: ".
+          02 TAXA-RD-01      PIC ZZ9,99.
+          02 FILLER          PIC X(01)  VALUE "%".
+          02 FILLER          PIC X(14)  VALUE SPACES.
 
        01 ROD-02.
           02 FILLER          PIC X(05)  VALUE SPACES.
-          02 FILLER          PIC X(26)  VALUE 
+          02 FILLER          PIC X(26)  VALUE
              "TOTAL DE PESSOAS CURADAS: ".
           02 CURADOS-RD      PIC ZZZZZZZZZ9.
-          02 FILLER          PIC X(39) VALUE SPACES.
+          02 FILLER          PIC X(04)  VALUE SPACES.
+          02 FILLER          PIC X(14)  VALUE
+             "TAXA DE CURA: ".
+          02 TAXA-RD-02      PIC ZZ9,99.
+          02 FILLER          PIC X(01)  VALUE "%".
+          02 FILLER          PIC X(14)  VALUE SPACES.
 
        01 DETALHE.
           02 FILLER           PIC X(09) VALUE SPACES.
@@ -132,7 +175,11 @@
           02 CASOS-SAI        PIC ZZZZ9.
           02 FILLER           PIC X(22) VALUE SPACES.
           02 CURADOS-SAI      PIC ZZZZ9.
-          02 FILLER           PIC X(11) VALUE SPACES.
+          02 FILLER           PIC X(02) VALUE SPACES.
+          02 TAXA-SAI         PIC ZZ9,99.
+          02 FILLER           PIC X(01) VALUE "%".
+          02 FILLER           PIC X(09) VALUE SPACES.
+          02 MEDIA-SAI        PIC ZZZZ9,99.
 	   
        PROCEDURE  DIVISION.
 		
@@ -158,9 +205,11 @@
 	   
        INICIO-SAIDA SECTION.
           OPEN OUTPUT RELCURA.
+          OPEN OUTPUT CSVCURA.
           PERFORM LEITURA-SAIDA.
           MOVE  ESTADO-TRAB  TO  ESTADO-CONTROL.
           MOVE  CIDADE-TRAB  TO  CIDADE-CONTROL.
+          PERFORM ZERA-MEDIA-MOVEL.
        
 	   
        LEITURA-SAIDA SECTION.
@@ -187,29 +236,76 @@
 		
 		
        IMPDET-SAIDA SECTION.
-          DIVIDE  ANO-TRAB  BY  100  
+          DIVIDE  ANO-TRAB  BY  100
              GIVING AUX REMAINDER  ANO-RED.
-			 
+
           ADD  CASOS-TRAB     TO  TOTAL-CASOS.
           ADD  CURADOS-TRAB   TO  TOTAL-CURADOS.
-		  
+
+          IF  CASOS-TRAB  GREATER THAN  ZEROS
+             COMPUTE  TAXA-CALC  ROUNDED =
+                (CURADOS-TRAB / CASOS-TRAB) * 100
+          ELSE
+             MOVE  ZEROS  TO  TAXA-CALC.
+
           MOVE  DIA-TRAB     TO  DIA-SAI.
           MOVE  MES-TRAB     TO  MES-SAI.
           MOVE  ANO-RED      TO  ANO-SAI.
           MOVE  CASOS-TRAB   TO  CASOS-SAI.
           MOVE  CURADOS-TRAB TO  CURADOS-SAI.
-		  
+          MOVE  TAXA-CALC    TO  TAXA-SAI.
+
+          PERFORM  ACUMULA-MEDIA-MOVEL.
+          MOVE  MEDIA-MM     TO  MEDIA-SAI.
+
           WRITE  REG-ATR  FROM  DETALHE
              AFTER  ADVANCING  1  LINES.
           ADD  1   TO  CT-LIN.
-		
-		
-       RODAPE-SAIDA SECTION.         
+
+          MOVE  CIDADE-TRAB  TO  CSV-CIDADE.
+          MOVE  DIA-TRAB     TO  CSV-DIA.
+          MOVE  MES-TRAB     TO  CSV-MES.
+          MOVE  ANO-TRAB     TO  CSV-ANO.
+          MOVE  CASOS-TRAB   TO  CSV-CASOS.
+          MOVE  CURADOS-TRAB TO  CSV-CURADOS.
+          WRITE  REG-CSVCURA.
+
+       ACUMULA-MEDIA-MOVEL.
+          ADD  1  TO  POS-MM.
+          IF  POS-MM  GREATER THAN  7
+             MOVE  1  TO  POS-MM.
+
+          IF  QTD-MM  LESS THAN  7
+             ADD  1  TO  QTD-MM
+          ELSE
+             SUBTRACT  MM-OCR (POS-MM)  FROM  SOMA-MM.
+
+          MOVE  CASOS-TRAB  TO  MM-OCR (POS-MM).
+          ADD  CASOS-TRAB   TO  SOMA-MM.
+
+          COMPUTE  MEDIA-MM  ROUNDED = SOMA-MM / QTD-MM.
+
+       ZERA-MEDIA-MOVEL.
+          MOVE  ZEROS  TO  QTD-MM
+                           POS-MM
+                           SOMA-MM
+                           MEDIA-MM.
+
+
+       RODAPE-SAIDA SECTION.
+          IF  TOTAL-CASOS  GREATER THAN  ZEROS
+             COMPUTE  TAXA-GRUPO  ROUNDED =
+                (TOTAL-CURADOS / TOTAL-CASOS) * 100
+          ELSE
+             MOVE  ZEROS  TO  TAXA-GRUPO.
+
           MOVE  TOTAL-CASOS  TO  CASOS-RD.
           MOVE  TOTAL-CURADOS TO  CURADOS-RD.
+          MOVE  TAXA-GRUPO   TO  TAXA-RD-01.
+          MOVE  TAXA-GRUPO   TO  TAXA-RD-02.
           MOVE  CIDADE-TRAB  TO  CIDADE-CONTROL.
           MOVE  ESTADO-TRAB  TO  ESTADO-CONTROL.
-          
+
           WRITE  REG-ATR  FROM  ROD-01
              AFTER ADVANCING	 2 LINES.
           WRITE  REG-ATR  FROM  ROD-02
@@ -217,9 +313,10 @@
 
           MOVE  ZEROS  TO  TOTAL-CASOS.
           MOVE  ZEROS  TO  TOTAL-CURADOS.
+          PERFORM ZERA-MEDIA-MOVEL.
 
           PERFORM CABECALHO-SAIDA.
-          PERFORM IMPDET-SAIDA.		  
+          PERFORM IMPDET-SAIDA.
 	   
 	   
        CABECALHO-SAIDA SECTION.
@@ -247,11 +344,20 @@
 		
 		
        FIM-SAIDA SECTION.
+          IF  TOTAL-CASOS  GREATER THAN  ZEROS
+             COMPUTE  TAXA-GRUPO  ROUNDED =
+                (TOTAL-CURADOS / TOTAL-CASOS) * 100
+          ELSE
+             MOVE  ZEROS  TO  TAXA-GRUPO.
+
           MOVE  TOTAL-CASOS    TO  CASOS-RD.
           MOVE  TOTAL-CURADOS  TO  CURADOS-RD.
+          MOVE  TAXA-GRUPO     TO  TAXA-RD-01.
+          MOVE  TAXA-GRUPO     TO  TAXA-RD-02.
           WRITE  REG-ATR  FROM  ROD-01
              AFTER  ADVANCING  2  LINES.
           WRITE  REG-ATR  FROM  ROD-02
              AFTER  ADVANCING  2  LINES.
 
-          CLOSE RELCURA.
+          CLOSE RELCURA
+                CSVCURA.
