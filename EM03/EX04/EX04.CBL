@@ -7,8 +7,11 @@
        DATE-WRITTEN.  27-04-2021.
        DATE-COMPILED.
        SECURITY.      APENAS O AUTOR PODE MODIFICAR.
-      *REMARKS.       LER TODOS REGISTROS E ORDENAR DECRESCENTE 
+      *REMARKS.       LER TODOS REGISTROS E ORDENAR DECRESCENTE
       *               SOMENTE PONTUACAO MAIOR OU IGUAL A 70.
+      *               O PERCENTIL DE CADA REGISTRO E CALCULADO SOBRE
+      *               O LOTE COMPLETO (TODAS AS PONTUACOES), NA
+      *               ROTINA DE SAIDA DO SORT.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -27,6 +30,9 @@
           SELECT  CADVEST  ASSIGN TO DISK
           ORGANIZATION  IS  LINE SEQUENTIAL.
 
+          SELECT  PARMGER  ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 	   
@@ -38,33 +44,48 @@
           02 CPF-ENT         PIC 9(11).
           02 NOME-ENT        PIC X(30).
           02 PONTO-ENT       PIC 9(03).
-       
+
        SD TRAB.
        01 REG-TRAB.
           02 CPF-TRAB     PIC 9(11).
           02 NOME-TRAB    PIC X(30).
           02 PONTO-TRAB   PIC 9(03).
-		  
+          02 CLASSIFICACAO-TRAB   PIC X(06).
+          02 PERCENTIL-TRAB       PIC 9(03).
+
        FD CADVEST
           LABEL RECORD ARE  STANDARD
           VALUE  OF FILE-ID IS "CADVEST.DAT".
-		  
+
        01 REG-SAI.
           02 CPF-SAI         PIC 9(11).
           02 NOME-SAI        PIC X(30).
           02 PONTO-SAI       PIC 9(03).
+          02 CLASSIFICACAO-SAI   PIC X(06).
+          02 PERCENTIL-SAI       PIC 9(03).
+
+       FD PARMGER
+          LABEL RECORD ARE  STANDARD
+          VALUE  OF FILE-ID IS "PARMGER.DAT".
+
+           COPY PARMREC.
 
        WORKING-STORAGE SECTION.
        77  FIM-ARQ           PIC X(03)   VALUE "NAO".
+       77  FIM-SORT          PIC X(03)   VALUE "NAO".
+       77  CORTE-OURO        PIC 9(03)   VALUE 90.
+       77  CORTE-PRATA       PIC 9(03)   VALUE 70.
+       77  TOTAL-REG-TRAB    PIC 9(05)   VALUE ZEROS.
+       77  POSICAO-SAIDA     PIC 9(05)   VALUE ZEROS.
 
        PROCEDURE  DIVISION.
-		
+
        EM03-EX04.
-		
+
        SORT    TRAB
           DESCENDING KEY  PONTO-TRAB
           INPUT  PROCEDURE  ROT-ENTRADA
-          GIVING CADVEST.
+          OUTPUT PROCEDURE  ROT-SAIDA.
        STOP RUN.
 	   
        ROT-ENTRADA SECTION.
@@ -74,9 +95,20 @@
           PERFORM  FIM-ENTRADA.
 	   
        INICIO-ENTRADA SECTION.
+          PERFORM LE-PARAMETRO.
           OPEN INPUT CADENT.
           PERFORM LEITURA-ENTRADA.
-       
+
+       LE-PARAMETRO SECTION.
+          OPEN INPUT PARMGER.
+          READ PARMGER
+             AT END
+             MOVE  ZEROS  TO  REG-PARM.
+          IF  PONTO-OURO-PARM  GREATER THAN  ZEROS
+             MOVE  PONTO-OURO-PARM   TO  CORTE-OURO
+             MOVE  PONTO-PRATA-PARM  TO  CORTE-PRATA.
+          CLOSE PARMGER.
+
        LEITURA-ENTRADA SECTION.
           READ CADENT
           AT END
@@ -87,15 +119,57 @@
           PERFORM LEITURA-ENTRADA.
 		  
        SELECAO-ENTRADA SECTION.
-          IF PONTO-ENT  NOT LESS THAN 70
-             PERFORM GRAVACAO-ENTRADA.
-			 
+          PERFORM GRAVACAO-ENTRADA.
+
+       CLASSIFICA-ENTRADA SECTION.
+          IF  PONTO-ENT  NOT LESS THAN  CORTE-OURO
+             MOVE  "OURO  "   TO  CLASSIFICACAO-TRAB
+          ELSE IF  PONTO-ENT  NOT LESS THAN  CORTE-PRATA
+             MOVE  "PRATA "   TO  CLASSIFICACAO-TRAB
+          ELSE
+             MOVE  "BRONZE"   TO  CLASSIFICACAO-TRAB.
+
        GRAVACAO-ENTRADA SECTION.
           MOVE  CPF-ENT    TO  CPF-TRAB.
           MOVE  NOME-ENT   TO  NOME-TRAB.
           MOVE  PONTO-ENT  TO  PONTO-TRAB.
+          PERFORM  CLASSIFICA-ENTRADA.
+          ADD   1  TO  TOTAL-REG-TRAB.
           RELEASE  REG-TRAB.
-		  
+
        FIM-ENTRADA SECTION.
           CLOSE CADENT.
-		  
+
+       ROT-SAIDA SECTION.
+          PERFORM  INICIO-SAIDA.
+          PERFORM  PRINCIPAL-SAIDA
+                   UNTIL FIM-SORT EQUAL "SIM".
+          PERFORM  FIM-SAIDA.
+
+       INICIO-SAIDA SECTION.
+          OPEN OUTPUT CADVEST.
+          PERFORM LEITURA-SAIDA.
+
+       LEITURA-SAIDA SECTION.
+          RETURN TRAB
+          AT END
+          MOVE "SIM" TO FIM-SORT.
+
+       PRINCIPAL-SAIDA SECTION.
+          PERFORM GRAVACAO-SAIDA.
+          PERFORM LEITURA-SAIDA.
+
+       GRAVACAO-SAIDA SECTION.
+          ADD  1  TO  POSICAO-SAIDA.
+          COMPUTE  PERCENTIL-TRAB  ROUNDED  =
+             100 - ((POSICAO-SAIDA - 1) * 100 / TOTAL-REG-TRAB).
+          MOVE  CPF-TRAB            TO  CPF-SAI.
+          MOVE  NOME-TRAB           TO  NOME-SAI.
+          MOVE  PONTO-TRAB          TO  PONTO-SAI.
+          MOVE  CLASSIFICACAO-TRAB  TO  CLASSIFICACAO-SAI.
+          MOVE  PERCENTIL-TRAB      TO  PERCENTIL-SAI.
+          WRITE  REG-SAI.
+
+       FIM-SAIDA SECTION.
+          CLOSE CADVEST.
+
