@@ -7,8 +7,8 @@
         DATE-WRITTEN.  04-05-2021.
         DATE-COMPILED.
         SECURITY.      APENAS O AUTOR PODE MODIFICAR.
-       *REMARKS.       LER TODOS REGISTROS E ORDENAR CRESCENTE 
-       *               POR ESTADO E CIDADE.
+      *REMARKS.       LER TODOS REGISTROS E ORDENAR CRESCENTE
+      *               POR ESTADO E CIDADE.
 
         ENVIRONMENT DIVISION.
         CONFIGURATION SECTION.
@@ -23,10 +23,13 @@
            ORGANIZATION  IS  LINE SEQUENTIAL.
 
            SELECT  TRAB  ASSIGN  TO DISK.
-		  
+
            SELECT  CADSAI  ASSIGN TO DISK
 		   ORGANIZATION  IS  LINE SEQUENTIAL.
 
+           SELECT  PARMGER  ASSIGN TO DISK
+           ORGANIZATION  IS  LINE SEQUENTIAL.
+
         DATA DIVISION.
         FILE SECTION.
 	   
@@ -49,30 +52,59 @@
            02 DESPESA-TRAB     PIC 9(03)V99.
            02 IMPOSTO-TRAB     PIC 9(03)V99.		  
 		  
-        FD RELCURA
+        FD CADSAI
            LABEL  RECORD ARE STANDARD
 		   VALUE OF FILE-ID IS "CADSAI.DAT".
 		  
         01 REG-SAI.
 		   02 NOME-SAI         PIC X(30).
 		   02 SALARIO-LIQ      PIC 9(05)V99.
-		
+
+        FD PARMGER
+           LABEL  RECORD  ARE  STANDARD
+           VALUE  OF FILE-ID  IS  "PARMGER.DAT".
+
+            COPY PARMREC.
+
 		WORKING-STORAGE SECTION.
-		
+
 		77 FIM-ARQ             PIC X(03)    VALUE "NAO".
 		77 AUX                 PIC 9(05)    VALUE ZEROS.
         77 SALARIO-BRUTO       PIC 9(10)    VALUE ZEROS.
 		77 SALARIO-FINAL       PIC 9(05)    VALUE ZEROS.
+        77 IMPOSTO-CALC        PIC 9(05)V99 VALUE ZEROS.
+        77 LIMITE-FX1          PIC 9(05)V99 VALUE 1000.
+        77 LIMITE-FX2          PIC 9(05)V99 VALUE 3000.
+        77 PCT-FX1             PIC 9(03)    VALUE 000.
+        77 PCT-FX2             PIC 9(03)    VALUE 010.
+        77 PCT-FX3             PIC 9(03)    VALUE 020.
+        77 LIMITE-HORAS-NORMAL PIC 9(03)    VALUE 044.
+        77 PCT-HORA-EXTRA      PIC 9(03)    VALUE 150.
+        77 HORAS-NORMAIS       PIC 9(03)    VALUE ZEROS.
+        77 HORAS-EXTRAS        PIC 9(03)    VALUE ZEROS.
+        77 SALARIO-NORMAL      PIC 9(10)    VALUE ZEROS.
+        77 SALARIO-EXTRA       PIC 9(10)    VALUE ZEROS.
 
         PROCEDURE  DIVISION.
-		
+
         EM03-EX06.
-		
+
+        PERFORM  LE-PARAMETRO.
         SORT    TRAB
-           ASCENDING  KEY  NOME-TRAB 
+           ASCENDING  KEY  NOME-TRAB
            USING      CADENT
            OUTPUT     PROCEDURE  ROT-SAIDA.
         STOP RUN.
+
+        LE-PARAMETRO.
+           OPEN INPUT  PARMGER.
+           READ  PARMGER
+              AT END
+              MOVE  ZEROS  TO  REG-PARM.
+           IF LIMHORAS-PARM  GREATER THAN  ZEROS
+              MOVE  LIMHORAS-PARM  TO  LIMITE-HORAS-NORMAL
+              MOVE  PCTEXTRA-PARM  TO  PCT-HORA-EXTRA.
+           CLOSE PARMGER.
 		
 		ROT-SAIDA SECTION.
           PERFORM  INICIO-SAIDA.
@@ -99,12 +131,41 @@
 		
 		
 		CALCULO-SALARIO SECTION.
-		   MULTIPLY  HORAS-TRAB   BY   VALOR-TRAB
-		      GIVING  SALARIO-BRUTO.
-		   ADD  DESPESA-TRAB  IMPOSTO-TRAB
+		   PERFORM  CALC-HORAS-EXTRAS.
+           PERFORM  CALC-IMPOSTO.
+		   ADD  DESPESA-TRAB  IMPOSTO-CALC
 		      GIVING  AUX.
 		   SUBTRACT AUX  FROM  SALARIO-BRUTO
 		      GIVING  SALARIO-FINAL.
+
+        CALC-HORAS-EXTRAS SECTION.
+           IF  HORAS-TRAB  GREATER THAN  LIMITE-HORAS-NORMAL
+              MOVE  LIMITE-HORAS-NORMAL  TO  HORAS-NORMAIS
+              SUBTRACT  LIMITE-HORAS-NORMAL  FROM  HORAS-TRAB
+                 GIVING  HORAS-EXTRAS
+           ELSE
+              MOVE  HORAS-TRAB  TO  HORAS-NORMAIS
+              MOVE  ZEROS       TO  HORAS-EXTRAS.
+
+           MULTIPLY  HORAS-NORMAIS  BY  VALOR-TRAB
+              GIVING  SALARIO-NORMAL.
+           COMPUTE  SALARIO-EXTRA  ROUNDED =
+              HORAS-EXTRAS * VALOR-TRAB * PCT-HORA-EXTRA / 100.
+           ADD  SALARIO-NORMAL  SALARIO-EXTRA  GIVING  SALARIO-BRUTO.
+
+        CALC-IMPOSTO SECTION.
+           IF  SALARIO-BRUTO  NOT GREATER THAN  LIMITE-FX1
+              COMPUTE  IMPOSTO-CALC  ROUNDED =
+                 SALARIO-BRUTO * PCT-FX1 / 100
+           ELSE IF  SALARIO-BRUTO  NOT GREATER THAN  LIMITE-FX2
+              COMPUTE  IMPOSTO-CALC  ROUNDED =
+                 (LIMITE-FX1 * PCT-FX1 / 100) +
+                 ((SALARIO-BRUTO - LIMITE-FX1) * PCT-FX2 / 100)
+           ELSE
+              COMPUTE  IMPOSTO-CALC  ROUNDED =
+                 (LIMITE-FX1 * PCT-FX1 / 100) +
+                 ((LIMITE-FX2 - LIMITE-FX1) * PCT-FX2 / 100) +
+                 ((SALARIO-BRUTO - LIMITE-FX2) * PCT-FX3 / 100).
 		
 		
         IMPRESSAO-SAIDA SECTION.
@@ -114,4 +175,4 @@
 			 
 		
        FIM-SAIDA SECTION.
-          CLOSE CADSAI.
\ No newline at end of file
+          CLOSE CADSAI.
