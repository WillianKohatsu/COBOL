@@ -26,6 +26,9 @@
           SELECT  CADLIVRO  ASSIGN TO DISK
           ORGANIZATION  IS  LINE SEQUENTIAL.
 
+          SELECT  CADDUP  ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
         DATA DIVISION.
         FILE SECTION.
 	   
@@ -52,13 +55,85 @@
           02 COD-SAI         PIC 9(05).
           02 NOME-SAI        PIC X(30).
           02 PRECO-SAI       PIC 9(02)V99.
-		  
+
+       FD CADDUP
+          LABEL RECORD ARE  STANDARD
+          VALUE  OF FILE-ID IS "CADDUP.DAT".
+
+       01 REG-DUP.
+          02 COD-DUP         PIC 9(05).
+          02 NOME-DUP        PIC X(30).
+          02 PRECO-DUP       PIC 9(02)V99.
+
+       WORKING-STORAGE SECTION.
+
+       77  FIM-SORT       PIC X(03)     VALUE   "NAO".
+       77  HOUVE-PEND     PIC X(03)     VALUE   "NAO".
+       77  PEND-GRAV-DUP  PIC X(03)     VALUE   "NAO".
+       77  COD-PEND       PIC 9(05)     VALUE   ZEROS.
+       77  NOME-PEND      PIC X(30)     VALUE   SPACES.
+       77  PRECO-PEND     PIC 9(02)V99  VALUE   ZEROS.
+
        PROCEDURE  DIVISION.
-		
+
        EM03-EX02.
-		
+
           SORT    TRAB
           DESCENDING KEY  COD-TRAB
              USING  CADENT
-             GIVING CADLIVRO.
+             OUTPUT PROCEDURE IS  GRAVA-SAIDA.
        STOP RUN.
+
+       GRAVA-SAIDA.
+          OPEN OUTPUT  CADLIVRO
+                       CADDUP.
+
+          PERFORM  LE-SORT.
+          PERFORM  PROCESSA-SORT
+             UNTIL  FIM-SORT  EQUAL  "SIM".
+
+          IF  HOUVE-PEND  EQUAL  "SIM"  AND
+              PEND-GRAV-DUP  EQUAL  "NAO"
+             MOVE  COD-PEND     TO  COD-SAI
+             MOVE  NOME-PEND    TO  NOME-SAI
+             MOVE  PRECO-PEND   TO  PRECO-SAI
+             WRITE  REG-SAI.
+
+          CLOSE  CADLIVRO
+                 CADDUP.
+
+       LE-SORT.
+          RETURN  TRAB
+             AT END
+             MOVE  "SIM"  TO   FIM-SORT.
+
+       PROCESSA-SORT.
+          IF  HOUVE-PEND  EQUAL  "SIM"
+             IF  COD-TRAB  EQUAL  COD-PEND
+                IF  PEND-GRAV-DUP  EQUAL  "NAO"
+                   MOVE  COD-PEND     TO  COD-DUP
+                   MOVE  NOME-PEND    TO  NOME-DUP
+                   MOVE  PRECO-PEND   TO  PRECO-DUP
+                   WRITE  REG-DUP
+                END-IF
+                MOVE  COD-TRAB     TO  COD-DUP
+                MOVE  NOME-TRAB    TO  NOME-DUP
+                MOVE  PRECO-TRAB   TO  PRECO-DUP
+                WRITE  REG-DUP
+                MOVE  "SIM"        TO  PEND-GRAV-DUP
+             ELSE
+                IF  PEND-GRAV-DUP  EQUAL  "NAO"
+                   MOVE  COD-PEND     TO  COD-SAI
+                   MOVE  NOME-PEND    TO  NOME-SAI
+                   MOVE  PRECO-PEND   TO  PRECO-SAI
+                   WRITE  REG-SAI
+                END-IF
+                MOVE  "NAO"  TO  PEND-GRAV-DUP
+          ELSE
+             MOVE  "SIM"  TO  HOUVE-PEND.
+
+          MOVE  COD-TRAB     TO  COD-PEND.
+          MOVE  NOME-TRAB    TO  NOME-PEND.
+          MOVE  PRECO-TRAB   TO  PRECO-PEND.
+
+          PERFORM  LE-SORT.
