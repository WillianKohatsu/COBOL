@@ -27,6 +27,15 @@
           SELECT  CADFESTA  ASSIGN TO DISK
           ORGANIZATION  IS  LINE SEQUENTIAL.
 
+          SELECT  CADMENOR  ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
+          SELECT  CADESPERA  ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
+          SELECT  PARMGER  ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 	   
@@ -54,8 +63,35 @@
           02 IDADE-SAI       PIC 9(02).
           02 RG-SAI          PIC X(10).
 
+       FD CADMENOR
+          LABEL RECORD ARE  STANDARD
+          VALUE  OF FILE-ID IS "CADMENOR.DAT".
+
+       01 REG-MENOR.
+          02 NOME-MENOR      PIC X(30).
+          02 IDADE-MENOR     PIC 9(02).
+          02 RG-MENOR        PIC X(10).
+
+       FD CADESPERA
+          LABEL RECORD ARE  STANDARD
+          VALUE  OF FILE-ID IS "CADESPERA.DAT".
+
+       01 REG-ESPERA.
+          02 NOME-ESPERA     PIC X(30).
+          02 IDADE-ESPERA    PIC 9(02).
+          02 RG-ESPERA       PIC X(10).
+
+       FD PARMGER
+          LABEL RECORD ARE  STANDARD
+          VALUE  OF FILE-ID IS "PARMGER.DAT".
+
+           COPY PARMREC.
+
        WORKING-STORAGE SECTION.
        77  FIM-ARQ           PIC X(03)   VALUE "NAO".
+       77  CORTE-IDADE       PIC 9(02)   VALUE 18.
+       77  CAPACIDADE-FESTA  PIC 9(05)   VALUE 100.
+       77  CT-CONVIDADOS     PIC 9(05)   VALUE ZEROS.
 
        PROCEDURE  DIVISION.
 		
@@ -74,8 +110,23 @@
           PERFORM  FIM-ENTRADA.
 	   
        INICIO-ENTRADA SECTION.
+          PERFORM LE-PARAMETRO.
           OPEN INPUT CADENT.
+          OPEN OUTPUT CADMENOR.
+          OPEN OUTPUT CADESPERA.
           PERFORM LEITURA-ENTRADA.
+
+       LE-PARAMETRO SECTION.
+          OPEN INPUT PARMGER.
+          READ PARMGER
+             AT END
+             MOVE  ZEROS  TO  IDADE-CORTE-PARM
+                              CAPACIDADE-PARM.
+          IF  IDADE-CORTE-PARM  GREATER THAN  ZEROS
+             MOVE  IDADE-CORTE-PARM  TO  CORTE-IDADE.
+          IF  CAPACIDADE-PARM  GREATER THAN  ZEROS
+             MOVE  CAPACIDADE-PARM  TO  CAPACIDADE-FESTA.
+          CLOSE PARMGER.
        
        LEITURA-ENTRADA SECTION.
           READ CADENT
@@ -87,15 +138,35 @@
           PERFORM LEITURA-ENTRADA.
 		  
        SELECAO-ENTRADA SECTION.
-          IF IDADE-ENT  NOT LESS THAN 18
-             PERFORM GRAVACAO-ENTRADA.
-			 
+          IF IDADE-ENT  NOT LESS THAN CORTE-IDADE
+             IF CT-CONVIDADOS  LESS THAN  CAPACIDADE-FESTA
+                PERFORM GRAVACAO-ENTRADA
+             ELSE
+                PERFORM GRAVACAO-ESPERA
+          ELSE
+             PERFORM GRAVACAO-MENOR.
+
        GRAVACAO-ENTRADA SECTION.
           MOVE  NOME-ENT   TO  NOME-TRAB.
           MOVE  IDADE-ENT  TO  IDADE-TRAB.
           MOVE  RG-ENT     TO  RG-TRAB.
           RELEASE  REG-TRAB.
-		  
+          ADD  1  TO  CT-CONVIDADOS.
+
+       GRAVACAO-ESPERA SECTION.
+          MOVE  NOME-ENT   TO  NOME-ESPERA.
+          MOVE  IDADE-ENT  TO  IDADE-ESPERA.
+          MOVE  RG-ENT     TO  RG-ESPERA.
+          WRITE  REG-ESPERA.
+
+       GRAVACAO-MENOR SECTION.
+          MOVE  NOME-ENT   TO  NOME-MENOR.
+          MOVE  IDADE-ENT  TO  IDADE-MENOR.
+          MOVE  RG-ENT     TO  RG-MENOR.
+          WRITE  REG-MENOR.
+
        FIM-ENTRADA SECTION.
-          CLOSE CADENT.
+          CLOSE CADENT
+                CADMENOR
+                CADESPERA.
 		  
