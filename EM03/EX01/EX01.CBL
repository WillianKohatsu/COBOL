@@ -8,6 +8,10 @@
        DATE-COMPILED.
        SECURITY.      APENAS O AUTOR PODE MODIFICAR.
       *REMARKS.       LER TODOS REGISTROS E ORDENAR CRESCENTE.
+      *               MODO INCREMENTAL: SE HOUVER CONTROLE DE ULTIMO
+      *               CODIGO JA ORDENADO, SO OS REGISTROS NOVOS DE
+      *               CADENT SAO ORDENADOS E O RESULTADO E INTERCALADO
+      *               COM O CADFILME ANTERIOR (RECEBIDO COMO CADFANT).
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -22,10 +26,21 @@
           ORGANIZATION  IS  LINE SEQUENTIAL.
 
           SELECT  TRAB  ASSIGN  TO DISK.
-		  
+
+          SELECT  MTRAB  ASSIGN  TO DISK.
+
           SELECT  CADFILME  ASSIGN TO DISK
           ORGANIZATION  IS  LINE SEQUENTIAL.
 
+          SELECT  CADFANT  ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
+          SELECT  NOVOFILM  ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
+          SELECT  CTLFILME  ASSIGN TO DISK
+          ORGANIZATION  IS  LINE SEQUENTIAL.
+
         DATA DIVISION.
         FILE SECTION.
 	   
@@ -44,21 +59,115 @@
           02 NOME-TRAB    PIC X(30).
           02 PRECO-TRAB   PIC 9(02)V99.
 			 
+       SD MTRAB.
+       01 REG-MTRAB.
+          02 COD-MTRAB     PIC 9(05).
+          02 NOME-MTRAB    PIC X(30).
+          02 PRECO-MTRAB   PIC 9(02)V99.
+
        FD CADFILME
           LABEL RECORD ARE  STANDARD
           VALUE  OF FILE-ID IS "CADFILME.DAT".
-		  
+
        01 REG-SAI.
           02 COD-SAI         PIC 9(05).
           02 NOME-SAI        PIC X(30).
           02 PRECO-SAI       PIC 9(02)V99.
-		  
+
+       FD CADFANT
+          LABEL RECORD ARE  STANDARD
+          VALUE  OF FILE-ID IS "CADFANT.DAT".
+
+       01 REG-FANT.
+          02 COD-FANT        PIC 9(05).
+          02 NOME-FANT       PIC X(30).
+          02 PRECO-FANT      PIC 9(02)V99.
+
+       FD NOVOFILM
+          LABEL RECORD ARE  STANDARD
+          VALUE  OF FILE-ID IS "NOVOFILM.DAT".
+
+       01 REG-NOVOFILM.
+          02 COD-NOVOFILM    PIC 9(05).
+          02 NOME-NOVOFILM   PIC X(30).
+          02 PRECO-NOVOFILM  PIC 9(02)V99.
+
+       FD CTLFILME
+          LABEL RECORD ARE  STANDARD
+          VALUE  OF FILE-ID IS "CTLFILME.DAT".
+
+       01 REG-CTLFILME.
+          02 ULTIMO-COD-CTL  PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       77 FIM-ARQ          PIC X(03)   VALUE "NAO".
+       77 WS-ULTIMO-COD    PIC 9(05)   VALUE ZEROS.
+       77 WS-MAIOR-COD     PIC 9(05)   VALUE ZEROS.
+
        PROCEDURE  DIVISION.
-		
+
        EM03-EX01.
-		
+
+          PERFORM LE-CONTROLE.
           SORT    TRAB
           ASCENDING KEY  NOME-TRAB
-             USING  CADENT
+          ASCENDING KEY  PRECO-TRAB
+             INPUT PROCEDURE  ROT-ENTRADA
+             GIVING NOVOFILM.
+          MERGE   MTRAB
+          ASCENDING KEY  NOME-MTRAB
+          ASCENDING KEY  PRECO-MTRAB
+             USING  CADFANT  NOVOFILM
              GIVING CADFILME.
+          PERFORM GRAVA-CONTROLE.
        STOP RUN.
+
+       LE-CONTROLE SECTION.
+          OPEN INPUT CTLFILME.
+          READ CTLFILME
+             AT END
+             MOVE ZEROS TO REG-CTLFILME.
+          MOVE ULTIMO-COD-CTL TO WS-ULTIMO-COD.
+          CLOSE CTLFILME.
+
+       ROT-ENTRADA SECTION.
+          PERFORM  INICIO-ENTRADA.
+          PERFORM  PRINCIPAL-ENTRADA
+                   UNTIL FIM-ARQ EQUAL "SIM".
+          PERFORM  FIM-ENTRADA.
+
+       INICIO-ENTRADA SECTION.
+          OPEN INPUT CADENT.
+          PERFORM LEITURA-ENTRADA.
+
+       LEITURA-ENTRADA SECTION.
+          READ CADENT
+          AT END
+          MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL-ENTRADA SECTION.
+          PERFORM SELECAO-ENTRADA.
+          PERFORM LEITURA-ENTRADA.
+
+       SELECAO-ENTRADA SECTION.
+          IF COD-ENT  GREATER THAN  WS-ULTIMO-COD
+             PERFORM GRAVACAO-ENTRADA.
+
+       GRAVACAO-ENTRADA SECTION.
+          MOVE  COD-ENT    TO  COD-TRAB.
+          MOVE  NOME-ENT   TO  NOME-TRAB.
+          MOVE  PRECO-ENT  TO  PRECO-TRAB.
+          RELEASE  REG-TRAB.
+          IF COD-ENT  GREATER THAN  WS-MAIOR-COD
+             MOVE  COD-ENT  TO  WS-MAIOR-COD.
+
+       FIM-ENTRADA SECTION.
+          CLOSE CADENT.
+
+       GRAVA-CONTROLE SECTION.
+          IF WS-MAIOR-COD  GREATER THAN  WS-ULTIMO-COD
+             MOVE  WS-MAIOR-COD  TO  WS-ULTIMO-COD.
+          OPEN OUTPUT CTLFILME.
+          MOVE WS-ULTIMO-COD TO ULTIMO-COD-CTL.
+          WRITE REG-CTLFILME.
+          CLOSE CTLFILME.
